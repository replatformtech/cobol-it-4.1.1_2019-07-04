@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    FLIGHTMST.CPY
+      *    FLIGHT-MASTER RECORD LAYOUT FOR THE "flightmst" INDEXED FILE.
+      *    ONE RECORD PER SCHEDULED FLIGHT.  SHARED BY CUSTOMER0 AND
+      *    THE BATCH/REPORT PROGRAMS THAT NEED FLIGHT SCHEDULE DATA.
+      *****************************************************************
+       01  FLIGHT-MASTER-RECORD.
+           03 FM-FLIGHT-ID                PIC X(07).
+           03 FM-ORIGIN                   PIC X(03).
+           03 FM-DESTINATION              PIC X(03).
+           03 FM-TRAVEL-DATE              PIC 9(08).
+           03 FM-CAPACITY-CO              PIC 9(03).
+           03 FM-CAPACITY-FC              PIC 9(03).
+           03 FM-GATE                     PIC X(03).
+           03 FM-AIRCRAFT-TYPE            PIC X(04).
