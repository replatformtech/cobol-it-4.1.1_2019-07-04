@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    OPERATOR.CPY
+      *    OPERATOR-RECORD LAYOUT FOR THE "operator" INDEXED FILE.
+      *    ONE RECORD PER AGENT/OPERATOR ID, USED AT STARTUP TO
+      *    VALIDATE THE LOGGED-IN OPERATOR AND STAMP THAT ID ONTO
+      *    EVERY AUDIT RECORD FOR ACCOUNTABILITY.
+      *****************************************************************
+       01  OPERATOR-RECORD.
+           03 OP-ID                       PIC X(05).
+           03 OP-NAME                     PIC X(30).
