@@ -0,0 +1,57 @@
+      *****************************************************************
+      *    WAITLIST.CPY
+      *    WAITLIST-RECORD LAYOUT FOR THE "waitlist" INDEXED FILE.
+      *    HOLDS STANDBY PASSENGERS TURNED AWAY BY CHECK-SEAT-CAPACITY
+      *    UNTIL A SEAT OPENS UP ON THE SAME FLIGHT/SEAT-TYPE.
+      *****************************************************************
+       01  WAITLIST-RECORD.
+           03 WL-RES-ID.
+              05 WL-FLIGHT               PIC X(07).
+              05 WL-NO                   PIC X(03).
+           03 WL-FNAME                   PIC X(30).
+           03 WL-LNAME                   PIC X(30).
+           03 WL-DOB.
+               04 WL-DOB-MM              PIC X(02).
+               04 WL-DOB-DD              PIC X(02).
+               04 WL-DOB-YY              PIC X(04).
+           03 WL-ADDRESS.
+               04 WL-STREET              PIC X(30).
+               04 WL-CITY                PIC X(15).
+               04 WL-STATE               PIC X(05).
+               04 WL-ZIP                 PIC X(10).
+           03 WL-TEL.
+               04 WL-TEL-AREA            PIC X(03).
+               04 WL-TEL-EXCH            PIC X(03).
+               04 WL-TEL-NUMBER          PIC X(04).
+           03 WL-FAX.
+               04 WL-FAX-AREA            PIC X(03).
+               04 WL-FAX-EXCH            PIC X(03).
+               04 WL-FAX-NUMBER          PIC X(04).
+           03 WL-EMAIL                   PIC X(20).
+           03 WL-SEAT-TYPE               PIC X(02).
+           03 WL-FOOD                    PIC X(15).
+           03 WL-PAYMENT-TYPE            PIC X(03).
+           03 WL-PAYMENT-AMT             PIC 9(07)V99.
+           03 WL-PAYMENT-CURRENCY        PIC X(03).
+           03 WL-PAYMENT-LINE-COUNT      PIC 9(01) VALUE 0.
+           03 WL-PAYMENT-LINE OCCURS 3 TIMES.
+              05 WL-PL-PAYMENT-TYPE      PIC X(03).
+              05 WL-PL-PAYMENT-AMT       PIC 9(07)V99.
+           03 WL-INSURANCE-FLAG          PIC X(01).
+              88 WL-INSURANCE-PURCHASED          VALUE "Y".
+              88 WL-INSURANCE-NOT-PURCHASED      VALUE "N".
+           03 WL-INSURANCE-PREMIUM       PIC 9(05)V99.
+           03 WL-TOTAL-COLLECTED-AMT     PIC 9(07)V99.
+           03 WL-FLIGHT-ID               PIC X(07).
+           03 WL-LEG-COUNT               PIC 9(01) VALUE 0.
+           03 WL-ADDL-LEG OCCURS 3 TIMES.
+              05 WL-LEG-FLIGHT-ID        PIC X(07).
+           03 WL-FREQ-FLYER-NO           PIC X(09).
+           03 WL-FREQ-FLYER-TIER         PIC X(01).
+           03 WL-CARD-ACCT-NO            PIC X(16).
+           03 WL-CORP-ACCT-ID            PIC X(08).
+           03 WL-UNACCOMP-MINOR-FLAG     PIC X(01).
+              88 WL-UNACCOMPANIED-MINOR          VALUE "Y".
+              88 WL-NOT-UNACCOMPANIED-MINOR      VALUE "N".
+           03 WL-GUARDIAN-NAME           PIC X(30).
+           03 WL-GUARDIAN-PHONE          PIC X(15).
