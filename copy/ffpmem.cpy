@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    FFPMEM.CPY
+      *    FFP-MEMBER-RECORD LAYOUT FOR THE "ffpmem" INDEXED FILE.
+      *    ONE RECORD PER FREQUENT FLYER PROGRAM MEMBER, KEYED BY NAME
+      *    AND DATE OF BIRTH SO ACCEPT-FIELDS CAN MATCH A PASSENGER TO
+      *    THEIR MEMBERSHIP WITHOUT ASKING FOR A MEMBER NUMBER UP FRONT.
+      *****************************************************************
+       01  FFP-MEMBER-RECORD.
+           03 FFP-NAME-KEY.
+              05 FFP-LNAME               PIC X(30).
+              05 FFP-FNAME               PIC X(30).
+              05 FFP-DOB                 PIC X(08).
+           03 FFP-NO                     PIC X(09).
+           03 FFP-TIER                   PIC X(01).
+               88 FFP-BASIC                          VALUE "B".
+               88 FFP-SILVER                         VALUE "S".
+               88 FFP-GOLD                            VALUE "G".
+               88 FFP-PLATINUM                       VALUE "P".
+           03 FFP-MILES                  PIC 9(07).
