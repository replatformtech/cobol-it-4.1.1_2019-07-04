@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    SEATMAP.CPY
+      *    SEAT-MAP RECORD LAYOUT FOR THE "seatmap" INDEXED FILE.  ONE
+      *    RECORD PER AIRCRAFT TYPE GIVING THE ROW/COLUMN LAYOUT USED
+      *    TO VALIDATE A PASSENGER'S SEAT-NUMBER ENTRY ON THAT TYPE OF
+      *    AIRCRAFT.
+      *****************************************************************
+       01  SEAT-MAP-RECORD.
+           03 SM-AIRCRAFT-TYPE            PIC X(04).
+           03 SM-MAX-ROW                  PIC 9(02).
+           03 SM-VALID-COLS               PIC X(08).
