@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    FEESCHED.CPY
+      *    FEE-SCHEDULE-RECORD LAYOUT FOR THE "feesched" INDEXED FILE.
+      *    ONE RECORD PER SEAT-TYPE/DAYS-BEFORE-DEPARTURE BRACKET, USED
+      *    BY CALCULATE-REFUND IN PLACE OF A HARDCODED REFUND RULE SO
+      *    THE CANCELLATION FEE POLICY CAN BE MAINTAINED WITHOUT A
+      *    PROGRAM CHANGE.
+      *****************************************************************
+       01  FEE-SCHEDULE-RECORD.
+           03 FS-KEY.
+              05 FS-SEAT-TYPE             PIC X(02).
+              05 FS-MIN-DAYS              PIC 9(03).
+           03 FS-REFUND-PCT               PIC 9V99.
