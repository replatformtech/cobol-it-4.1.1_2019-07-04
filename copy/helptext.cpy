@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    HELPTEXT.CPY
+      *    HELP-TEXT-RECORD LAYOUT FOR THE "helptext" INDEXED FILE.
+      *    ONE RECORD PER DATA-ENTRY FIELD NAME, GIVING THE STATUS-LINE
+      *    PROMPT SHOWN WHILE THE CURSOR IS ON THAT FIELD - LETS A NEW
+      *    VALID CODE (SEAT-TYPE, PAYMENT-TYPE, ETC.) BE ADDED WITHOUT
+      *    RE-LAYING-OUT THE SCREEN LABELS.
+      *****************************************************************
+       01  HELP-TEXT-RECORD.
+           03 HT-FIELD-NAME               PIC X(10).
+           03 HT-HELP-TEXT                PIC X(50).
