@@ -0,0 +1,69 @@
+      *****************************************************************
+      *    CUSTREC.CPY
+      *    CUSTOMER-RECORD LAYOUT FOR THE "CUSTOMER" RESERVATION FILE.
+      *    SHARED BY CUSTOMER0 AND THE BATCH/REPORT PROGRAMS THAT READ
+      *    OR WRITE THE CUSTOMER FILE.
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           03 CUST-RES-ID.
+              05 CUST-FLIGHT             PIC X(07).
+              05 CUST-NO                 PIC X(04).
+           03 CUST-FNAME                 PIC X(30).
+           03 CUST-LNAME                 PIC X(30).
+           03 CUST-DOB.
+               04 DOB-MM                 PIC X(02).
+               04 DOB-DD                 PIC X(02).
+               04 DOB-YY                 PIC X(04).
+           03 CUST-ADDRESS.
+               04 STREET                 PIC X(30).
+               04 CITY                   PIC X(15).
+               04 STATE                  PIC X(05).
+               04 ZIP                    PIC X(10).
+           03 CUST-TEL.
+               04 TEL-AREA               PIC X(03).
+               04 TEL-EXCH               PIC X(03).
+               04 TEL-NUMBER             PIC X(04).
+           03 CUST-FAX.
+               04 FAX-AREA               PIC X(03).
+               04 FAX-EXCH               PIC X(03).
+               04 FAX-NUMBER             PIC X(04).
+           03 CUST-EMAIL                 PIC X(20).
+           03 SEAT-TYPE                  PIC X(02).
+           03 FOOD                       PIC X(15).
+           03 PAYMENT-TYPE               PIC X(03).
+           03 PAYMENT-AMT                PIC 9(07)V99.
+           03 PAYMENT-CURRENCY           PIC X(03).
+           03 PAYMENT-LINE-COUNT         PIC 9(01) VALUE 0.
+           03 PAYMENT-LINE OCCURS 3 TIMES.
+              05 PL-PAYMENT-TYPE         PIC X(03).
+              05 PL-PAYMENT-AMT          PIC 9(07)V99.
+           03 INSURANCE-FLAG             PIC X(01).
+              88 INSURANCE-PURCHASED             VALUE "Y".
+              88 INSURANCE-NOT-PURCHASED         VALUE "N".
+           03 INSURANCE-PREMIUM          PIC 9(05)V99.
+           03 TOTAL-COLLECTED-AMT        PIC 9(07)V99.
+           03 FLIGHT-ID                  PIC X(07).
+           03 LEG-COUNT                  PIC 9(01).
+           03 ADDL-LEG OCCURS 3 TIMES.
+               04 LEG-FLIGHT-ID          PIC X(07).
+           03 FREQ-FLYER-NO              PIC X(09).
+           03 FREQ-FLYER-TIER            PIC X(01).
+           03 CARD-ACCT-NO               PIC X(16).
+           03 SEAT-NUMBER                PIC X(04).
+           03 CORP-ACCT-ID               PIC X(08).
+           03 ADD-DATE.
+               04 ADD-YY                 PIC X(04).
+               04 ADD-MM                 PIC X(02).
+               04 ADD-DD                 PIC X(02).
+           03 UNACCOMPANIED-MINOR-FLAG   PIC X(01).
+              88 UNACCOMPANIED-MINOR             VALUE "Y".
+              88 NOT-UNACCOMPANIED-MINOR         VALUE "N".
+           03 GUARDIAN-NAME               PIC X(30).
+           03 GUARDIAN-PHONE              PIC X(15).
+           03 RETURN-CUST-RES-ID          PIC X(11).
+           03 RES-STATUS                  PIC X(01).
+              88 RES-BOOKED                       VALUE "B".
+              88 RES-CHECKED-IN                   VALUE "C".
+              88 RES-NO-SHOW                      VALUE "N".
+              88 RES-FLOWN                        VALUE "F".
+              88 RES-HELD                         VALUE "H".
