@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    FARETBL.CPY
+      *    FARE-TABLE-RECORD LAYOUT FOR THE "faretbl" INDEXED FILE.
+      *    ONE RECORD PER FLIGHT-ID/SEAT-TYPE COMBINATION, LOOKED UP BY
+      *    THE FARE-QUOTE MENU OPTION SO AN AGENT CAN SEE WHAT A
+      *    RESERVATION WOULD COST BEFORE RUNNING THE FULL ADD-CUST-RES
+      *    DATA ENTRY SEQUENCE.
+      *****************************************************************
+       01  FARE-TABLE-RECORD.
+           03 FT-KEY.
+              05 FT-FLIGHT-ID             PIC X(07).
+              05 FT-SEAT-TYPE             PIC X(02).
+           03 FT-FARE-AMT                 PIC 9(07)V99.
