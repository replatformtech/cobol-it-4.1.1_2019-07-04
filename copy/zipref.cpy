@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    ZIPREF.CPY
+      *    ZIP-REFERENCE-RECORD LAYOUT FOR THE "zipref" INDEXED FILE.
+      *    ONE RECORD PER ZIP CODE, GIVING THE CITY/STATE OF RECORD SO
+      *    ACCEPT-FIELDS CAN CATCH A MISTYPED OR MISMATCHED ADDRESS
+      *    BEFORE IT IS SAVED TO CUSTOMER.
+      *****************************************************************
+       01  ZIP-REFERENCE-RECORD.
+           03 ZR-ZIP                     PIC X(10).
+           03 ZR-CITY                    PIC X(15).
+           03 ZR-STATE                   PIC X(05).
