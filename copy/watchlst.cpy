@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    WATCHLST.CPY
+      *    WATCHLIST-RECORD LAYOUT FOR THE "watchlst" INDEXED FILE.
+      *    ONE RECORD PER NAME/DOB ENTRY ON THE NO-FLY/SECURITY WATCH
+      *    LIST, KEYED THE SAME WAY FFPMEM.CPY KEYS A MEMBER SO WLSCREEN
+      *    CAN MATCH A PASSENGER WITHOUT ANY ADDITIONAL ID NUMBER.
+      *****************************************************************
+       01  WATCHLIST-RECORD.
+           03 WL-NAME-KEY.
+              05 WL-LNAME                PIC X(30).
+              05 WL-FNAME                PIC X(30).
+              05 WL-DOB                  PIC X(08).
+           03 WL-REASON-CODE             PIC X(20).
