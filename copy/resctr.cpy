@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    RESCTR.CPY
+      *    RES-COUNTER-RECORD LAYOUT FOR THE "resctr" NEXT-RESERVATION-
+      *    NUMBER FILE - ONE RECORD PER FLIGHT-ID HOLDING THE NEXT
+      *    CUST-NO TO ASSIGN, SO GET-CUST-RES-ID CAN ISSUE RESERVATION
+      *    IDS WITHOUT TWO TERMINALS RACING TO ADD THE SAME FLIGHT.
+      *****************************************************************
+       01  RES-COUNTER-RECORD.
+           03 RC-FLIGHT-ID                PIC X(07).
+           03 RC-NEXT-NO                  PIC 9(04).
