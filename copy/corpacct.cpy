@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    CORPACCT.CPY
+      *    CORPORATE-ACCOUNT RECORD LAYOUT FOR THE "corpacct" INDEXED
+      *    FILE.  ONE RECORD PER CORPORATE/TRAVEL-AGENCY ACCOUNT USED TO
+      *    VALIDATE CORP-ACCT-ID ON ENTRY AND TO RATE COMMISSIONS IN THE
+      *    MONTHLY COMMISSION REPORT.
+      *****************************************************************
+       01  CORPORATE-ACCOUNT-RECORD.
+           03 CA-ACCT-ID                  PIC X(08).
+           03 CA-NAME                     PIC X(30).
+           03 CA-COMMISSION-PCT           PIC 9V999.
