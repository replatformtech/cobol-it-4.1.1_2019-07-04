@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      CORPINVC.
+
+      ******************************************************************
+      *    CORPINVC.CBL
+      *    CONSOLIDATED CORPORATE INVOICE - PROMPTS FOR A CORP-ACCT-ID
+      *    AND A TRAVEL DATE RANGE (YYYYMMDD), VALIDATES THE ACCOUNT
+      *    AGAINST "corpacct", THEN WALKS THE "customer" FILE BY THE
+      *    CORP-ACCT-ID ALTERNATE KEY THE SAME WAY CORPRPT'S COMMISSION
+      *    REPORT DOES.  EACH RESERVATION'S FLIGHT IS LOOKED UP ON
+      *    "flightmst" (SAME LOOKUP REVRPT USES) TO GET ITS TRAVEL DATE;
+      *    RESERVATIONS TRAVELLING WITHIN THE REQUESTED RANGE ARE
+      *    PRINTED AS ONE LINE ITEM EACH, WITH A GRAND TOTAL AT THE END,
+      *    SO A CORPORATE TRAVEL COORDINATOR HAS ONE STATEMENT COVERING
+      *    EVERYTHING BOOKED UNDER THEIR ACCOUNT INSTEAD OF ONE SLIP PER
+      *    PASSENGER.  READ-ONLY AGAINST ALL THREE FILES - NO RECORDS
+      *    ARE ADDED, CHANGED, OR REMOVED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CORPORATE-ACCOUNT
+                  ASSIGN TO DISK "corpacct"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CA-ACCT-ID
+                  FILE STATUS IS CORP-ACCT-STATUS.
+
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+           SELECT FLIGHT-MASTER
+                  ASSIGN TO DISK "flightmst"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS FM-FLIGHT-ID
+                  FILE STATUS IS FM-STATUS.
+
+           SELECT INVOICE-RPT
+                  ASSIGN TO DISK "corpinvc"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS RPT-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CORPORATE-ACCOUNT.
+       COPY corpacct.
+
+       FD  CUSTOMER.
+       COPY custrec.
+
+       FD  FLIGHT-MASTER.
+       COPY flightmst.
+
+       FD  INVOICE-RPT.
+       01  RPT-RECORD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CORP-ACCT-STATUS               PIC X(02).
+           88 CORP-ACCT-NOT-PRESENT                   VALUE "35".
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  FM-STATUS                      PIC X(02).
+           88 FM-NOT-PRESENT                          VALUE "35".
+       01  RPT-STATUS                     PIC X(02).
+       01  WS-ACCT-ID                     PIC X(08)   VALUE SPACES.
+       01  WS-START-DATE                  PIC 9(08)   VALUE 0.
+       01  WS-END-DATE                    PIC 9(08)   VALUE 99999999.
+       01  ACCT-VALID-SWITCH              PIC 9       VALUE 0.
+           88 ACCT-VALID                              VALUE 1.
+           88 ACCT-INVALID                            VALUE 0.
+       01  SAVE-ACCT-ID                   PIC X(08).
+       01  ITEM-COUNT                     PIC 9(05)   VALUE 0.
+       01  GRAND-PAYMENT-TOTAL            PIC 9(10)V99 VALUE 0.
+       01  RPT-PAYMENT-AMT                PIC ZZZZZZ9.99.
+       01  RPT-GRAND-PAYMENT-TOTAL        PIC ZZZZZZZZZ9.99.
+       01  RPT-TRAVEL-DATE                PIC 9999/99/99.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-INVOICE.
+           IF ACCT-VALID
+              PERFORM PROCESS-ACCOUNT-RESERVATIONS
+           END-IF.
+           PERFORM TERMINATE-INVOICE.
+           STOP RUN.
+
+       INITIALIZE-INVOICE.
+           DISPLAY "CORPINVC - ENTER CORP-ACCT-ID:".
+           ACCEPT WS-ACCT-ID.
+           DISPLAY "CORPINVC - ENTER START TRAVEL DATE (YYYYMMDD):".
+           ACCEPT WS-START-DATE.
+           DISPLAY "CORPINVC - ENTER END TRAVEL DATE (YYYYMMDD):".
+           ACCEPT WS-END-DATE.
+           OPEN INPUT CORPORATE-ACCOUNT.
+           IF CORP-ACCT-NOT-PRESENT
+              DISPLAY "CORPINVC - CORPACCT FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           SET ACCT-INVALID                 TO  TRUE.
+           MOVE WS-ACCT-ID                  TO  CA-ACCT-ID.
+           READ CORPORATE-ACCOUNT
+                INVALID KEY
+                   DISPLAY "CORPINVC - CORP-ACCT-ID NOT ON FILE"
+                NOT INVALID KEY
+                   SET ACCT-VALID           TO  TRUE
+           END-READ.
+           CLOSE CORPORATE-ACCOUNT.
+           IF ACCT-INVALID
+              STOP RUN
+           END-IF.
+           OPEN INPUT CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              DISPLAY "CORPINVC - CUSTOMER FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN INPUT FLIGHT-MASTER.
+           IF FM-NOT-PRESENT
+              DISPLAY "CORPINVC - FLIGHTMST FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT INVOICE-RPT.
+           MOVE SPACES                      TO  RPT-RECORD.
+           STRING "CONSOLIDATED INVOICE - ACCOUNT " WS-ACCT-ID " - "
+                  CA-NAME                            DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           MOVE SPACES                      TO  RPT-RECORD.
+           STRING "RES-ID     PASSENGER                      FLIGHT
+      -    " TRAVEL DATE  AMOUNT"           DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+
+       PROCESS-ACCOUNT-RESERVATIONS.
+           MOVE WS-ACCT-ID                  TO  SAVE-ACCT-ID.
+           MOVE WS-ACCT-ID                  TO  CORP-ACCT-ID.
+           START CUSTOMER KEY IS = CORP-ACCT-ID
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES  TO  CORP-ACCT-ID
+                    END-READ
+                    PERFORM UNTIL CORP-ACCT-ID NOT = SAVE-ACCT-ID
+                       PERFORM PROCESS-RESERVATION
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES TO CORP-ACCT-ID
+                       END-READ
+                    END-PERFORM
+           END-START.
+
+       PROCESS-RESERVATION.
+           MOVE FLIGHT-ID                   TO  FM-FLIGHT-ID.
+           READ FLIGHT-MASTER
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   IF FM-TRAVEL-DATE >= WS-START-DATE AND
+                      FM-TRAVEL-DATE <= WS-END-DATE
+                      PERFORM WRITE-INVOICE-LINE
+                   END-IF
+           END-READ.
+
+       WRITE-INVOICE-LINE.
+           MOVE FM-TRAVEL-DATE               TO  RPT-TRAVEL-DATE.
+           MOVE PAYMENT-AMT                  TO  RPT-PAYMENT-AMT.
+           MOVE SPACES                       TO  RPT-RECORD.
+           STRING  CUST-RES-ID               DELIMITED BY SIZE
+                   " "                       DELIMITED BY SIZE
+                   CUST-FNAME                DELIMITED BY SIZE
+                   " "                       DELIMITED BY SIZE
+                   CUST-LNAME                DELIMITED BY SIZE
+                                             INTO RPT-RECORD(1:42)
+           END-STRING.
+           MOVE FLIGHT-ID                     TO  RPT-RECORD(43:7).
+           MOVE RPT-TRAVEL-DATE               TO  RPT-RECORD(52:10).
+           MOVE RPT-PAYMENT-AMT               TO  RPT-RECORD(64:10).
+           WRITE RPT-RECORD.
+           ADD PAYMENT-AMT                    TO  GRAND-PAYMENT-TOTAL.
+           ADD 1                              TO  ITEM-COUNT.
+
+       TERMINATE-INVOICE.
+           MOVE SPACES                       TO  RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE GRAND-PAYMENT-TOTAL      TO  RPT-GRAND-PAYMENT-TOTAL.
+           MOVE SPACES                        TO  RPT-RECORD.
+           STRING "TOTAL - " ITEM-COUNT " ITEM(S)          "
+                  DELIMITED BY SIZE
+                  "                    "     DELIMITED BY SIZE
+                  RPT-GRAND-PAYMENT-TOTAL     DELIMITED BY SIZE
+                                             INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           CLOSE CUSTOMER.
+           CLOSE FLIGHT-MASTER.
+           CLOSE INVOICE-RPT.
+           DISPLAY "CORPINVC - " ITEM-COUNT " ITEM(S) INVOICED TO
+      -    "corpinvc".
