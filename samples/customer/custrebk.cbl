@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      CUSTREBK.
+
+      ******************************************************************
+      *    CUSTREBK.CBL
+      *    MASS REBOOKING - GIVEN AN OLD FLIGHT-ID AND A NEW FLIGHT-ID,
+      *    WALKS THE "customer" FILE BY THE FLIGHT-ID ALTERNATE KEY FOR
+      *    THE OLD FLIGHT TO COLLECT ITS RESERVATION IDS, THEN REVISITS
+      *    EACH ONE BY ITS PRIMARY KEY TO MOVE IT.  A SECOND PASS BY
+      *    PRIMARY KEY IS USED (RATHER THAN DELETING/RE-WRITING WHILE
+      *    STILL SCANNING BY THE ALTERNATE KEY) BECAUSE CUST-FLIGHT IS
+      *    PART OF THE PRIMARY KEY, SO EACH MOVE IS A DELETE PLUS A
+      *    WRITE UNDER A NEW CUST-RES-ID, AND INTERLEAVING THAT WITH THE
+      *    ALTERNATE-KEY SCAN WOULD RISK LOSING THE SCAN'S POSITION.
+      *    EACH RESERVATION MOVED CHECKS THE NEW FLIGHT'S SEAT CAPACITY
+      *    (flightmst CAPACITY LESS SEATS ALREADY BOOKED ON THE NEW
+      *    FLIGHT, SAME COUNT CHECK-SEAT-CAPACITY USES IN CUSTOMER0)
+      *    AND THE NEW CUST-RES-ID IS ISSUED BY THE SHARED "resctr"
+      *    NEXT-NUMBER FILE.  PRINTS A REPORT OF WHO WAS MOVED AND WHO
+      *    COULD NOT FIT ON THE NEW FLIGHT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLIGHT-MASTER
+                  ASSIGN TO DISK "flightmst"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS FM-FLIGHT-ID
+                  FILE STATUS IS FM-STATUS.
+
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+           SELECT RES-COUNTER
+                  ASSIGN TO DISK "resctr"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS RC-FLIGHT-ID
+                  FILE STATUS IS RC-STATUS.
+
+           SELECT REBOOK-RPT
+                  ASSIGN TO DISK "custrebk"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS RPT-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLIGHT-MASTER.
+       COPY flightmst.
+
+       FD  CUSTOMER.
+       COPY custrec.
+
+       FD  RES-COUNTER.
+       COPY resctr.
+
+       FD  REBOOK-RPT.
+       01  RPT-RECORD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FM-STATUS                      PIC X(02).
+           88 FM-NOT-PRESENT                          VALUE "35".
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  RC-STATUS                      PIC X(02).
+       01  RPT-STATUS                     PIC X(02).
+       01  OLD-FLIGHT-ID                  PIC X(07)  VALUE SPACES.
+       01  NEW-FLIGHT-ID                  PIC X(07)  VALUE SPACES.
+       01  SAVE-FLIGHT-ID                 PIC X(07).
+       01  NEW-CAPACITY-CO                PIC 9(03)  VALUE 0.
+       01  NEW-CAPACITY-FC                PIC 9(03)  VALUE 0.
+       01  NEW-CO-COUNT                   PIC 9(05)  VALUE 0.
+       01  NEW-FC-COUNT                   PIC 9(05)  VALUE 0.
+       01  W-RES-CNTR                     PIC 9(04)  VALUE 0.
+       01  MOVED-COUNT                    PIC 9(05)  VALUE 0.
+       01  NOT-MOVED-COUNT                PIC 9(05)  VALUE 0.
+       01  OLD-FLIGHT-VALID-SWITCH        PIC 9      VALUE 0.
+           88 OLD-FLIGHT-OK                            VALUE 1.
+           88 OLD-FLIGHT-BAD                           VALUE 0.
+       01  NEW-FLIGHT-VALID-SWITCH        PIC 9      VALUE 0.
+           88 NEW-FLIGHT-OK                            VALUE 1.
+           88 NEW-FLIGHT-BAD                           VALUE 0.
+       01  REBOOK-LIST-COUNT              PIC 9(03)  VALUE 0.
+       01  REBOOK-LIST-TRUNC-SWITCH       PIC 9      VALUE 0.
+           88 REBOOK-LIST-TRUNCATED                    VALUE 1.
+       01  REBOOK-LIST-TABLE.
+           03 REBOOK-LIST-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY REBOOK-IDX.
+              05 RL-OLD-RES-ID            PIC X(11).
+       01  REBOOK-SUB                     PIC 9(03)  VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-REBOOK.
+           IF OLD-FLIGHT-OK AND NEW-FLIGHT-OK
+              PERFORM COLLECT-OLD-FLIGHT-RESERVATIONS
+              PERFORM VARYING REBOOK-SUB FROM 1 BY 1
+                       UNTIL REBOOK-SUB > REBOOK-LIST-COUNT
+                 PERFORM REBOOK-ONE-PASSENGER
+              END-PERFORM
+           END-IF.
+           PERFORM TERMINATE-REBOOK.
+           STOP RUN.
+
+       INITIALIZE-REBOOK.
+           DISPLAY "CUSTREBK - ENTER OLD FLIGHT-ID:".
+           ACCEPT OLD-FLIGHT-ID.
+           DISPLAY "CUSTREBK - ENTER NEW FLIGHT-ID:".
+           ACCEPT NEW-FLIGHT-ID.
+           OPEN INPUT FLIGHT-MASTER.
+           IF FM-NOT-PRESENT
+              DISPLAY "CUSTREBK - FLIGHTMST FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           SET OLD-FLIGHT-BAD              TO  TRUE.
+           MOVE OLD-FLIGHT-ID               TO  FM-FLIGHT-ID.
+           READ FLIGHT-MASTER KEY IS FM-FLIGHT-ID
+                INVALID KEY
+                   DISPLAY "CUSTREBK - OLD FLIGHT-ID NOT ON FILE"
+                NOT INVALID KEY
+                   SET OLD-FLIGHT-OK        TO  TRUE
+           END-READ.
+           SET NEW-FLIGHT-BAD              TO  TRUE.
+           MOVE NEW-FLIGHT-ID               TO  FM-FLIGHT-ID.
+           READ FLIGHT-MASTER KEY IS FM-FLIGHT-ID
+                INVALID KEY
+                   DISPLAY "CUSTREBK - NEW FLIGHT-ID NOT ON FILE"
+                NOT INVALID KEY
+                   SET NEW-FLIGHT-OK        TO  TRUE
+                   MOVE FM-CAPACITY-CO      TO  NEW-CAPACITY-CO
+                   MOVE FM-CAPACITY-FC      TO  NEW-CAPACITY-FC
+           END-READ.
+           CLOSE FLIGHT-MASTER.
+           IF OLD-FLIGHT-BAD OR NEW-FLIGHT-BAD
+              STOP RUN
+           END-IF.
+           OPEN I-O CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              DISPLAY "CUSTREBK - CUSTOMER FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           PERFORM COUNT-NEW-FLIGHT-SEATS.
+           OPEN OUTPUT REBOOK-RPT.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "MASS REBOOKING - " OLD-FLIGHT-ID " TO " NEW-FLIGHT-ID
+                                            DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "PASSENGER                      SEAT  OLD RES-ID    R
+      -    "ESULT"                          DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+
+       COUNT-NEW-FLIGHT-SEATS.
+           MOVE 0                    TO  NEW-CO-COUNT NEW-FC-COUNT.
+           MOVE NEW-FLIGHT-ID               TO  SAVE-FLIGHT-ID.
+           MOVE NEW-FLIGHT-ID               TO  FLIGHT-ID.
+           START CUSTOMER KEY IS = FLIGHT-ID
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES  TO  FLIGHT-ID
+                    END-READ
+                    PERFORM UNTIL FLIGHT-ID NOT = SAVE-FLIGHT-ID
+                       IF SEAT-TYPE = "CO"
+                          ADD 1              TO  NEW-CO-COUNT
+                       END-IF
+                       IF SEAT-TYPE = "FC"
+                          ADD 1              TO  NEW-FC-COUNT
+                       END-IF
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES TO FLIGHT-ID
+                       END-READ
+                    END-PERFORM
+           END-START.
+
+       COLLECT-OLD-FLIGHT-RESERVATIONS.
+           MOVE 0                          TO  REBOOK-LIST-COUNT.
+           SET REBOOK-IDX                  TO  1.
+           MOVE OLD-FLIGHT-ID               TO  SAVE-FLIGHT-ID.
+           MOVE OLD-FLIGHT-ID               TO  FLIGHT-ID.
+           START CUSTOMER KEY IS = FLIGHT-ID
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES  TO  FLIGHT-ID
+                    END-READ
+                    PERFORM UNTIL FLIGHT-ID NOT = SAVE-FLIGHT-ID
+                       IF REBOOK-LIST-COUNT < 500
+                          ADD 1              TO  REBOOK-LIST-COUNT
+                          MOVE CUST-RES-ID   TO  RL-OLD-RES-ID
+                                                (REBOOK-LIST-COUNT)
+                       ELSE
+                          SET REBOOK-LIST-TRUNCATED TO TRUE
+                       END-IF
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES TO FLIGHT-ID
+                       END-READ
+                    END-PERFORM
+           END-START.
+           IF REBOOK-LIST-TRUNCATED
+              DISPLAY "CUSTREBK - MORE THAN 500 RESERVATIONS ON OLD FL
+      -       "IGHT, ONLY THE FIRST 500 WERE PROCESSED"
+           END-IF.
+
+       REBOOK-ONE-PASSENGER.
+           MOVE RL-OLD-RES-ID (REBOOK-SUB)  TO  CUST-RES-ID.
+           READ CUSTOMER
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   PERFORM MOVE-OR-REJECT-PASSENGER
+           END-READ.
+
+       MOVE-OR-REJECT-PASSENGER.
+           MOVE SPACES                      TO  RPT-RECORD.
+           STRING CUST-FNAME DELIMITED BY SIZE
+                  " "                       DELIMITED BY SIZE
+                  CUST-LNAME                DELIMITED BY SIZE
+                                             INTO RPT-RECORD(1:31)
+           END-STRING.
+           MOVE SEAT-TYPE                    TO  RPT-RECORD(32:2).
+           MOVE CUST-RES-ID                  TO  RPT-RECORD(38:11).
+           IF (SEAT-TYPE = "CO" AND NEW-CO-COUNT < NEW-CAPACITY-CO) OR
+              (SEAT-TYPE = "FC" AND NEW-FC-COUNT < NEW-CAPACITY-FC)
+              PERFORM MOVE-PASSENGER-TO-NEW-FLIGHT
+              MOVE "MOVED"                   TO  RPT-RECORD(52:5)
+              ADD 1                          TO  MOVED-COUNT
+           ELSE
+              MOVE "NO SEAT"                 TO  RPT-RECORD(52:7)
+              ADD 1                          TO  NOT-MOVED-COUNT
+           END-IF.
+           WRITE RPT-RECORD.
+
+       MOVE-PASSENGER-TO-NEW-FLIGHT.
+           IF SEAT-TYPE = "CO"
+              ADD 1                         TO  NEW-CO-COUNT
+           ELSE
+              ADD 1                         TO  NEW-FC-COUNT
+           END-IF.
+           MOVE NEW-FLIGHT-ID               TO  RC-FLIGHT-ID.
+           OPEN I-O RES-COUNTER.
+           READ RES-COUNTER WITH LOCK
+                INVALID KEY
+                   MOVE NEW-FLIGHT-ID       TO  RC-FLIGHT-ID
+                   MOVE 1                   TO  RC-NEXT-NO
+                   WRITE RES-COUNTER-RECORD
+                   MOVE 1                   TO  W-RES-CNTR
+                NOT INVALID KEY
+                   MOVE RC-NEXT-NO          TO  W-RES-CNTR
+                   ADD 1                    TO  RC-NEXT-NO
+                   REWRITE RES-COUNTER-RECORD
+           END-READ.
+           CLOSE RES-COUNTER.
+           DELETE CUSTOMER.
+           MOVE NEW-FLIGHT-ID               TO  CUST-FLIGHT FLIGHT-ID.
+           MOVE W-RES-CNTR                  TO  CUST-NO.
+           WRITE CUSTOMER-RECORD.
+
+       TERMINATE-REBOOK.
+           MOVE SPACES                      TO  RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SPACES                      TO  RPT-RECORD.
+           STRING "TOTAL MOVED: "            DELIMITED BY SIZE
+                  MOVED-COUNT                DELIMITED BY SIZE
+                  "   TOTAL NOT MOVED (NO SEAT): " DELIMITED BY SIZE
+                  NOT-MOVED-COUNT            DELIMITED BY SIZE
+                                             INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           CLOSE CUSTOMER.
+           CLOSE REBOOK-RPT.
+           DISPLAY "CUSTREBK - " MOVED-COUNT " MOVED, "
+                   NOT-MOVED-COUNT " COULD NOT BE MOVED - SEE custrebk".
