@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      CUSTPRG.
+
+      ******************************************************************
+      *    CUSTPRG.CBL
+      *    ARCHIVE AND PURGE - READS THE "flightmst" INDEXED FILE AND,
+      *    FOR EVERY FLIGHT WHOSE FM-TRAVEL-DATE IS MORE THAN PURGE-DAYS
+      *    IN THE PAST, WALKS THE "customer" FILE BY THE FLIGHT-ID
+      *    ALTERNATE KEY, COPIES EACH RESERVATION TO THE SEQUENTIAL
+      *    "custarch" ARCHIVE FILE, AND DELETES IT FROM THE LIVE
+      *    CUSTOMER FILE.  KEEPS THE ACTIVE FILE LIMITED TO UPCOMING AND
+      *    RECENT TRAVEL SO THE FLIGHT-ID START SCANS IN CUSTOMER0 STAY
+      *    FAST AS THE FILE GROWS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLIGHT-MASTER
+                  ASSIGN TO DISK "flightmst"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS FM-FLIGHT-ID
+                  FILE STATUS IS FM-STATUS.
+
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+           SELECT CUSTOMER-ARCHIVE
+                  ASSIGN TO DISK "custarch"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS ARCHIVE-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLIGHT-MASTER.
+       COPY flightmst.
+
+       FD  CUSTOMER.
+       COPY custrec.
+
+       FD  CUSTOMER-ARCHIVE.
+       01  ARCHIVE-RECORD                 PIC X(398).
+
+       WORKING-STORAGE SECTION.
+       01  FM-STATUS                      PIC X(02).
+           88 FM-NOT-PRESENT                          VALUE "35".
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  ARCHIVE-STATUS                 PIC X(02).
+       01  FLIGHT-EOF-SWITCH              PIC 9       VALUE 0.
+           88 FLIGHT-AT-END                           VALUE 1.
+           88 FLIGHT-NOT-AT-END                       VALUE 0.
+       01  PURGE-DAYS                     PIC 9(05)   VALUE 180.
+       01  TODAY-DATE.
+           03 TODAY-YY                    PIC 9(04).
+           03 TODAY-MM                    PIC 9(02).
+           03 TODAY-DD                    PIC 9(02).
+       01  TODAY-DATE-NUM REDEFINES TODAY-DATE
+                                           PIC 9(08).
+       01  DAYS-SINCE-TRAVEL              PIC S9(07)  VALUE 0.
+       01  SAVE-FLIGHT-ID                 PIC X(07).
+       01  FLIGHT-COUNT                   PIC 9(05)   VALUE 0.
+       01  ARCHIVE-COUNT                  PIC 9(07)   VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-PURGE.
+           PERFORM UNTIL FLIGHT-AT-END
+              COMPUTE DAYS-SINCE-TRAVEL =
+                    FUNCTION INTEGER-OF-DATE(TODAY-DATE-NUM)
+                  - FUNCTION INTEGER-OF-DATE(FM-TRAVEL-DATE)
+              IF DAYS-SINCE-TRAVEL > PURGE-DAYS
+                 PERFORM ARCHIVE-AND-PURGE-FLIGHT
+                 ADD 1                     TO  FLIGHT-COUNT
+              END-IF
+              PERFORM READ-FLIGHT-MASTER-REC
+           END-PERFORM.
+           PERFORM TERMINATE-PURGE.
+           STOP RUN.
+
+       INITIALIZE-PURGE.
+           ACCEPT TODAY-DATE               FROM DATE YYYYMMDD.
+           OPEN INPUT FLIGHT-MASTER.
+           IF FM-NOT-PRESENT
+              DISPLAY "CUSTPRG - FLIGHTMST FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN I-O CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              DISPLAY "CUSTPRG - CUSTOMER FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN EXTEND CUSTOMER-ARCHIVE.
+           IF ARCHIVE-STATUS = "35"
+              CLOSE CUSTOMER-ARCHIVE
+              OPEN OUTPUT CUSTOMER-ARCHIVE
+           END-IF.
+           PERFORM READ-FLIGHT-MASTER-REC.
+
+       READ-FLIGHT-MASTER-REC.
+           READ FLIGHT-MASTER NEXT
+                AT END
+                   SET FLIGHT-AT-END         TO  TRUE
+           END-READ.
+
+       ARCHIVE-AND-PURGE-FLIGHT.
+           MOVE FM-FLIGHT-ID                TO  SAVE-FLIGHT-ID.
+           MOVE FM-FLIGHT-ID                TO  FLIGHT-ID.
+           START CUSTOMER KEY IS = FLIGHT-ID
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES  TO  FLIGHT-ID
+                    END-READ
+                    PERFORM UNTIL FLIGHT-ID NOT = SAVE-FLIGHT-ID
+                       MOVE CUSTOMER-RECORD  TO  ARCHIVE-RECORD
+                       WRITE ARCHIVE-RECORD
+                       ADD 1                 TO  ARCHIVE-COUNT
+                       DELETE CUSTOMER
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES TO FLIGHT-ID
+                       END-READ
+                    END-PERFORM
+           END-START.
+
+       TERMINATE-PURGE.
+           CLOSE FLIGHT-MASTER.
+           CLOSE CUSTOMER.
+           CLOSE CUSTOMER-ARCHIVE.
+           DISPLAY "CUSTPRG - " FLIGHT-COUNT " FLIGHT(S), "
+                   ARCHIVE-COUNT " RESERVATION(S) ARCHIVED AND PURGED".
