@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      CUSTREST.
+
+      ******************************************************************
+      *    CUSTREST.CBL
+      *    RESTORE - REBUILDS THE "customer" INDEXED FILE (PRIMARY KEY
+      *    PLUS THE FLIGHT-ID/CUST-LNAME/CORP-ACCT-ID ALTERNATE KEYS)
+      *    FROM AN OPERATOR-CHOSEN DATED BACKUP FILE PRODUCED BY
+      *    CUSTBKUP.  A VERIFICATION PASS RE-READS THE REBUILT CUSTOMER
+      *    FILE SEQUENTIALLY AND COMPARES ITS RECORD COUNT AGAINST THE
+      *    BACKUP RECORD COUNT BEFORE THE RESTORE IS DECLARED GOOD.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BACKUP-FILE
+                  ASSIGN TO DISK WS-BACKUP-FILENAME
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS BACKUP-STATUS.
+
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BACKUP-FILE.
+       01  BACKUP-RECORD                  PIC X(398).
+
+       FD  CUSTOMER.
+       COPY custrec.
+
+       WORKING-STORAGE SECTION.
+       01  BACKUP-STATUS                  PIC X(02).
+           88 BACKUP-NOT-PRESENT                      VALUE "35".
+       01  CUSTOMER-STATUS                PIC X(02).
+       01  BACKUP-EOF-SWITCH              PIC 9       VALUE 0.
+           88 BACKUP-AT-END                           VALUE 1.
+           88 BACKUP-NOT-AT-END                       VALUE 0.
+       01  VERIFY-EOF-SWITCH              PIC 9       VALUE 0.
+           88 VERIFY-AT-END                           VALUE 1.
+           88 VERIFY-NOT-AT-END                       VALUE 0.
+       01  WS-BACKUP-FILENAME             PIC X(14).
+       01  WS-BACKUP-DATE                 PIC X(08).
+       01  RESTORE-COUNT                  PIC 9(07)   VALUE 0.
+       01  VERIFY-COUNT                   PIC 9(07)   VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-RESTORE.
+           PERFORM UNTIL BACKUP-AT-END
+              MOVE BACKUP-RECORD            TO  CUSTOMER-RECORD
+              WRITE CUSTOMER-RECORD
+              ADD 1                         TO  RESTORE-COUNT
+              PERFORM READ-BACKUP-REC
+           END-PERFORM.
+           PERFORM VERIFY-RESTORE.
+           STOP RUN.
+
+       INITIALIZE-RESTORE.
+           DISPLAY "CUSTREST - ENTER BACKUP DATE (YYYYMMDD):".
+           ACCEPT WS-BACKUP-DATE.
+           STRING "custbk"                  DELIMITED BY SIZE
+                  WS-BACKUP-DATE             DELIMITED BY SIZE
+                                            INTO WS-BACKUP-FILENAME
+           END-STRING.
+           OPEN INPUT BACKUP-FILE.
+           IF BACKUP-NOT-PRESENT
+              DISPLAY "CUSTREST - " WS-BACKUP-FILENAME
+                      " NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT CUSTOMER.
+           PERFORM READ-BACKUP-REC.
+
+       READ-BACKUP-REC.
+           READ BACKUP-FILE
+                AT END
+                   SET BACKUP-AT-END          TO  TRUE
+           END-READ.
+
+       VERIFY-RESTORE.
+           CLOSE BACKUP-FILE.
+           CLOSE CUSTOMER.
+           OPEN INPUT CUSTOMER.
+           PERFORM READ-CUSTOMER-FOR-VERIFY.
+           PERFORM UNTIL VERIFY-AT-END
+              ADD 1                         TO  VERIFY-COUNT
+              PERFORM READ-CUSTOMER-FOR-VERIFY
+           END-PERFORM.
+           CLOSE CUSTOMER.
+           IF VERIFY-COUNT = RESTORE-COUNT
+              DISPLAY "CUSTREST - RESTORE VERIFIED, " RESTORE-COUNT
+                      " RECORD(S) FROM " WS-BACKUP-FILENAME
+           ELSE
+              DISPLAY "CUSTREST - VERIFICATION FAILED - WROTE "
+                      RESTORE-COUNT " BUT COUNTED " VERIFY-COUNT
+                      " IN REBUILT CUSTOMER FILE"
+           END-IF.
+
+       READ-CUSTOMER-FOR-VERIFY.
+           READ CUSTOMER NEXT
+                AT END
+                   SET VERIFY-AT-END          TO  TRUE
+           END-READ.
