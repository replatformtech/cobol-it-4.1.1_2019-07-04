@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      REVRPT.
+
+      ******************************************************************
+      *    REVRPT.CBL
+      *    MONTHLY REVENUE-BY-ROUTE REPORT - PROMPTS FOR A REPORT MONTH
+      *    (YYYYMM), READS THE "customer" FILE IN CUST-RES-ID SEQUENCE,
+      *    LOOKS UP EACH RESERVATION'S FLIGHT ON "flightmst" FOR ITS
+      *    ORIGIN/DESTINATION AND TRAVEL DATE, AND TALLIES PAYMENT-AMT
+      *    AND BOOKING COUNT BY ROUTE FOR RESERVATIONS TRAVELLING IN
+      *    THAT MONTH, SO MANAGEMENT CAN SEE WHICH ROUTES ARE ACTUALLY
+      *    MAKING MONEY.  READ-ONLY AGAINST BOTH FILES - NO RECORDS ARE
+      *    ADDED, CHANGED, OR REMOVED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+           SELECT FLIGHT-MASTER
+                  ASSIGN TO DISK "flightmst"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS FM-FLIGHT-ID
+                  FILE STATUS IS FM-STATUS.
+
+           SELECT REVENUE-RPT
+                  ASSIGN TO DISK "revrpt"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS RPT-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER.
+       COPY custrec.
+
+       FD  FLIGHT-MASTER.
+       COPY flightmst.
+
+       FD  REVENUE-RPT.
+       01  RPT-RECORD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  FM-STATUS                      PIC X(02).
+           88 FM-NOT-PRESENT                          VALUE "35".
+       01  RPT-STATUS                     PIC X(02).
+       01  CUSTOMER-EOF-SWITCH            PIC 9       VALUE 0.
+           88 CUSTOMER-AT-END                         VALUE 1.
+           88 CUSTOMER-NOT-AT-END                     VALUE 0.
+       01  WS-REPORT-MONTH                PIC X(06).
+
+       01  ROUTE-TALLY-TABLE.
+           03 ROUTE-TALLY-ENTRY OCCURS 30 TIMES.
+              05 RT-ORIGIN                PIC X(03).
+              05 RT-DEST                  PIC X(03).
+              05 RT-BOOKING-COUNT         PIC 9(05).
+              05 RT-REVENUE               PIC 9(09)V99.
+       01  ROUTE-TALLY-COUNT              PIC 9(03)   VALUE 0.
+       01  RT-IDX                         PIC 9(03).
+       01  RT-FOUND-SWITCH                PIC 9       VALUE 0.
+           88 RT-FOUND                                VALUE 1.
+           88 RT-NOT-FOUND                            VALUE 0.
+
+       01  RPT-BOOKING-COUNT              PIC ZZZZ9.
+       01  RPT-REVENUE                    PIC ZZZZZZZZ9.99.
+       01  GRAND-BOOKING-COUNT            PIC 9(06)   VALUE 0.
+       01  GRAND-REVENUE                  PIC 9(10)V99 VALUE 0.
+       01  RPT-GRAND-BOOKING-COUNT        PIC ZZZZZ9.
+       01  RPT-GRAND-REVENUE              PIC ZZZZZZZZZ9.99.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM UNTIL CUSTOMER-AT-END
+              PERFORM PROCESS-RESERVATION
+              PERFORM READ-NEXT-CUSTOMER
+           END-PERFORM.
+           PERFORM TERMINATE-REPORT.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           DISPLAY "REVRPT - ENTER REPORT MONTH (YYYYMM):".
+           ACCEPT WS-REPORT-MONTH.
+           OPEN INPUT CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              DISPLAY "REVRPT - CUSTOMER FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN INPUT FLIGHT-MASTER.
+           IF FM-NOT-PRESENT
+              DISPLAY "REVRPT - FLIGHTMST FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT REVENUE-RPT.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "MONTHLY REVENUE-BY-ROUTE REPORT - "
+                                            DELIMITED BY SIZE
+                  WS-REPORT-MONTH           DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "ORIGIN  DEST     BOOKINGS       REVENUE"
+                                            DELIMITED BY SIZE
+                  INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           PERFORM READ-NEXT-CUSTOMER.
+
+       READ-NEXT-CUSTOMER.
+           READ CUSTOMER NEXT
+                AT END
+                   SET CUSTOMER-AT-END       TO  TRUE
+           END-READ.
+
+       PROCESS-RESERVATION.
+           MOVE FLIGHT-ID                   TO  FM-FLIGHT-ID.
+           READ FLIGHT-MASTER
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   IF FM-TRAVEL-DATE(1:6) = WS-REPORT-MONTH
+                      PERFORM TALLY-ROUTE
+                   END-IF
+           END-READ.
+
+       TALLY-ROUTE.
+           SET RT-NOT-FOUND                 TO  TRUE.
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+                    UNTIL RT-IDX > ROUTE-TALLY-COUNT OR RT-FOUND
+              IF RT-ORIGIN(RT-IDX) = FM-ORIGIN AND
+                 RT-DEST(RT-IDX) = FM-DESTINATION
+                 SET RT-FOUND               TO  TRUE
+                 ADD 1                      TO  RT-BOOKING-COUNT(RT-IDX)
+                 ADD PAYMENT-AMT            TO  RT-REVENUE(RT-IDX)
+              END-IF
+           END-PERFORM.
+           IF RT-NOT-FOUND AND ROUTE-TALLY-COUNT < 30
+              ADD 1                         TO  ROUTE-TALLY-COUNT
+              MOVE FM-ORIGIN        TO  RT-ORIGIN(ROUTE-TALLY-COUNT)
+              MOVE FM-DESTINATION   TO  RT-DEST(ROUTE-TALLY-COUNT)
+              MOVE 1                TO
+                    RT-BOOKING-COUNT(ROUTE-TALLY-COUNT)
+              MOVE PAYMENT-AMT      TO  RT-REVENUE(ROUTE-TALLY-COUNT)
+           END-IF.
+           ADD 1                             TO  GRAND-BOOKING-COUNT.
+           ADD PAYMENT-AMT                   TO  GRAND-REVENUE.
+
+       TERMINATE-REPORT.
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+                    UNTIL RT-IDX > ROUTE-TALLY-COUNT
+              PERFORM WRITE-ROUTE-LINE
+           END-PERFORM.
+           MOVE SPACES                      TO  RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE GRAND-BOOKING-COUNT         TO  RPT-GRAND-BOOKING-COUNT.
+           MOVE GRAND-REVENUE               TO  RPT-GRAND-REVENUE.
+           MOVE SPACES                      TO  RPT-RECORD.
+           STRING "TOTAL          "         DELIMITED BY SIZE
+                  RPT-GRAND-BOOKING-COUNT    DELIMITED BY SIZE
+                  "   "                     DELIMITED BY SIZE
+                  RPT-GRAND-REVENUE          DELIMITED BY SIZE
+                                             INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           CLOSE CUSTOMER.
+           CLOSE FLIGHT-MASTER.
+           CLOSE REVENUE-RPT.
+           DISPLAY "REVRPT - " ROUTE-TALLY-COUNT " ROUTE(S) FOR "
+                   WS-REPORT-MONTH " REPORTED TO revrpt".
+
+       WRITE-ROUTE-LINE.
+           MOVE RT-BOOKING-COUNT(RT-IDX)    TO  RPT-BOOKING-COUNT.
+           MOVE RT-REVENUE(RT-IDX)          TO  RPT-REVENUE.
+           MOVE SPACES                      TO  RPT-RECORD.
+           STRING RT-ORIGIN(RT-IDX)         DELIMITED BY SIZE
+                  "     "                   DELIMITED BY SIZE
+                  RT-DEST(RT-IDX)           DELIMITED BY SIZE
+                  "     "                   DELIMITED BY SIZE
+                  RPT-BOOKING-COUNT         DELIMITED BY SIZE
+                  "   "                     DELIMITED BY SIZE
+                  RPT-REVENUE               DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
