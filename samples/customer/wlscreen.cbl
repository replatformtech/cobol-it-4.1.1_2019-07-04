@@ -0,0 +1,66 @@
+      ******************************************************************
+      *    WLSCREEN.CBL
+      *    STAND-ALONE WATCH-LIST SCREENING SUBPROGRAM.  GIVEN A
+      *    PASSENGER'S NAME AND DATE OF BIRTH, OPENS "watchlst" ON ITS
+      *    OWN AND REPORTS WHETHER THE PASSENGER MATCHES AN ENTRY ON
+      *    FILE.  THIS IS A LOCAL STAND-IN FOR A REAL TSA/NO-FLY LIST
+      *    FEED - IT KNOWS NOTHING ABOUT THE CUSTOMER FILE AND HAS NO
+      *    SCREENS OF ITS OWN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      WLSCREEN.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WATCHLIST
+                  ASSIGN TO DISK "watchlst"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS WL-NAME-KEY
+                  FILE STATUS IS WL-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WATCHLIST.
+       COPY watchlst.
+
+       WORKING-STORAGE SECTION.
+       01  WL-STATUS                      PIC X(02).
+           88 WL-NOT-PRESENT                          VALUE "35".
+
+      *****************************************************************
+       LINKAGE SECTION.
+       01  WLSCREEN-FNAME                 PIC X(30).
+       01  WLSCREEN-LNAME                 PIC X(30).
+       01  WLSCREEN-DOB                   PIC X(08).
+       01  WLSCREEN-RESULT                PIC X(01).
+           88  WLSCREEN-MATCH                         VALUE "M".
+           88  WLSCREEN-CLEAR                         VALUE "C".
+
+      *****************************************************************
+       PROCEDURE DIVISION USING WLSCREEN-LNAME, WLSCREEN-FNAME,
+                                 WLSCREEN-DOB, WLSCREEN-RESULT.
+
+       0000-MAINLINE.
+           SET WLSCREEN-CLEAR               TO  TRUE.
+           OPEN INPUT WATCHLIST.
+           IF WL-NOT-PRESENT
+              CLOSE WATCHLIST
+              GOBACK
+           END-IF.
+           MOVE WLSCREEN-LNAME              TO  WL-LNAME.
+           MOVE WLSCREEN-FNAME              TO  WL-FNAME.
+           MOVE WLSCREEN-DOB                TO  WL-DOB.
+           READ WATCHLIST
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   SET WLSCREEN-MATCH        TO  TRUE
+           END-READ.
+           CLOSE WATCHLIST.
+           GOBACK.
