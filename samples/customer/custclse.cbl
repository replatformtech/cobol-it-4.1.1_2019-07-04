@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      CUSTCLSE.
+
+      ******************************************************************
+      *    CUSTCLSE.CBL
+      *    POST-DEPARTURE CLOSEOUT - READS THE "flightmst" INDEXED FILE
+      *    AND, FOR EVERY FLIGHT WHOSE FM-TRAVEL-DATE HAS ALREADY
+      *    PASSED, WALKS THE "customer" FILE BY THE FLIGHT-ID ALTERNATE
+      *    KEY AND FLIPS ANY RESERVATION STILL RES-BOOKED (NEVER
+      *    CHECKED IN) TO RES-NO-SHOW.  RECORDS ALREADY CHECKED-IN OR
+      *    FLOWN ARE LEFT ALONE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLIGHT-MASTER
+                  ASSIGN TO DISK "flightmst"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS FM-FLIGHT-ID
+                  FILE STATUS IS FM-STATUS.
+
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLIGHT-MASTER.
+       COPY flightmst.
+
+       FD  CUSTOMER.
+       COPY custrec.
+
+       WORKING-STORAGE SECTION.
+       01  FM-STATUS                      PIC X(02).
+           88 FM-NOT-PRESENT                          VALUE "35".
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  FLIGHT-EOF-SWITCH              PIC 9       VALUE 0.
+           88 FLIGHT-AT-END                           VALUE 1.
+           88 FLIGHT-NOT-AT-END                       VALUE 0.
+       01  TODAY-DATE.
+           03 TODAY-YY                    PIC 9(04).
+           03 TODAY-MM                    PIC 9(02).
+           03 TODAY-DD                    PIC 9(02).
+       01  TODAY-DATE-NUM REDEFINES TODAY-DATE
+                                           PIC 9(08).
+       01  DAYS-SINCE-TRAVEL              PIC S9(07)  VALUE 0.
+       01  SAVE-FLIGHT-ID                 PIC X(07).
+       01  FLIGHT-COUNT                   PIC 9(05)   VALUE 0.
+       01  NOSHOW-COUNT                   PIC 9(07)   VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-CLOSEOUT.
+           PERFORM UNTIL FLIGHT-AT-END
+              COMPUTE DAYS-SINCE-TRAVEL =
+                    FUNCTION INTEGER-OF-DATE(TODAY-DATE-NUM)
+                  - FUNCTION INTEGER-OF-DATE(FM-TRAVEL-DATE)
+              IF DAYS-SINCE-TRAVEL > 0
+                 PERFORM CLOSEOUT-FLIGHT
+                 ADD 1                     TO  FLIGHT-COUNT
+              END-IF
+              PERFORM READ-FLIGHT-MASTER-REC
+           END-PERFORM.
+           PERFORM TERMINATE-CLOSEOUT.
+           STOP RUN.
+
+       INITIALIZE-CLOSEOUT.
+           ACCEPT TODAY-DATE               FROM DATE YYYYMMDD.
+           OPEN INPUT FLIGHT-MASTER.
+           IF FM-NOT-PRESENT
+              DISPLAY "CUSTCLSE - FLIGHTMST FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN I-O CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              DISPLAY "CUSTCLSE - CUSTOMER FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           PERFORM READ-FLIGHT-MASTER-REC.
+
+       READ-FLIGHT-MASTER-REC.
+           READ FLIGHT-MASTER NEXT
+                AT END
+                   SET FLIGHT-AT-END         TO  TRUE
+           END-READ.
+
+       CLOSEOUT-FLIGHT.
+           MOVE FM-FLIGHT-ID                TO  SAVE-FLIGHT-ID.
+           MOVE FM-FLIGHT-ID                TO  FLIGHT-ID.
+           START CUSTOMER KEY IS = FLIGHT-ID
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES  TO  FLIGHT-ID
+                    END-READ
+                    PERFORM UNTIL FLIGHT-ID NOT = SAVE-FLIGHT-ID
+                       IF RES-BOOKED
+                          SET RES-NO-SHOW    TO  TRUE
+                          REWRITE CUSTOMER-RECORD
+                          ADD 1              TO  NOSHOW-COUNT
+                       END-IF
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES TO FLIGHT-ID
+                       END-READ
+                    END-PERFORM
+           END-START.
+
+       TERMINATE-CLOSEOUT.
+           CLOSE FLIGHT-MASTER.
+           CLOSE CUSTOMER.
+           DISPLAY "CUSTCLSE - " FLIGHT-COUNT " DEPARTED FLIGHT(S), "
+                   NOSHOW-COUNT " RESERVATION(S) MARKED NO-SHOW".
