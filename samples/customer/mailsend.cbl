@@ -0,0 +1,58 @@
+      ******************************************************************
+      *    MAILSEND.CBL
+      *    STAND-ALONE E-MAIL CONFIRMATION DISPATCH SUBPROGRAM.  CALLED
+      *    BY CUSTOMER0 AFTER A RESERVATION IS ADDED OR MODIFIED TO SEND
+      *    THE PASSENGER A CONFIRMATION OF THEIR FLIGHT/SEAT DETAILS.
+      *    THIS IS A LOCAL STAND-IN FOR A REAL MAIL-TRANSFER CALL - IT
+      *    KNOWS NOTHING ABOUT THE CUSTOMER FILE AND HAS NO SCREENS OF
+      *    ITS OWN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      MAILSEND.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MS-DISPATCH-LINE               PIC X(80).
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  MAILSEND-EMAIL                 PIC X(20).
+       01  MAILSEND-FNAME                 PIC X(30).
+       01  MAILSEND-LNAME                 PIC X(30).
+       01  MAILSEND-FLIGHT-ID             PIC X(07).
+       01  MAILSEND-SEAT-NUMBER           PIC X(04).
+       01  MAILSEND-RESULT                PIC X(01).
+           88  MAILSEND-SENT                          VALUE "S".
+           88  MAILSEND-SKIPPED                        VALUE "N".
+
+      ******************************************************************
+       PROCEDURE DIVISION USING MAILSEND-EMAIL, MAILSEND-FNAME,
+                                 MAILSEND-LNAME, MAILSEND-FLIGHT-ID,
+                                 MAILSEND-SEAT-NUMBER, MAILSEND-RESULT.
+
+       0000-MAINLINE.
+           IF MAILSEND-EMAIL = SPACES OR LOW-VALUES
+              SET MAILSEND-SKIPPED          TO  TRUE
+           ELSE
+              MOVE SPACES                   TO  MS-DISPATCH-LINE
+              STRING "CONFIRMATION E-MAIL SENT TO " DELIMITED BY SIZE
+                     MAILSEND-EMAIL          DELIMITED BY SIZE
+                     " FOR "                 DELIMITED BY SIZE
+                     MAILSEND-FNAME          DELIMITED BY SIZE
+                     " "                     DELIMITED BY SIZE
+                     MAILSEND-LNAME          DELIMITED BY SIZE
+                     " - FLIGHT "            DELIMITED BY SIZE
+                     MAILSEND-FLIGHT-ID      DELIMITED BY SIZE
+                     " SEAT "                DELIMITED BY SIZE
+                     MAILSEND-SEAT-NUMBER    DELIMITED BY SIZE
+                                             INTO MS-DISPATCH-LINE
+              END-STRING
+              DISPLAY MS-DISPATCH-LINE
+              SET MAILSEND-SENT             TO  TRUE
+           END-IF.
+           GOBACK.
