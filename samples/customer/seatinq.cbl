@@ -0,0 +1,123 @@
+      ******************************************************************
+      *    SEATINQ.CBL
+      *    STAND-ALONE SEAT-AVAILABILITY INQUIRY SUBPROGRAM.  GIVEN A
+      *    FLIGHT ID, OPENS "flightmst" AND "customer" ON ITS OWN AND
+      *    RETURNS THE NUMBER OF COACH AND FIRST-CLASS SEATS STILL
+      *    UNSOLD, USING THE SAME CAPACITY-MINUS-BOOKED COUNT CUSTOMER0
+      *    USES IN CHECK-SEAT-CAPACITY.  THIS IS THE ENTRY POINT A
+      *    WEB/API BOOKING CHANNEL CAN CALL DIRECTLY, WITHOUT GOING
+      *    THROUGH THE 3270-STYLE MENU, SO ONLINE SALES AND THE COUNTER
+      *    AGENTS SEE THE SAME SEAT COUNT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      SEATINQ.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLIGHT-MASTER
+                  ASSIGN TO DISK "flightmst"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS FM-FLIGHT-ID
+                  FILE STATUS IS FM-STATUS.
+
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLIGHT-MASTER.
+       COPY flightmst.
+
+       FD  CUSTOMER.
+       COPY custrec.
+
+       WORKING-STORAGE SECTION.
+       01  FM-STATUS                      PIC X(02).
+           88 FM-NOT-PRESENT                          VALUE "35".
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  SAVE-FLIGHT-ID                 PIC X(07).
+       01  CO-COUNT                       PIC 9(05)   VALUE 0.
+       01  FC-COUNT                       PIC 9(05)   VALUE 0.
+
+      *****************************************************************
+       LINKAGE SECTION.
+       01  SEATINQ-FLIGHT-ID              PIC X(07).
+       01  SEATINQ-CO-AVAIL               PIC 9(03).
+       01  SEATINQ-FC-AVAIL               PIC 9(03).
+       01  SEATINQ-RESULT                 PIC X(01).
+           88  SEATINQ-FOUND                          VALUE "F".
+           88  SEATINQ-NOT-FOUND                      VALUE "N".
+
+      *****************************************************************
+       PROCEDURE DIVISION USING SEATINQ-FLIGHT-ID, SEATINQ-CO-AVAIL,
+                                 SEATINQ-FC-AVAIL, SEATINQ-RESULT.
+
+       0000-MAINLINE.
+           MOVE 0                           TO  SEATINQ-CO-AVAIL
+                                                 SEATINQ-FC-AVAIL.
+           SET SEATINQ-NOT-FOUND           TO  TRUE.
+           OPEN INPUT FLIGHT-MASTER.
+           IF FM-NOT-PRESENT
+              CLOSE FLIGHT-MASTER
+              GOBACK
+           END-IF.
+           MOVE SEATINQ-FLIGHT-ID           TO  FM-FLIGHT-ID.
+           READ FLIGHT-MASTER
+                INVALID KEY
+                   CLOSE FLIGHT-MASTER
+                   GOBACK
+           END-READ.
+           CLOSE FLIGHT-MASTER.
+           OPEN INPUT CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              CLOSE CUSTOMER
+              GOBACK
+           END-IF.
+           PERFORM COUNT-BOOKED-SEATS.
+           CLOSE CUSTOMER.
+           SET SEATINQ-FOUND                TO  TRUE.
+           IF CO-COUNT < FM-CAPACITY-CO
+              COMPUTE SEATINQ-CO-AVAIL = FM-CAPACITY-CO - CO-COUNT
+           END-IF.
+           IF FC-COUNT < FM-CAPACITY-FC
+              COMPUTE SEATINQ-FC-AVAIL = FM-CAPACITY-FC - FC-COUNT
+           END-IF.
+           GOBACK.
+
+       COUNT-BOOKED-SEATS.
+           MOVE 0                           TO  CO-COUNT FC-COUNT.
+           MOVE SEATINQ-FLIGHT-ID           TO  SAVE-FLIGHT-ID
+                                                 FLIGHT-ID.
+           START CUSTOMER KEY IS = FLIGHT-ID
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES  TO  FLIGHT-ID
+                    END-READ
+                    PERFORM UNTIL FLIGHT-ID NOT = SAVE-FLIGHT-ID
+                       IF SEAT-TYPE = "CO"
+                          ADD 1              TO  CO-COUNT
+                       END-IF
+                       IF SEAT-TYPE = "FC"
+                          ADD 1              TO  FC-COUNT
+                       END-IF
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES TO FLIGHT-ID
+                       END-READ
+                    END-PERFORM
+           END-START.
