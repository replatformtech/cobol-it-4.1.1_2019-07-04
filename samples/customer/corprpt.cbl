@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      CORPRPT.
+
+      ******************************************************************
+      *    CORPRPT.CBL
+      *    MONTHLY COMMISSION REPORT - READS THE "corpacct" INDEXED
+      *    FILE IN CA-ACCT-ID SEQUENCE AND, FOR EACH CORPORATE/AGENCY
+      *    ACCOUNT, WALKS THE "customer" FILE BY THE CORP-ACCT-ID
+      *    ALTERNATE KEY TO TOTAL PAYMENT-AMT AND RATE THE COMMISSION
+      *    OWED AT CA-COMMISSION-PCT.  READ-ONLY AGAINST BOTH FILES -
+      *    NO RECORDS ARE ADDED, CHANGED, OR REMOVED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CORPORATE-ACCOUNT
+                  ASSIGN TO DISK "corpacct"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CA-ACCT-ID
+                  FILE STATUS IS CORP-ACCT-STATUS.
+
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+           SELECT COMMISSION-RPT
+                  ASSIGN TO DISK "commrpt"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS RPT-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CORPORATE-ACCOUNT.
+       COPY corpacct.
+
+       FD  CUSTOMER.
+       COPY custrec.
+
+       FD  COMMISSION-RPT.
+       01  RPT-RECORD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CORP-ACCT-STATUS               PIC X(02).
+           88 CORP-ACCT-NOT-PRESENT                   VALUE "35".
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  RPT-STATUS                     PIC X(02).
+       01  ACCT-EOF-SWITCH                PIC 9       VALUE 0.
+           88 ACCOUNT-AT-END                          VALUE 1.
+           88 ACCOUNT-NOT-AT-END                      VALUE 0.
+       01  SAVE-ACCT-ID                   PIC X(08).
+       01  ACCT-PAYMENT-TOTAL             PIC 9(09)V99 VALUE 0.
+       01  ACCT-BOOKING-COUNT             PIC 9(05)   VALUE 0.
+       01  ACCT-COMMISSION-AMT            PIC 9(09)V99 VALUE 0.
+       01  RPT-PAYMENT-TOTAL              PIC ZZZZZZZ9.99.
+       01  RPT-COMMISSION-AMT             PIC ZZZZZZZ9.99.
+       01  RPT-BOOKING-COUNT              PIC ZZZZ9.
+       01  GRAND-PAYMENT-TOTAL            PIC 9(10)V99 VALUE 0.
+       01  GRAND-COMMISSION-AMT           PIC 9(10)V99 VALUE 0.
+       01  GRAND-BOOKING-COUNT            PIC 9(06)   VALUE 0.
+       01  RPT-GRAND-PAYMENT-TOTAL        PIC ZZZZZZZZZ9.99.
+       01  RPT-GRAND-COMMISSION-AMT       PIC ZZZZZZZZZ9.99.
+       01  RPT-GRAND-BOOKING-COUNT        PIC ZZZZZ9.
+       01  ACCT-COUNT                     PIC 9(05)   VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM UNTIL ACCOUNT-AT-END
+              PERFORM PROCESS-ACCOUNT
+              PERFORM READ-CORP-ACCT
+           END-PERFORM.
+           PERFORM TERMINATE-REPORT.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT CORPORATE-ACCOUNT.
+           IF CORP-ACCT-NOT-PRESENT
+              DISPLAY "CORPRPT - CORPACCT FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN INPUT CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              DISPLAY "CORPRPT - CUSTOMER FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT COMMISSION-RPT.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "MONTHLY CORPORATE/AGENCY COMMISSION REPORT"
+                                            DELIMITED BY SIZE
+                  INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "ACCT-ID  NAME                           BOOKINGS"
+                  "     PAYMENTS   COMMISSION"
+                                            DELIMITED BY SIZE
+                  INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           PERFORM READ-CORP-ACCT.
+
+       READ-CORP-ACCT.
+           READ CORPORATE-ACCOUNT NEXT
+                AT END
+                   SET ACCOUNT-AT-END        TO  TRUE
+           END-READ.
+
+       PROCESS-ACCOUNT.
+           MOVE CA-ACCT-ID                  TO  SAVE-ACCT-ID.
+           MOVE 0                           TO  ACCT-PAYMENT-TOTAL
+                                                 ACCT-BOOKING-COUNT.
+           MOVE CA-ACCT-ID                  TO  CORP-ACCT-ID.
+           START CUSTOMER KEY IS = CORP-ACCT-ID
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES  TO  CORP-ACCT-ID
+                    END-READ
+                    PERFORM UNTIL CORP-ACCT-ID NOT = SAVE-ACCT-ID
+                       ADD PAYMENT-AMT       TO  ACCT-PAYMENT-TOTAL
+                       ADD 1                 TO  ACCT-BOOKING-COUNT
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES TO CORP-ACCT-ID
+                       END-READ
+                    END-PERFORM
+           END-START.
+           COMPUTE ACCT-COMMISSION-AMT ROUNDED =
+                   ACCT-PAYMENT-TOTAL * CA-COMMISSION-PCT.
+           PERFORM WRITE-ACCOUNT-LINE.
+           ADD ACCT-PAYMENT-TOTAL           TO  GRAND-PAYMENT-TOTAL.
+           ADD ACCT-COMMISSION-AMT          TO  GRAND-COMMISSION-AMT.
+           ADD ACCT-BOOKING-COUNT           TO  GRAND-BOOKING-COUNT.
+           ADD 1                            TO  ACCT-COUNT.
+
+       WRITE-ACCOUNT-LINE.
+           MOVE ACCT-PAYMENT-TOTAL          TO  RPT-PAYMENT-TOTAL.
+           MOVE ACCT-COMMISSION-AMT         TO  RPT-COMMISSION-AMT.
+           MOVE ACCT-BOOKING-COUNT          TO  RPT-BOOKING-COUNT.
+           MOVE SPACES                      TO  RPT-RECORD.
+           STRING  SAVE-ACCT-ID             DELIMITED BY SIZE
+                   " "                      DELIMITED BY SIZE
+                   CA-NAME                  DELIMITED BY SIZE
+                   " "                      DELIMITED BY SIZE
+                   RPT-BOOKING-COUNT        DELIMITED BY SIZE
+                   " "                      DELIMITED BY SIZE
+                   RPT-PAYMENT-TOTAL        DELIMITED BY SIZE
+                   " "                      DELIMITED BY SIZE
+                   RPT-COMMISSION-AMT       DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+
+       TERMINATE-REPORT.
+           MOVE GRAND-PAYMENT-TOTAL         TO  RPT-GRAND-PAYMENT-TOTAL.
+           MOVE GRAND-COMMISSION-AMT        TO
+                RPT-GRAND-COMMISSION-AMT.
+           MOVE GRAND-BOOKING-COUNT         TO  RPT-GRAND-BOOKING-COUNT.
+           MOVE SPACES                      TO  RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SPACES                      TO  RPT-RECORD.
+           STRING  "TOTALS   "               DELIMITED BY SIZE
+                   ACCT-COUNT                DELIMITED BY SIZE
+                   " ACCOUNT(S)     "        DELIMITED BY SIZE
+                   RPT-GRAND-BOOKING-COUNT   DELIMITED BY SIZE
+                   " "                       DELIMITED BY SIZE
+                   RPT-GRAND-PAYMENT-TOTAL   DELIMITED BY SIZE
+                   " "                       DELIMITED BY SIZE
+                   RPT-GRAND-COMMISSION-AMT  DELIMITED BY SIZE
+                                             INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           CLOSE CORPORATE-ACCOUNT.
+           CLOSE CUSTOMER.
+           CLOSE COMMISSION-RPT.
+           DISPLAY "CORPRPT - " ACCT-COUNT " ACCOUNT(S) REPORTED"
+                                            " TO commrpt".
