@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      CUSTBKUP.
+
+      ******************************************************************
+      *    CUSTBKUP.CBL
+      *    NIGHTLY BACKUP - COPIES THE "customer" INDEXED FILE, IN
+      *    PRIMARY KEY SEQUENCE, TO A DATED SEQUENTIAL BACKUP FILE
+      *    NAMED "custbkYYYYMMDD" SO A CORRUPTED OR TRUNCATED INDEX CAN
+      *    BE REBUILT BY CUSTREST.  READ-ONLY AGAINST CUSTOMER - NO
+      *    RECORDS ARE ADDED, CHANGED, OR REMOVED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+           SELECT BACKUP-FILE
+                  ASSIGN TO DISK WS-BACKUP-FILENAME
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS BACKUP-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER.
+       COPY custrec.
+
+       FD  BACKUP-FILE.
+       01  BACKUP-RECORD                  PIC X(398).
+
+       WORKING-STORAGE SECTION.
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  BACKUP-STATUS                  PIC X(02).
+       01  CUSTOMER-EOF-SWITCH            PIC 9       VALUE 0.
+           88 CUSTOMER-AT-END                         VALUE 1.
+           88 CUSTOMER-NOT-AT-END                     VALUE 0.
+       01  TODAY-DATE.
+           03 TODAY-YY                    PIC 9(04).
+           03 TODAY-MM                    PIC 9(02).
+           03 TODAY-DD                    PIC 9(02).
+       01  WS-BACKUP-FILENAME             PIC X(14).
+       01  BACKUP-COUNT                   PIC 9(07)   VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-BACKUP.
+           PERFORM UNTIL CUSTOMER-AT-END
+              MOVE CUSTOMER-RECORD          TO  BACKUP-RECORD
+              WRITE BACKUP-RECORD
+              ADD 1                         TO  BACKUP-COUNT
+              PERFORM READ-CUSTOMER-REC
+           END-PERFORM.
+           PERFORM TERMINATE-BACKUP.
+           STOP RUN.
+
+       INITIALIZE-BACKUP.
+           ACCEPT TODAY-DATE                FROM DATE YYYYMMDD.
+           STRING "custbk"                  DELIMITED BY SIZE
+                  TODAY-YY                  DELIMITED BY SIZE
+                  TODAY-MM                  DELIMITED BY SIZE
+                  TODAY-DD                  DELIMITED BY SIZE
+                                            INTO WS-BACKUP-FILENAME
+           END-STRING.
+           OPEN INPUT CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              DISPLAY "CUSTBKUP - CUSTOMER FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT BACKUP-FILE.
+           PERFORM READ-CUSTOMER-REC.
+
+       READ-CUSTOMER-REC.
+           READ CUSTOMER NEXT
+                AT END
+                   SET CUSTOMER-AT-END        TO  TRUE
+           END-READ.
+
+       TERMINATE-BACKUP.
+           CLOSE CUSTOMER.
+           CLOSE BACKUP-FILE.
+           DISPLAY "CUSTBKUP - " BACKUP-COUNT " RECORD(S) BACKED UP TO "
+                   WS-BACKUP-FILENAME.
