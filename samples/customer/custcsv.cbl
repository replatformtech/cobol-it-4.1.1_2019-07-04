@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      CUSTCSV.
+
+      ******************************************************************
+      *    CUSTCSV.CBL
+      *    BATCH EXTRACT - READS THE "customer" INDEXED FILE IN RECORD
+      *    KEY SEQUENCE AND REFORMATS EACH CUSTOMER-RECORD INTO A
+      *    COMMA-DELIMITED LINE ON A SEQUENTIAL EXTRACT FILE FOR
+      *    SPREADSHEET/REVENUE ANALYSIS.  READ-ONLY AGAINST CUSTOMER -
+      *    NO RECORDS ARE ADDED, CHANGED, OR REMOVED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+           SELECT CUSTOMER-CSV
+                  ASSIGN TO DISK "custcsv"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS CSV-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER.
+       COPY custrec.
+
+       FD  CUSTOMER-CSV.
+       01  CSV-RECORD                     PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  CSV-STATUS                     PIC X(02).
+       01  CSV-EOF-SWITCH                 PIC 9       VALUE 0.
+           88 CUSTOMER-AT-END                         VALUE 1.
+           88 CUSTOMER-NOT-AT-END                     VALUE 0.
+       01  CSV-PAYMENT-AMT                PIC ZZZZZZ9.99.
+       01  CSV-REC-COUNT                  PIC 9(05)   VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-EXPORT.
+           PERFORM UNTIL CUSTOMER-AT-END
+              PERFORM BUILD-CSV-RECORD
+              WRITE CSV-RECORD
+              ADD 1                        TO  CSV-REC-COUNT
+              PERFORM READ-CUSTOMER-REC
+           END-PERFORM.
+           PERFORM TERMINATE-EXPORT.
+           STOP RUN.
+
+       INITIALIZE-EXPORT.
+           OPEN INPUT CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              DISPLAY "CUSTCSV - CUSTOMER FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT CUSTOMER-CSV.
+           MOVE SPACES                     TO  CSV-RECORD.
+           STRING "RES-ID,FNAME,LNAME,DOB,STREET,CITY,STATE,ZIP,"
+                  "TEL,FAX,EMAIL,SEAT-TYPE,FOOD,PAYMENT-TYPE,"
+                  "PAYMENT-AMT,FLIGHT-ID,FREQ-FLYER-NO,"
+                  "FREQ-FLYER-TIER,CARD-ACCT-NO"    DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+           PERFORM READ-CUSTOMER-REC.
+
+       READ-CUSTOMER-REC.
+           READ CUSTOMER NEXT
+                AT END
+                   SET CUSTOMER-AT-END       TO  TRUE
+           END-READ.
+
+       BUILD-CSV-RECORD.
+           MOVE PAYMENT-AMT                 TO  CSV-PAYMENT-AMT.
+           MOVE SPACES                      TO  CSV-RECORD.
+           STRING  CUST-RES-ID              DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   CUST-FNAME               DELIMITED BY SPACES
+                   ","                      DELIMITED BY SIZE
+                   CUST-LNAME               DELIMITED BY SPACES
+                   ","                      DELIMITED BY SIZE
+                   DOB-MM "/" DOB-DD "/" DOB-YY
+                                            DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   STREET                   DELIMITED BY SPACES
+                   ","                      DELIMITED BY SIZE
+                   CITY                     DELIMITED BY SPACES
+                   ","                      DELIMITED BY SIZE
+                   STATE                    DELIMITED BY SPACES
+                   ","                      DELIMITED BY SIZE
+                   ZIP                      DELIMITED BY SPACES
+                   ","                      DELIMITED BY SIZE
+                   CUST-TEL                 DELIMITED BY SPACES
+                   ","                      DELIMITED BY SIZE
+                   CUST-FAX                 DELIMITED BY SPACES
+                   ","                      DELIMITED BY SIZE
+                   CUST-EMAIL               DELIMITED BY SPACES
+                   ","                      DELIMITED BY SIZE
+                   SEAT-TYPE                DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   FOOD                     DELIMITED BY SPACES
+                   ","                      DELIMITED BY SIZE
+                   PAYMENT-TYPE             DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   CSV-PAYMENT-AMT          DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   FLIGHT-ID                DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   FREQ-FLYER-NO            DELIMITED BY SPACES
+                   ","                      DELIMITED BY SIZE
+                   FREQ-FLYER-TIER          DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   CARD-ACCT-NO             DELIMITED BY SPACES
+                                            INTO CSV-RECORD
+           END-STRING.
+
+       TERMINATE-EXPORT.
+           CLOSE CUSTOMER.
+           CLOSE CUSTOMER-CSV.
+           DISPLAY "CUSTCSV - " CSV-REC-COUNT " RESERVATION(S) EXPORTED
+      -   " TO custcsv".
