@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      GATELIST.
+
+      ******************************************************************
+      *    GATELIST.CBL
+      *    SAME-DAY GATE LIST - READS THE "flightmst" INDEXED FILE AND,
+      *    FOR EVERY FLIGHT WHOSE FM-TRAVEL-DATE IS TODAY, WALKS THE
+      *    "customer" FILE BY THE FLIGHT-ID ALTERNATE KEY AND PRINTS
+      *    TOTAL BOOKED, CHECKED-IN, AND NO-SHOW COUNTS FOR THAT FLIGHT,
+      *    SO THE GATE DESK HAS ONE SHEET COVERING EVERY FLIGHT LEAVING
+      *    THAT DAY INSTEAD OF RUNNING PRINT-FLIGHT-RES PER FLIGHT.
+      *    READ-ONLY AGAINST CUSTOMER - NO RECORDS ARE ADDED, CHANGED,
+      *    OR REMOVED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLIGHT-MASTER
+                  ASSIGN TO DISK "flightmst"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS FM-FLIGHT-ID
+                  FILE STATUS IS FM-STATUS.
+
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+           SELECT GATE-LIST-RPT
+                  ASSIGN TO DISK "gatelist"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS RPT-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLIGHT-MASTER.
+       COPY flightmst.
+
+       FD  CUSTOMER.
+       COPY custrec.
+
+       FD  GATE-LIST-RPT.
+       01  RPT-RECORD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FM-STATUS                      PIC X(02).
+           88 FM-NOT-PRESENT                          VALUE "35".
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  RPT-STATUS                     PIC X(02).
+       01  FLIGHT-EOF-SWITCH              PIC 9       VALUE 0.
+           88 FLIGHT-AT-END                           VALUE 1.
+           88 FLIGHT-NOT-AT-END                       VALUE 0.
+       01  TODAY-DATE.
+           03 TODAY-YY                    PIC 9(04).
+           03 TODAY-MM                    PIC 9(02).
+           03 TODAY-DD                    PIC 9(02).
+       01  TODAY-DATE-NUM REDEFINES TODAY-DATE
+                                           PIC 9(08).
+       01  SAVE-FLIGHT-ID                 PIC X(07).
+       01  FLIGHT-COUNT                   PIC 9(05)   VALUE 0.
+       01  GL-BOOKED-CNT                  PIC 9(05).
+       01  GL-CHECKED-IN-CNT              PIC 9(05).
+       01  GL-NO-SHOW-CNT                 PIC 9(05).
+       01  GL-TOTAL-CNT                   PIC 9(05).
+       01  RPT-BOOKED                     PIC ZZZZ9.
+       01  RPT-CHECKED-IN                 PIC ZZZZ9.
+       01  RPT-NO-SHOW                    PIC ZZZZ9.
+       01  RPT-TOTAL                      PIC ZZZZ9.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-GATELIST.
+           PERFORM UNTIL FLIGHT-AT-END
+              IF FM-TRAVEL-DATE = TODAY-DATE-NUM
+                 PERFORM PRINT-FLIGHT-GATE-LINE
+                 ADD 1                     TO  FLIGHT-COUNT
+              END-IF
+              PERFORM READ-FLIGHT-MASTER-REC
+           END-PERFORM.
+           PERFORM TERMINATE-GATELIST.
+           STOP RUN.
+
+       INITIALIZE-GATELIST.
+           ACCEPT TODAY-DATE               FROM DATE YYYYMMDD.
+           OPEN INPUT FLIGHT-MASTER.
+           IF FM-NOT-PRESENT
+              DISPLAY "GATELIST - FLIGHTMST FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN INPUT CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              DISPLAY "GATELIST - CUSTOMER FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT GATE-LIST-RPT.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "SAME-DAY GATE LIST - " TODAY-MM "/" TODAY-DD "/"
+                  TODAY-YY                 DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "FLIGHT   ORIG DEST GATE BOOKED CHECKED-IN NO-SHOW TOT
+      -    "AL"                            DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           PERFORM READ-FLIGHT-MASTER-REC.
+
+       READ-FLIGHT-MASTER-REC.
+           READ FLIGHT-MASTER NEXT
+                AT END
+                   SET FLIGHT-AT-END         TO  TRUE
+           END-READ.
+
+       PRINT-FLIGHT-GATE-LINE.
+           PERFORM COUNT-FLIGHT-STATUSES.
+           MOVE GL-BOOKED-CNT               TO  RPT-BOOKED.
+           MOVE GL-CHECKED-IN-CNT           TO  RPT-CHECKED-IN.
+           MOVE GL-NO-SHOW-CNT              TO  RPT-NO-SHOW.
+           MOVE GL-TOTAL-CNT                TO  RPT-TOTAL.
+           MOVE SPACES                      TO  RPT-RECORD.
+           STRING  FM-FLIGHT-ID                DELIMITED BY SIZE
+                   "  "                        DELIMITED BY SIZE
+                   FM-ORIGIN                   DELIMITED BY SIZE
+                   "  "                        DELIMITED BY SIZE
+                   FM-DESTINATION              DELIMITED BY SIZE
+                   "  "                        DELIMITED BY SIZE
+                   FM-GATE                     DELIMITED BY SIZE
+                   "  "                        DELIMITED BY SIZE
+                   RPT-BOOKED                  DELIMITED BY SIZE
+                   "      "                    DELIMITED BY SIZE
+                   RPT-CHECKED-IN              DELIMITED BY SIZE
+                   "     "                     DELIMITED BY SIZE
+                   RPT-NO-SHOW                 DELIMITED BY SIZE
+                   "   "                       DELIMITED BY SIZE
+                   RPT-TOTAL                   DELIMITED BY SIZE
+                                              INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+
+       COUNT-FLIGHT-STATUSES.
+           MOVE 0                          TO  GL-BOOKED-CNT
+                                                GL-CHECKED-IN-CNT
+                                                GL-NO-SHOW-CNT
+                                                GL-TOTAL-CNT.
+           MOVE FM-FLIGHT-ID                TO  SAVE-FLIGHT-ID.
+           MOVE FM-FLIGHT-ID                TO  FLIGHT-ID.
+           START CUSTOMER KEY IS = FLIGHT-ID
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES  TO  FLIGHT-ID
+                    END-READ
+                    PERFORM UNTIL FLIGHT-ID NOT = SAVE-FLIGHT-ID
+                       ADD 1                 TO  GL-TOTAL-CNT
+                       EVALUATE TRUE
+                          WHEN RES-CHECKED-IN
+                             ADD 1           TO  GL-CHECKED-IN-CNT
+                          WHEN RES-NO-SHOW
+                             ADD 1           TO  GL-NO-SHOW-CNT
+                          WHEN OTHER
+                             ADD 1           TO  GL-BOOKED-CNT
+                       END-EVALUATE
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES TO FLIGHT-ID
+                       END-READ
+                    END-PERFORM
+           END-START.
+
+       TERMINATE-GATELIST.
+           CLOSE FLIGHT-MASTER.
+           CLOSE CUSTOMER.
+           CLOSE GATE-LIST-RPT.
+           DISPLAY "GATELIST - " FLIGHT-COUNT " FLIGHT(S) DEPARTING TOD
+      -    "AY LISTED TO gatelist".
