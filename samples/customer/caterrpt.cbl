@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      CATERRPT.
+
+      ******************************************************************
+      *    CATERRPT.CBL
+      *    CATERING PRE-ORDER REPORT - PROMPTS FOR A FLIGHT-ID, WALKS
+      *    THE "customer" FILE BY THE FLIGHT-ID ALTERNATE KEY, TALLIES
+      *    THE FREE-TEXT FOOD FIELD INTO DISTINCT MEAL TYPES AND PRINTS
+      *    A MEAL-TYPE/QUANTITY ORDER SHEET FOR THE CATERER.  READ-ONLY
+      *    AGAINST CUSTOMER - NO RECORDS ARE ADDED, CHANGED, OR REMOVED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+           SELECT CATERING-RPT
+                  ASSIGN TO DISK "caterrpt"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS RPT-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER.
+       COPY custrec.
+
+       FD  CATERING-RPT.
+       01  RPT-RECORD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  RPT-STATUS                     PIC X(02).
+       01  CUSTOMER-EOF-SWITCH            PIC 9       VALUE 0.
+           88 CUSTOMER-AT-END                         VALUE 1.
+           88 CUSTOMER-NOT-AT-END                     VALUE 0.
+       01  WS-FLIGHT-ID                   PIC X(07).
+       01  CATER-BOOKING-COUNT            PIC 9(05)   VALUE 0.
+       01  RPT-BOOKING-COUNT              PIC ZZZZ9.
+
+       01  FOOD-TALLY-TABLE.
+           03 FOOD-TALLY-ENTRY OCCURS 30 TIMES.
+              05 FT-FOOD-VALUE            PIC X(15).
+              05 FT-FOOD-COUNT            PIC 9(05).
+       01  FOOD-TALLY-COUNT               PIC 9(03)   VALUE 0.
+       01  FT-IDX                         PIC 9(03).
+       01  FT-FOUND-SWITCH                PIC 9       VALUE 0.
+           88 FT-FOUND                                VALUE 1.
+           88 FT-NOT-FOUND                            VALUE 0.
+       01  RPT-FOOD-COUNT                 PIC ZZZZ9.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM UNTIL CUSTOMER-AT-END
+              PERFORM TALLY-FOOD-ITEM
+              PERFORM READ-NEXT-CUSTOMER
+           END-PERFORM.
+           PERFORM TERMINATE-REPORT.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           DISPLAY "CATERRPT - ENTER FLIGHT-ID:".
+           ACCEPT WS-FLIGHT-ID.
+           OPEN INPUT CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              DISPLAY "CATERRPT - CUSTOMER FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT CATERING-RPT.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "CATERING PRE-ORDER REPORT - FLIGHT "
+                                            DELIMITED BY SIZE
+                  WS-FLIGHT-ID              DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "MEAL TYPE                            QUANTITY"
+                                            DELIMITED BY SIZE
+                  INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           MOVE WS-FLIGHT-ID                TO  FLIGHT-ID.
+           START CUSTOMER KEY IS = FLIGHT-ID
+                 INVALID KEY
+                    SET CUSTOMER-AT-END      TO  TRUE
+                 NOT INVALID KEY
+                    CONTINUE
+           END-START.
+           IF NOT CUSTOMER-AT-END
+              PERFORM READ-NEXT-CUSTOMER
+           END-IF.
+
+       READ-NEXT-CUSTOMER.
+           READ CUSTOMER NEXT
+                AT END
+                   SET CUSTOMER-AT-END       TO  TRUE
+           END-READ.
+           IF NOT CUSTOMER-AT-END
+              IF FLIGHT-ID NOT = WS-FLIGHT-ID
+                 SET CUSTOMER-AT-END         TO  TRUE
+              END-IF
+           END-IF.
+
+       TALLY-FOOD-ITEM.
+           ADD 1                            TO  CATER-BOOKING-COUNT.
+           SET FT-NOT-FOUND                 TO  TRUE.
+           PERFORM VARYING FT-IDX FROM 1 BY 1
+                    UNTIL FT-IDX > FOOD-TALLY-COUNT OR FT-FOUND
+              IF FT-FOOD-VALUE(FT-IDX) = FOOD
+                 SET FT-FOUND               TO  TRUE
+                 ADD 1                      TO  FT-FOOD-COUNT(FT-IDX)
+              END-IF
+           END-PERFORM.
+           IF FT-NOT-FOUND AND FOOD-TALLY-COUNT < 30
+              ADD 1                         TO  FOOD-TALLY-COUNT
+              MOVE FOOD             TO  FT-FOOD-VALUE(FOOD-TALLY-COUNT)
+              MOVE 1                TO  FT-FOOD-COUNT(FOOD-TALLY-COUNT)
+           END-IF.
+
+       TERMINATE-REPORT.
+           PERFORM VARYING FT-IDX FROM 1 BY 1
+                    UNTIL FT-IDX > FOOD-TALLY-COUNT
+              PERFORM WRITE-FOOD-LINE
+           END-PERFORM.
+           MOVE CATER-BOOKING-COUNT         TO  RPT-BOOKING-COUNT.
+           MOVE SPACES                      TO  RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SPACES                      TO  RPT-RECORD.
+           STRING "TOTAL MEALS ORDERED"     DELIMITED BY SIZE
+                  " "                       DELIMITED BY SIZE
+                  RPT-BOOKING-COUNT         DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           CLOSE CUSTOMER.
+           CLOSE CATERING-RPT.
+           DISPLAY "CATERRPT - " CATER-BOOKING-COUNT " MEAL(S) FOR "
+                   WS-FLIGHT-ID " REPORTED TO caterrpt".
+
+       WRITE-FOOD-LINE.
+           MOVE FT-FOOD-COUNT(FT-IDX)       TO  RPT-FOOD-COUNT.
+           MOVE SPACES                      TO  RPT-RECORD.
+           STRING FT-FOOD-VALUE(FT-IDX)     DELIMITED BY SIZE
+                  "     "                   DELIMITED BY SIZE
+                  RPT-FOOD-COUNT            DELIMITED BY SIZE
+                                            INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
