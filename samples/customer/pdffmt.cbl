@@ -0,0 +1,45 @@
+      ******************************************************************
+      *    PDFFMT.CBL
+      *    STAND-ALONE SPOOL-TO-PDF FORMATTING SUBPROGRAM.  CALLED BY
+      *    CUSTOMER0 AFTER A PRINT RUN HAS BEEN WRITTEN TO A DISK SPOOL
+      *    FILE (INSTEAD OF "PRINTER") TO TURN THAT SPOOL FILE INTO A
+      *    PDF SUITABLE FOR E-MAILING OR ARCHIVING.  THIS IS A LOCAL
+      *    STAND-IN FOR A REAL PDF-RENDERING CALL - IT KNOWS NOTHING
+      *    ABOUT THE CUSTOMER FILE AND HAS NO SCREENS OF ITS OWN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      PDFFMT.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  PF-DISPATCH-LINE               PIC X(80).
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  PDFFMT-SPOOL-FILENAME          PIC X(20).
+       01  PDFFMT-RESULT                  PIC X(01).
+           88  PDFFMT-FORMATTED                       VALUE "F".
+           88  PDFFMT-SKIPPED                         VALUE "N".
+
+      ******************************************************************
+       PROCEDURE DIVISION USING PDFFMT-SPOOL-FILENAME, PDFFMT-RESULT.
+
+       0000-MAINLINE.
+           IF PDFFMT-SPOOL-FILENAME = SPACES OR LOW-VALUES
+              SET PDFFMT-SKIPPED             TO  TRUE
+           ELSE
+              MOVE SPACES                    TO  PF-DISPATCH-LINE
+              STRING "PDF FORMATTED FROM SPOOL FILE "
+                                              DELIMITED BY SIZE
+                     PDFFMT-SPOOL-FILENAME    DELIMITED BY SIZE
+                                              INTO PF-DISPATCH-LINE
+              END-STRING
+              DISPLAY PF-DISPATCH-LINE
+              SET PDFFMT-FORMATTED           TO  TRUE
+           END-IF.
+           GOBACK.
