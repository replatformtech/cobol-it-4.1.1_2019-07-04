@@ -0,0 +1,45 @@
+      ******************************************************************
+      *    PAYAUTH.CBL
+      *    STAND-ALONE PAYMENT AUTHORIZATION SUBPROGRAM.  CALLED BY
+      *    CUSTOMER0 (AND ANY OTHER PROGRAM COLLECTING PAYMENT INFO)
+      *    TO APPROVE OR DECLINE A CARD/ACCOUNT NUMBER BEFORE A
+      *    RESERVATION IS SAVED.  THIS IS A LOCAL STAND-IN FOR A REAL
+      *    CARD-NETWORK AUTHORIZATION CALL - IT KNOWS NOTHING ABOUT THE
+      *    CUSTOMER FILE AND HAS NO SCREENS OF ITS OWN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      PAYAUTH.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  PA-CARD-LAST-DIGIT             PIC X(01).
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  PAYAUTH-TYPE                   PIC X(03).
+       01  PAYAUTH-AMT                    PIC 9(07)V99.
+       01  PAYAUTH-CARD-NO                PIC X(16).
+       01  PAYAUTH-RESULT                 PIC X(01).
+           88  PAYAUTH-APPROVED                       VALUE "A".
+           88  PAYAUTH-DECLINED                       VALUE "D".
+
+      ******************************************************************
+       PROCEDURE DIVISION USING PAYAUTH-TYPE, PAYAUTH-AMT,
+                                 PAYAUTH-CARD-NO, PAYAUTH-RESULT.
+
+       0000-MAINLINE.
+           SET PAYAUTH-APPROVED             TO  TRUE.
+           IF PAYAUTH-CARD-NO = SPACES OR LOW-VALUES
+              SET PAYAUTH-DECLINED          TO  TRUE
+           ELSE
+              MOVE PAYAUTH-CARD-NO(16:1)    TO  PA-CARD-LAST-DIGIT
+              IF PA-CARD-LAST-DIGIT = "9"
+                 SET PAYAUTH-DECLINED       TO  TRUE
+              END-IF
+           END-IF.
+           GOBACK.
