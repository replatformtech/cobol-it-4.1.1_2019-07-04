@@ -5,63 +5,342 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+      *    SPECIAL-NAMES BELOW CAPTURES THE DEDICATED CANCEL FUNCTION
+      *    KEY FOR THE SCREEN SECTION PANEL IN ACCEPT-FIELDS AND FOR
+      *    EVERY "REENTER/QUIT" PROMPT IN THIS PROGRAM (SEE THE
+      *    CRT-STATUS ITEM), SO AN AGENT CAN PRESS <F4> IN PLACE OF
+      *    TYPING 'Q'.
+       SPECIAL-NAMES.
+           CURSOR IS CURSOR-POSITION
+           CRT STATUS IS CRT-STATUS.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUSTOMER 
+           SELECT CUSTOMER
                   ASSIGN TO DISK "customer"
                   ORGANIZATION IS INDEXED
                   ACCESS IS DYNAMIC
                   RECORD KEY IS CUST-RES-ID
                   ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
                   FILE STATUS IS CUSTOMER-STATUS.
 
-           SELECT PRINT-FILE 
-                  ASSIGN TO  "PRINTER"
+           SELECT FLIGHT-MASTER
+                  ASSIGN TO DISK "flightmst"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS FM-FLIGHT-ID
+                  FILE STATUS IS FLIGHT-MASTER-STATUS.
+
+           SELECT PRINT-FILE
+                  ASSIGN TO WS-PRINT-DEST
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PRINT-FILE-STATUS.
+
+           SELECT MANIFEST-SORT
+                  ASSIGN TO DISK "manisort".
+
+           SELECT CUSTOMER-AUDIT
+                  ASSIGN TO DISK "custaudt"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS AUDIT-STATUS.
+
+           SELECT REFUND-LOG
+                  ASSIGN TO DISK "refundlg"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS REFUND-LOG-STATUS.
+
+           SELECT WAITLIST
+                  ASSIGN TO DISK "waitlist"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS WL-RES-ID
+                  FILE STATUS IS WAITLIST-STATUS.
+
+           SELECT FFP-MEMBER
+                  ASSIGN TO DISK "ffpmem"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS FFP-NAME-KEY
+                  FILE STATUS IS FFP-STATUS.
+
+           SELECT PRINT-CHECKPOINT
+                  ASSIGN TO DISK "prtchkpt"
                   ORGANIZATION IS SEQUENTIAL
-                  FILE STATUS IS PRINT-FILE-STATUS.           
+                  FILE STATUS IS CHKPT-STATUS.
+
+           SELECT SEAT-MAP
+                  ASSIGN TO DISK "seatmap"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS SM-AIRCRAFT-TYPE
+                  FILE STATUS IS SEAT-MAP-STATUS.
+
+           SELECT CORPORATE-ACCOUNT
+                  ASSIGN TO DISK "corpacct"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CA-ACCT-ID
+                  FILE STATUS IS CORP-ACCT-STATUS.
+
+           SELECT RES-COUNTER
+                  ASSIGN TO DISK "resctr"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS RC-FLIGHT-ID
+                  FILE STATUS IS RES-COUNTER-STATUS.
+
+           SELECT OPERATOR
+                  ASSIGN TO DISK "operator"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS OP-ID
+                  FILE STATUS IS OPERATOR-STATUS.
+
+           SELECT ZIP-REFERENCE
+                  ASSIGN TO DISK "zipref"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS ZR-ZIP
+                  FILE STATUS IS ZIP-REF-STATUS.
+
+           SELECT FEE-SCHEDULE
+                  ASSIGN TO DISK "feesched"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS FS-KEY
+                  FILE STATUS IS FEE-SCHED-STATUS.
+
+           SELECT FARE-TABLE
+                  ASSIGN TO DISK "faretbl"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS FT-KEY
+                  FILE STATUS IS FARE-TBL-STATUS.
+
+           SELECT HELP-TEXT
+                  ASSIGN TO DISK "helptext"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS HT-FIELD-NAME
+                  FILE STATUS IS HELP-TEXT-STATUS.
 
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER .
-       01  CUSTOMER-RECORD.
-           03 CUST-RES-ID.
-              05 CUST-FLIGHT             PIC X(07).
-              05 CUST-NO                 PIC X(03).
-           03 CUST-FNAME                 PIC X(30).
-           03 CUST-LNAME                 PIC X(30).
-           03 CUST-DOB.
-               04 DOB-MM                 PIC X(02).
-               04 DOB-DD                 PIC X(02).
-               04 DOB-YY                 PIC X(02).
-           03 CUST-ADDRESS.
-               04 STREET                 PIC X(30).
-               04 CITY                   PIC X(15).
-               04 STATE                  PIC X(05).
-               04 ZIP                    PIC X(10).
-           03 CUST-TEL                   PIC X(15).
-           03 CUST-FAX                   PIC X(15).
-           03 CUST-EMAIL                 PIC X(20).
-           03 SEAT-TYPE                  PIC X(02).
-           03 FOOD                       PIC X(15).
-           03 PAYMENT-TYPE               PIC X(03).
-           03 PAYMENT-AMT                PIC X(04).
-           03 FLIGHT-ID                  PIC X(07).
+       COPY custrec.
+
+       FD  FLIGHT-MASTER.
+       COPY flightmst.
 
        FD PRINT-FILE.
        01 PRINT-RECORD                   PIC X(80).
 
+       SD  MANIFEST-SORT.
+       01  MANIFEST-SORT-RECORD.
+           03 MS-LNAME                   PIC X(30).
+           03 MS-FNAME                   PIC X(30).
+           03 MS-RES-ID                  PIC X(11).
+           03 MS-SEAT-TYPE               PIC X(02).
+           03 MS-FOOD                    PIC X(15).
+           03 MS-PAYMENT-TYPE            PIC X(03).
+           03 MS-PAYMENT-AMT             PIC 9(07)V99.
+           03 MS-UNACCOMP-MINOR-FLAG     PIC X(01).
+           03 MS-RES-STATUS              PIC X(01).
+
+       FD  CUSTOMER-AUDIT.
+       01  AUDIT-RECORD.
+           03 AUDIT-ACTION                PIC X(01).
+               88 AUDIT-ADD                          VALUE "A".
+               88 AUDIT-MODIFY                       VALUE "M".
+               88 AUDIT-DELETE                       VALUE "D".
+           03 AUDIT-DATE.
+               04 AUDIT-YY                PIC X(04).
+               04 AUDIT-MM                PIC X(02).
+               04 AUDIT-DD                PIC X(02).
+           03 AUDIT-PID                   PIC 9(09).
+           03 AUDIT-OPERATOR-ID           PIC X(05).
+           03 AUDIT-BEFORE-IMAGE          PIC X(398).
+           03 AUDIT-AFTER-IMAGE           PIC X(398).
+
+       FD  REFUND-LOG.
+       01  REFUND-LOG-RECORD.
+           03 RL-CUST-RES-ID.
+               04 RL-CUST-FLIGHT           PIC X(07).
+               04 RL-CUST-NO               PIC X(04).
+           03 RL-FLIGHT-ID                PIC X(07).
+           03 RL-PAYMENT-AMT              PIC 9(07)V99.
+           03 RL-REFUND-PCT               PIC 9V99.
+           03 RL-REFUND-AMT               PIC 9(07)V99.
+           03 RL-REFUND-DATE.
+               04 RL-YY                   PIC X(04).
+               04 RL-MM                   PIC X(02).
+               04 RL-DD                   PIC X(02).
+           03 RL-PID                      PIC 9(09).
+
+       FD  WAITLIST.
+       COPY waitlist.
+
+       FD  FFP-MEMBER.
+       COPY ffpmem.
+
+       FD  PRINT-CHECKPOINT.
+       01  CHECKPOINT-RECORD.
+           03 CKPT-FLIGHT-ID               PIC X(07).
+           03 CKPT-RES-ID                  PIC X(11).
+
+       FD  SEAT-MAP.
+       COPY seatmap.
+
+       FD  CORPORATE-ACCOUNT.
+       COPY corpacct.
+
+       FD  RES-COUNTER.
+       COPY resctr.
+
+       FD  OPERATOR.
+       COPY operator.
+
+       FD  ZIP-REFERENCE.
+       COPY zipref.
+
+       FD  FEE-SCHEDULE.
+       COPY feesched.
+
+       FD  FARE-TABLE.
+       COPY faretbl.
+
+       FD  HELP-TEXT.
+       COPY helptext.
+
        WORKING-STORAGE SECTION.
-       
+
        01  CUSTOMER-STATUS               PIC X(02).
            88 NOT-PRESENT                VALUE "35".
+       01  CUSTOMER-IO-SWITCH             PIC 9      VALUE 0.
+           88 CUSTOMER-IO-OK                          VALUE 1.
+           88 CUSTOMER-IO-RETRY                        VALUE 2.
+           88 CUSTOMER-IO-FAIL                         VALUE 0.
+       01  FLIGHT-MASTER-STATUS          PIC X(02).
+           88 FLIGHT-MASTER-NOT-PRESENT  VALUE "35".
+           88 FLIGHT-NOT-FOUND           VALUE "23".
+       01  AUDIT-STATUS                   PIC X(02).
+           88 AUDIT-FILE-NOT-PRESENT               VALUE "35".
+       01  OLD-CUSTOMER-RECORD            PIC X(398) VALUE SPACES.
+       01  REFUND-LOG-STATUS              PIC X(02).
+           88 REFUND-LOG-NOT-PRESENT               VALUE "35".
+       01  WAITLIST-STATUS                PIC X(02).
+           88 WAITLIST-NOT-PRESENT                 VALUE "35".
+       01  FFP-STATUS                     PIC X(02).
+           88 FFP-NOT-PRESENT                       VALUE "35".
+       01  SEAT-MAP-STATUS                PIC X(02).
+           88 SEAT-MAP-NOT-PRESENT                  VALUE "35".
+           88 SEAT-MAP-NOT-FOUND                    VALUE "23".
+       01  SEAT-VALID-SWITCH              PIC 9      VALUE 0.
+           88 SEAT-NUMBER-VALID                     VALUE 1.
+           88 SEAT-NUMBER-INVALID                   VALUE 0.
+       01  SEAT-ROW-PART                  PIC 9(02)  VALUE 0.
+       01  SEAT-COL-PART                  PIC X(01)  VALUE SPACES.
+       01  COL-IDX                        PIC 9(01)  VALUE 0.
+       01  SAVE-SEAT-NUMBER               PIC X(04)  VALUE SPACES.
+       01  SAVE-CUST-RES-ID               PIC X(11)  VALUE SPACES.
+       01  SEAT-TAKEN-SWITCH              PIC 9      VALUE 0.
+           88 SEAT-TAKEN                             VALUE 1.
+           88 SEAT-NOT-TAKEN                         VALUE 0.
+       01  CORP-ACCT-STATUS               PIC X(02).
+           88 CORP-ACCT-NOT-PRESENT                  VALUE "35".
+       01  CORP-ACCT-SWITCH               PIC 9      VALUE 0.
+           88 CORP-ACCT-VALID                        VALUE 1.
+           88 CORP-ACCT-INVALID                      VALUE 0.
+       01  RES-COUNTER-STATUS             PIC X(02).
+           88 RES-COUNTER-NOT-PRESENT                VALUE "35".
+       01  OPERATOR-STATUS                PIC X(02).
+           88 OPERATOR-NOT-PRESENT                   VALUE "35".
+       01  ZIP-REF-STATUS                 PIC X(02).
+           88 ZIP-REF-NOT-FOUND                      VALUE "23" "35".
+       01  FEE-SCHED-STATUS               PIC X(02).
+           88 FEE-SCHED-NOT-FOUND                    VALUE "23" "35".
+       01  FARE-TBL-STATUS                PIC X(02).
+           88 FARE-TBL-NOT-FOUND                     VALUE "23" "35".
+       01  HELP-TEXT-STATUS               PIC X(02).
+           88 HELP-TEXT-NOT-FOUND                    VALUE "23" "35".
+       01  HT-DISPLAY-TEXT                PIC X(50)  VALUE SPACES.
+       01  FQ-FLIGHT-ID                   PIC X(07)  VALUE SPACES.
+       01  FQ-SEAT-TYPE                   PIC X(02)  VALUE SPACES.
+       01  FQ-FARE-DISPLAY                PIC ZZZZZ9.99.
+       01  FS-SCHEDULE-FOUND-SWITCH       PIC 9      VALUE 0.
+           88 FS-BRACKET-FOUND                        VALUE 1.
+           88 FS-BRACKET-NOT-FOUND                    VALUE 0.
+       01  FS-BEST-MIN-DAYS               PIC 9(03)  VALUE 0.
+       01  FS-BEST-REFUND-PCT             PIC 9V99   VALUE 0.
+       01  FS-SAVE-SEAT-TYPE              PIC X(02)  VALUE SPACES.
+       01  FS-ADD-MOD-SWITCH              PIC X(01)  VALUE SPACES.
+           88 FS-ADD-NEW                              VALUE "1".
+           88 FS-MODIFY-EXISTING                      VALUE "2".
+       01  FS-QUIT-SWITCH                 PIC X(01)  VALUE SPACES.
+           88 FS-DONE                                 VALUE "Q" "q".
+       01  OPERATOR-VALID-SWITCH          PIC 9      VALUE 0.
+           88 OPERATOR-VALID                          VALUE 1.
+           88 OPERATOR-INVALID                        VALUE 0.
+       01  WS-OPERATOR-ID                 PIC X(05)  VALUE SPACES.
+       01  CHKPT-STATUS                   PIC X(02).
+       01  CKPT-EOF-SWITCH                PIC 9      VALUE 0.
+           88 CKPT-EOF                               VALUE 1.
+           88 CKPT-NOT-EOF                           VALUE 0.
+       01  CKPT-CNTR                      PIC 9(03)  VALUE 0.
+       01  MENU-CHOICE5                   PIC X(01) VALUE SPACES.
+           88 RESUME-PRINT                          VALUE "1".
+           88 RESTART-PRINT                         VALUE "2".
+       01  W-CURR-YMD.
+           02 W-CURR-YMD-YY               PIC 9(04).
+           02 W-CURR-YMD-MM               PIC 9(02).
+           02 W-CURR-YMD-DD               PIC 9(02).
+       01  W-CURR-YMD-NUM REDEFINES W-CURR-YMD
+                                           PIC 9(08).
+       01  DAYS-TO-DEPART                 PIC S9(05) VALUE 0.
+       01  REFUND-PCT                     PIC 9V99   VALUE 0.
+       01  REFUND-AMT                     PIC 9(07)V99 VALUE 0.
+       01  REFUND-AMT-DISPLAY             PIC ZZZZZZ9.99.
+       01  PAYMENT-AMT-DISPLAY            PIC ZZZZZZ9.99.
+       01  FARE-TAX-PCT                   PIC 9V999  VALUE 0.075.
+       01  FARE-TAX-AMT                   PIC 9(07)V99 VALUE 0.
+       01  FARE-TAX-AMT-DISPLAY           PIC ZZZZZZ9.99.
+       01  FARE-BASE-AMT                  PIC 9(07)V99 VALUE 0.
+       01  FARE-BASE-AMT-DISPLAY          PIC ZZZZZZ9.99.
+       01  INSURANCE-PREM-DISPLAY         PIC ZZZZ9.99.
+       01  TOTAL-COLLECTED-DISPLAY        PIC ZZZZZZ9.99.
+       01  PB-GATE                        PIC X(03)  VALUE SPACES.
+       01  WS-CHECK-FLIGHT-ID             PIC X(07)  VALUE SPACES.
+       01  LEG-IDX                        PIC 9(01)  VALUE 0.
+       01  SWAITLIST-RECORD               PIC X(373) VALUE SPACES.
+       01  GRP-COUNT                      PIC 9(01)  VALUE 0.
+       01  GRP-IDX                        PIC 9(01)  VALUE 0.
+       01  GRP-ROSTER.
+           05 GRP-PAX OCCURS 6 TIMES.
+              10 GRP-FNAME                PIC X(30).
+              10 GRP-LNAME                PIC X(30).
+              10 GRP-DOB-MM               PIC X(02).
+              10 GRP-DOB-DD               PIC X(02).
+              10 GRP-DOB-YY               PIC X(04).
        01  PRINT-FILE-STATUS             PIC X(02).
+       01  WS-PRINT-DEST                 PIC X(20)  VALUE "PRINTER".
+       01  PRINT-DEST-CHOICE             PIC X(01)  VALUE SPACES.
+           88 PRINT-TO-PRINTER                      VALUE "P".
+           88 PRINT-TO-SPOOL-FILE                    VALUE "F".
+       01  PDFFMT-RESULT                 PIC X(01)  VALUE SPACES.
        01  MENU-CHOICE1                  PIC X(01) VALUE SPACES.
            88 ADD-CUST                   VALUE "1".
            88 MODIFY-CUST                VALUE "2".
            88 DELETE-CUST                VALUE "3".
            88 PRINT-FLIGHT-RES           VALUE "4".
-           88 EXIT-PROG                  VALUE "5".
+           88 PROMOTE-WAITLIST-OPT       VALUE "5".
+           88 GROUP-BOOKING-OPT          VALUE "6".
+           88 INQUIRY-OPT                VALUE "7".
+           88 FEE-SCHEDULE-OPT           VALUE "8".
+           88 FARE-QUOTE-OPT             VALUE "9".
+           88 EXIT-PROG                  VALUE "0".
        01  MENU-CHOICE2                  PIC X(01) VALUE SPACES.
            88 SAVE-REC                   VALUE "1".
            88 CANCEL-SAVE                VALUE "2".
@@ -69,28 +348,136 @@
        01  MENU-CHOICE3                  PIC X(01) VALUE SPACES.
            88 DELETE-REC                 VALUE "1".
            88 CANCEL-DELETE              VALUE "2".
+       01  MENU-CHOICE4                  PIC X(01) VALUE SPACES.
+           88 WAITLIST-REC               VALUE "1".
+           88 CANCEL-WAITLIST            VALUE "2".
+       01  MENU-CHOICE6                  PIC X(01) VALUE SPACES.
+           88 RETRY-LOCKED-REC           VALUE "1".
+           88 CANCEL-LOCKED-REC          VALUE "2".
        01  W-SYS-DATE.
-           02 W-SYS-YY                   PIC X(02).
+           02 W-SYS-YY                   PIC X(04).
            02 W-SYS-MM                   PIC X(02).
            02 W-SYS-DD                   PIC X(02).
        01  W-CURRENT-DATE.
            02 CURR-MM                    PIC X(02).
            02 CURR-DD                    PIC X(02).
-           02 CURR-YY                    PIC X(02).
+           02 CURR-YY                    PIC X(04).
        01  BLNK-LINE                     PIC X(76)  VALUE SPACES.
        01  CNTR                          PIC 9(02)  VALUE 0.
        01  W-CNTR                        PIC 9(03)  VALUE 0.
+       01  W-RES-CNTR                    PIC 9(04)  VALUE 0.
        01  RESP                          PIC X(01)  VALUE SPACES.       
        01  DATA-VALIDITY-SWITCH          PIC 9      VALUE 0.
            88  DATA-VALID                           VALUE 1.
            88  DATA-INVALID                         VALUE 0.
-       01  SCUSTOMER-RECORD              PIC X(217) VALUE SPACES.
+       01  CURSOR-POSITION.
+           03 CURSOR-LINE                 PIC 99.
+           03 CURSOR-COL                  PIC 99.
+       01  CRT-STATUS.
+           03 KEY1                        PIC X.
+           03 KEY2                        PIC X.
+              88 FKEY-CANCEL                       VALUE 4.
+           03 FILLER                      PIC XX.
+       01  FLIGHT-VALIDITY-SWITCH        PIC 9      VALUE 0.
+           88  FLIGHT-VALID                         VALUE 1.
+           88  FLIGHT-INVALID                       VALUE 0.
+       01  ZIP-MATCH-SWITCH               PIC 9      VALUE 0.
+           88  ZIP-CITY-STATE-MATCH                 VALUE 1.
+           88  ZIP-CITY-STATE-MISMATCH              VALUE 0.
+       01  EMAIL-VALIDITY-SWITCH         PIC 9      VALUE 0.
+           88  EMAIL-VALID                          VALUE 1.
+           88  EMAIL-INVALID                        VALUE 0.
+       01  EM-LOCAL-PART                 PIC X(20).
+       01  EM-DOMAIN-PART                PIC X(20).
+       01  EM-AT-COUNT                   PIC 9(02)  VALUE 0.
+       01  EM-DOT-COUNT                  PIC 9(02)  VALUE 0.
+       01  CAPACITY-SWITCH                PIC 9     VALUE 1.
+           88  CABIN-OK                             VALUE 1.
+           88  CABIN-FULL                           VALUE 0.
+       01  SEAT-COUNT                     PIC 9(03) VALUE 0.
+       01  AUTH-RESULT                    PIC X(01) VALUE SPACES.
+           88  AUTH-APPROVED                        VALUE "A".
+           88  AUTH-DECLINED                        VALUE "D".
+       01  MAIL-RESULT                    PIC X(01) VALUE SPACES.
+           88  MAIL-SENT                           VALUE "S".
+           88  MAIL-SKIPPED                        VALUE "N".
+       01  WLSCREEN-RESULT                PIC X(01) VALUE SPACES.
+           88  WATCHLIST-MATCH                      VALUE "M".
+           88  WATCHLIST-CLEAR                      VALUE "C".
+       01  RETURN-RES-SWITCH              PIC 9      VALUE 0.
+           88 RETURN-RES-VALID                        VALUE 1.
+           88 RETURN-RES-INVALID                      VALUE 0.
+       01  SAVE-RETURN-CUST-RES-ID        PIC X(11)  VALUE SPACES.
+       01  DUPLICATE-SWITCH               PIC 9      VALUE 0.
+           88 DUPLICATE-FOUND                          VALUE 1.
+           88 DUPLICATE-NOT-FOUND                      VALUE 0.
+       01  DUP-CONFIRM-SWITCH             PIC 9      VALUE 1.
+           88 DUP-CONFIRMED                            VALUE 1.
+           88 DUP-NOT-CONFIRMED                        VALUE 0.
+       01  SAVE-CUST-FNAME                PIC X(30)  VALUE SPACES.
+       01  SAVE-CUST-LNAME                PIC X(30)  VALUE SPACES.
+       01  SAVE-CUST-DOB                  PIC X(08)  VALUE SPACES.
+       01  SAVE-FLIGHT-ID                  PIC X(07) VALUE SPACES.
+       01  SAVE-SEAT-TYPE                  PIC X(02) VALUE SPACES.
+       01  SAVE-LNAME                      PIC X(30) VALUE SPACES.
+       01  NAME-FOUND-SWITCH               PIC 9     VALUE 0.
+           88  NAME-FOUND                            VALUE 1.
+           88  NAME-NOT-FOUND                        VALUE 0.
+       01  PARTIAL-LNAME-LEN               PIC 9(02) VALUE 0.
+       01  PL-IDX                          PIC 9(02) VALUE 0.
+       01  PL-CHOICE                       PIC 9(02) VALUE 0.
+       01  PL-LINE-NO                      PIC 99    VALUE 0.
+       01  PICK-LIST-COUNT                 PIC 9(02) VALUE 0.
+       01  PAY-IDX                         PIC 9(01) VALUE 0.
+       01  PAY-LINE-TOTAL                  PIC 9(07)V99 VALUE 0.
+       01  PICK-LIST-TABLE.
+           03 PICK-LIST-ENTRY OCCURS 10 TIMES.
+              05 PL-RES-ID                 PIC X(11).
+              05 PL-FNAME                  PIC X(30).
+              05 PL-LNAME                  PIC X(30).
+              05 PL-FLIGHT-ID              PIC X(07).
+              05 PL-TRAVEL-DATE            PIC 9(08).
+       01  PRINT-MODE-CHOICE              PIC X(01) VALUE SPACES.
+           88  PRINT-DETAIL                          VALUE "1".
+           88  PRINT-MANIFEST                        VALUE "2".
+       01  MANIFEST-LINE-CNT              PIC 9(03) VALUE 0.
+       01  MANIFEST-SORT-STATUS           PIC X(02) VALUE SPACES.
+       01  MANIFEST-SECTION-SWITCH        PIC 9     VALUE 0.
+           88  MANIFEST-SECTION-CHECKED-IN           VALUE 0.
+           88  MANIFEST-SECTION-NO-SHOW               VALUE 1.
+       01  MANIFEST-SECTION-CNT           PIC 9(03) VALUE 0.
+       01  SCUSTOMER-RECORD              PIC X(398) VALUE SPACES.
        01  HOLD-FLT-ID                   PIC X(07)  VALUE SPACES.
+       01  UNACCOMP-MINOR-AGE-LIMIT       PIC 9(02) VALUE 12.
+       01  UM-TRAVEL-DATE-NUM             PIC 9(08) VALUE 0.
+       01  UM-TRAVEL-DATE-GRP REDEFINES UM-TRAVEL-DATE-NUM.
+           02 UM-TRAVEL-YY                PIC 9(04).
+           02 UM-TRAVEL-MM                PIC 9(02).
+           02 UM-TRAVEL-DD                PIC 9(02).
+       01  UM-DOB-YY                      PIC 9(04) VALUE 0.
+       01  UM-DOB-MM                      PIC 9(02) VALUE 0.
+       01  UM-DOB-DD                      PIC 9(02) VALUE 0.
+       01  UM-PASSENGER-AGE               PIC 9(03) VALUE 0.
 
        01  PID                           PIC 9(9).
        LINKAGE SECTION.
 
        SCREEN SECTION.
+      *    NAME/BIRTH DATE/ADDRESS PANEL FOR ADD-CUST-RES AND
+      *    MODIFY-FIELDS.  THE SURROUNDING LABELS ARE PAINTED ONCE BY
+      *    DISPLAY-LABELS; THIS SCREEN ONLY OWNS THE INPUT FIELDS SO
+      *    THE AGENT CAN TAB FROM FIELD TO FIELD AND ACCEPT THEM ALL
+      *    TOGETHER INSTEAD OF ONE ACCEPT PER FIELD.
+       01  CUSTOMER-ENTRY-SCREEN.
+           03 LINE 07 COLUMN 36 PIC X(30) USING CUST-FNAME.
+           03 LINE 08 COLUMN 36 PIC X(30) USING CUST-LNAME.
+           03 LINE 09 COLUMN 36 PIC X(02) USING DOB-MM.
+           03 LINE 09 COLUMN 39 PIC X(02) USING DOB-DD.
+           03 LINE 09 COLUMN 42 PIC X(04) USING DOB-YY.
+           03 LINE 11 COLUMN 36 PIC X(30) USING STREET.
+           03 LINE 12 COLUMN 36 PIC X(15) USING CITY.
+           03 LINE 13 COLUMN 36 PIC X(05) USING STATE.
+           03 LINE 14 COLUMN 36 PIC X(10) USING ZIP.
 
       ******************************************************************
        PROCEDURE DIVISION.
@@ -99,7 +486,7 @@
            CALL "C$PID" USING PID.
            DISPLAY "PID = " PID.
       *     CALL "C$DEBUG"
-           ACCEPT W-SYS-DATE FROM DATE.
+           ACCEPT W-SYS-DATE FROM DATE YYYYMMDD.
            MOVE W-SYS-YY                   TO  CURR-YY.
            MOVE W-SYS-MM                   TO  CURR-MM.
            MOVE W-SYS-DD                   TO  CURR-DD.
@@ -108,16 +495,81 @@
                 OPEN output CUSTOMER
            END-IF
            CLOSE CUSTOMER.
+           OPEN I-O FLIGHT-MASTER.
+           IF FLIGHT-MASTER-NOT-PRESENT
+                OPEN OUTPUT FLIGHT-MASTER
+           END-IF
+           CLOSE FLIGHT-MASTER.
+           OPEN EXTEND CUSTOMER-AUDIT.
+           IF AUDIT-FILE-NOT-PRESENT
+                OPEN OUTPUT CUSTOMER-AUDIT
+           END-IF
+           CLOSE CUSTOMER-AUDIT.
+           OPEN EXTEND REFUND-LOG.
+           IF REFUND-LOG-NOT-PRESENT
+                OPEN OUTPUT REFUND-LOG
+           END-IF
+           CLOSE REFUND-LOG.
+           OPEN I-O WAITLIST.
+           IF WAITLIST-NOT-PRESENT
+                OPEN OUTPUT WAITLIST
+           END-IF
+           CLOSE WAITLIST.
+           OPEN I-O FFP-MEMBER.
+           IF FFP-NOT-PRESENT
+                OPEN OUTPUT FFP-MEMBER
+           END-IF
+           CLOSE FFP-MEMBER.
+           OPEN I-O RES-COUNTER.
+           IF RES-COUNTER-NOT-PRESENT
+                OPEN OUTPUT RES-COUNTER
+           END-IF
+           CLOSE RES-COUNTER.
+           OPEN I-O OPERATOR.
+           IF OPERATOR-NOT-PRESENT
+                OPEN OUTPUT OPERATOR
+           END-IF
+           CLOSE OPERATOR.
+           PERFORM CAPTURE-OPERATOR-ID.
            PERFORM MAIN-LOGIC.
            Exit Program.
            Stop Run.
-           
+
+       CAPTURE-OPERATOR-ID.
+           PERFORM CLEAR-SCREEN.
+           PERFORM WITH TEST AFTER UNTIL OPERATOR-VALID
+              DISPLAY "ENTER OPERATOR/AGENT ID:-"    AT LINE 10 COL 20
+              ACCEPT WS-OPERATOR-ID                  AT LINE 10 COL 47
+              PERFORM VALIDATE-OPERATOR-ID
+              IF OPERATOR-INVALID
+                 DISPLAY "UNKNOWN OPERATOR ID - REENTER"
+                                                    AT LINE 12 COL 20
+                 ACCEPT RESP                        AT LINE 12 COL 52
+                 DISPLAY BLNK-LINE                  AT LINE 12 COL 1
+              END-IF
+           END-PERFORM.
+           PERFORM CLEAR-SCREEN.
+
+       VALIDATE-OPERATOR-ID.
+           SET OPERATOR-INVALID             TO  TRUE.
+           IF WS-OPERATOR-ID NOT = SPACES
+              OPEN INPUT OPERATOR
+              MOVE WS-OPERATOR-ID           TO  OP-ID
+              READ OPERATOR
+                   INVALID KEY
+                      SET OPERATOR-INVALID  TO  TRUE
+                   NOT INVALID KEY
+                      SET OPERATOR-VALID    TO  TRUE
+              END-READ
+              CLOSE OPERATOR
+           END-IF.
+
        MAIN-LOGIC.
-           PERFORM WITH TEST AFTER UNTIL 
-               MENU-CHOICE1 = "5"
-               DISPLAY " "                          AT LINE 17 COL 48
+           PERFORM WITH TEST AFTER UNTIL
+               MENU-CHOICE1 = "0"
+               DISPLAY " "                          AT LINE 23 COL 48
                PERFORM DISP-MAIN-MENU
-               ACCEPT MENU-CHOICE1                  AT LINE 17 COL 48
+               ACCEPT MENU-CHOICE1                  AT LINE 23 COL 48
                IF  ADD-CUST
                    PERFORM ADD-CUST-RES
                END-IF
@@ -130,6 +582,21 @@
                IF  PRINT-FLIGHT-RES
                    PERFORM PRINT-RESERV
                END-IF
+               IF  PROMOTE-WAITLIST-OPT
+                   PERFORM PROMOTE-WAITLIST
+               END-IF
+               IF  GROUP-BOOKING-OPT
+                   PERFORM GROUP-BOOKING-RES
+               END-IF
+               IF  INQUIRY-OPT
+                   PERFORM INQUIRE-CUST-RES
+               END-IF
+               IF  FEE-SCHEDULE-OPT
+                   PERFORM MAINTAIN-FEE-SCHEDULE
+               END-IF
+               IF  FARE-QUOTE-OPT
+                   PERFORM DISPLAY-FARE-QUOTE
+               END-IF
            END-PERFORM.
 
 
@@ -147,8 +614,13 @@
            DISPLAY "2)MODIFY  CUSTOMER RESERVATION" AT LINE 9  COL 20.
            DISPLAY "3)DELETE  CUSTOMER RESERVATION" AT LINE 11 COL 20.
            DISPLAY "4)PRINT   FLIGHT   RESERVATION" AT LINE 13 COL 20.
-           DISPLAY "5)EXIT"                         AT LINE 15 COL 20.
-           DISPLAY "SELECT A MENU CHOICE(1-5):- "   AT LINE 17 COL 20.
+           DISPLAY "5)PROMOTE FROM WAITLIST       " AT LINE 15 COL 20.
+           DISPLAY "6)GROUP BOOKING               " AT LINE 17 COL 20.
+           DISPLAY "7)INQUIRE CUSTOMER RESERVATION" AT LINE 19 COL 20.
+           DISPLAY "8)MAINTAIN FEE SCHEDULE       " AT LINE 20 COL 20.
+           DISPLAY "9)FARE QUOTE                  " AT LINE 21 COL 20.
+           DISPLAY "0)EXIT"                         AT LINE 22 COL 20.
+           DISPLAY "SELECT A MENU CHOICE(0-9):- "   AT LINE 23 COL 20.
 
        ADD-CUST-RES.
            PERFORM CLEAR-SCREEN.
@@ -158,25 +630,180 @@
            DISPLAY " "                              AT LINE 24 COL 52
            PERFORM ACCEPT-FIELDS
            IF SAVE-REC
+              PERFORM PROMPT-TRAVEL-INSURANCE
+              PERFORM CHECK-UNACCOMPANIED-MINOR
               MOVE CUSTOMER-RECORD         TO  SCUSTOMER-RECORD
               OPEN I-O CUSTOMER
-              PERFORM GET-CUST-RES-ID
-              WRITE CUSTOMER-RECORD
-              DISPLAY "***RESERVATION HAS BEEN CONFIRMED*** PRESS ANY KE
+              PERFORM CHECK-SEAT-CAPACITY
+              IF CABIN-FULL
+                 DISPLAY "***CABIN IS FULL - NO " SAVE-SEAT-TYPE
+      -                  " SEATS LEFT*** 1)WAITLIST 2)CANCEL:-"
+                                                    AT LINE 25  COL 5
+                 PERFORM WITH TEST AFTER UNTIL MENU-CHOICE4 = '1' OR
+                                               MENU-CHOICE4 = '2'
+                    ACCEPT MENU-CHOICE4             AT LINE 25 COL 44
+                 END-PERFORM
+                 IF WAITLIST-REC
+                    PERFORM MOVE-CUST-TO-WAITLIST
+                    PERFORM GET-WAITLIST-ID
+                    WRITE WAITLIST-RECORD
+                    DISPLAY "***ADDED TO WAITLIST*** PRESS ANY KEY"
+                                                    AT LINE 25  COL 5
+                    ACCEPT RESP
+                 END-IF
+              ELSE
+                 PERFORM CHECK-SEAT-NUMBER-TAKEN
+                 IF SEAT-TAKEN
+                    DISPLAY "***SEAT ALREADY ASSIGNED ON THIS FLIGHT*** PR
+      -       "ESS ANY KEY"                        AT LINE 25  COL 5
+                    ACCEPT RESP
+                 ELSE
+                 PERFORM CHECK-DUPLICATE-PASSENGER
+                 SET DUP-CONFIRMED         TO  TRUE
+                 IF DUPLICATE-FOUND
+                    DISPLAY "POSSIBLE DUPLICATE-CONTINUE ANYWAY?(Y/N):-"
+                                                    AT LINE 25  COL 5
+                    ACCEPT RESP                     AT LINE 25 COL 50
+                    IF RESP NOT = "Y" AND RESP NOT = "y"
+                       SET DUP-NOT-CONFIRMED TO  TRUE
+                    END-IF
+                    DISPLAY BLNK-LINE               AT LINE 25  COL 1
+                 END-IF
+                 IF DUP-CONFIRMED
+                 PERFORM GET-CUST-RES-ID
+                 MOVE CURR-YY               TO  ADD-YY
+                 MOVE CURR-MM               TO  ADD-MM
+                 MOVE CURR-DD               TO  ADD-DD
+                 PERFORM SCREEN-WATCHLIST
+                 IF WATCHLIST-MATCH
+                    SET RES-HELD            TO  TRUE
+                 ELSE
+                    SET RES-BOOKED          TO  TRUE
+                 END-IF
+                 PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                               CUSTOMER-IO-FAIL
+                    WRITE CUSTOMER-RECORD
+                    PERFORM CHECK-CUSTOMER-STATUS
+                 END-PERFORM
+                 IF CUSTOMER-IO-OK
+                 SET AUDIT-ADD             TO  TRUE
+                 MOVE SPACES               TO  AUDIT-BEFORE-IMAGE
+                 MOVE CUSTOMER-RECORD      TO  AUDIT-AFTER-IMAGE
+                 PERFORM WRITE-AUDIT-RECORD
+                 IF RES-HELD
+                    DISPLAY "***BOOKING HELD FOR MANUAL REVIEW - POSSIBLE W
+      -       "ATCHLIST MATCH*** PRESS ANY KEY"       AT LINE 25  COL 5
+                    ACCEPT RESP
+                 ELSE
+                 PERFORM POST-FFP-MILES
+                 PERFORM DISPATCH-CONFIRMATION-EMAIL
+                 DISPLAY "***RESERVATION HAS BEEN CONFIRMED*** PRESS ANY KE
       -       "Y TO CONTINUE"                       AT LINE 25  COL 10
-              ACCEPT RESP
-              DISPLAY "PRESS <P> TO PRINT RESERVATION AND EXIT, ANY OTHE
+                 ACCEPT RESP
+                 DISPLAY "PRESS <P> TO PRINT RESERVATION AND EXIT, ANY OTHE
       -       "R KEY TO EXIT"                       AT LINE 25  COL 1
-              ACCEPT RESP
-              IF RESP = "P"
-                 OPEN OUTPUT PRINT-FILE
-                 PERFORM PRINT-RESERVATIONS
-                 CLOSE PRINT-FILE
+                 ACCEPT RESP
+                 IF RESP = "P"
+                    OPEN OUTPUT PRINT-FILE
+                    PERFORM PRINT-RESERVATIONS
+                    CLOSE PRINT-FILE
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
+                 END-IF
               END-IF
               INITIALIZE CUSTOMER-RECORD
               CLOSE CUSTOMER
            END-IF.
-           
+
+       PROMPT-TRAVEL-INSURANCE.
+           SET INSURANCE-NOT-PURCHASED     TO  TRUE.
+           MOVE 0                           TO  INSURANCE-PREMIUM.
+           DISPLAY "ADD TRAVEL INSURANCE? Y/N :-"   AT LINE 23 COL 20.
+           ACCEPT RESP                              AT LINE 23 COL 50.
+           IF RESP = "Y"
+              SET INSURANCE-PURCHASED      TO  TRUE
+              DISPLAY "INSURANCE PREMIUM:-"         AT LINE 23 COL 20
+              PERFORM WITH TEST AFTER UNTIL DATA-VALID
+                 SET DATA-VALID            TO  TRUE
+                 ACCEPT INSURANCE-PREMIUM           AT LINE 23 COL 40
+                 IF INSURANCE-PREMIUM NUMERIC AND INSURANCE-PREMIUM > 0
+                    CONTINUE
+                 ELSE
+                    DISPLAY "ENTER VALID PREMIUM AMOUNT"
+                                                    AT LINE 25 COL 20
+                    DISPLAY "<ENT>REENTER:"         AT LINE 25 COL 55
+                    ACCEPT RESP                     AT LINE 25 COL 68
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-PERFORM
+           END-IF.
+           DISPLAY BLNK-LINE                         AT LINE 23 COL 1.
+           COMPUTE TOTAL-COLLECTED-AMT = PAYMENT-AMT +
+                   INSURANCE-PREMIUM.
+
+       CHECK-UNACCOMPANIED-MINOR.
+           SET NOT-UNACCOMPANIED-MINOR      TO  TRUE.
+           MOVE SPACES                       TO  GUARDIAN-NAME
+                                                  GUARDIAN-PHONE.
+           MOVE 0                            TO  UM-TRAVEL-DATE-NUM.
+           OPEN INPUT FLIGHT-MASTER.
+           MOVE FLIGHT-ID                     TO  FM-FLIGHT-ID.
+           READ FLIGHT-MASTER KEY IS FM-FLIGHT-ID
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   MOVE FM-TRAVEL-DATE         TO  UM-TRAVEL-DATE-NUM
+           END-READ.
+           CLOSE FLIGHT-MASTER.
+           IF UM-TRAVEL-DATE-NUM NOT = 0
+              MOVE DOB-YY                     TO  UM-DOB-YY
+              MOVE DOB-MM                     TO  UM-DOB-MM
+              MOVE DOB-DD                     TO  UM-DOB-DD
+              COMPUTE UM-PASSENGER-AGE = UM-TRAVEL-YY - UM-DOB-YY
+              IF UM-TRAVEL-MM < UM-DOB-MM OR
+                (UM-TRAVEL-MM = UM-DOB-MM AND UM-TRAVEL-DD < UM-DOB-DD)
+                 SUBTRACT 1                    FROM UM-PASSENGER-AGE
+              END-IF
+              IF UM-PASSENGER-AGE < UNACCOMP-MINOR-AGE-LIMIT
+                 SET UNACCOMPANIED-MINOR    TO  TRUE
+                 DISPLAY "UNACCOMPANIED MINOR - GUARDIAN INFO REQUIRED"
+                                                    AT LINE 23 COL 20
+                 ACCEPT RESP                        AT LINE 23 COL 70
+                 DISPLAY BLNK-LINE                  AT LINE 23 COL 1
+                 DISPLAY "GUARDIAN NAME  :-"         AT LINE 23 COL 20
+                 PERFORM WITH TEST AFTER UNTIL DATA-VALID
+                    SET DATA-VALID          TO  TRUE
+                    ACCEPT GUARDIAN-NAME           AT LINE 23 COL 40
+                    IF GUARDIAN-NAME = SPACES
+                       DISPLAY "GUARDIAN NAME REQUIRED"
+                                                    AT LINE 25 COL 20
+                       DISPLAY "<ENT>REENTER:"      AT LINE 25 COL 55
+                       ACCEPT RESP                  AT LINE 25 COL 68
+                       SET DATA-INVALID    TO  TRUE
+                       DISPLAY BLNK-LINE            AT LINE 25 COL 1
+                    END-IF
+                 END-PERFORM
+                 DISPLAY BLNK-LINE                  AT LINE 23 COL 1
+                 DISPLAY "GUARDIAN PHONE :-"         AT LINE 23 COL 20
+                 PERFORM WITH TEST AFTER UNTIL DATA-VALID
+                    SET DATA-VALID          TO  TRUE
+                    ACCEPT GUARDIAN-PHONE          AT LINE 23 COL 40
+                    IF GUARDIAN-PHONE = SPACES
+                       DISPLAY "GUARDIAN PHONE REQUIRED"
+                                                    AT LINE 25 COL 20
+                       DISPLAY "<ENT>REENTER:"      AT LINE 25 COL 55
+                       ACCEPT RESP                  AT LINE 25 COL 68
+                       SET DATA-INVALID    TO  TRUE
+                       DISPLAY BLNK-LINE            AT LINE 25 COL 1
+                    END-IF
+                 END-PERFORM
+                 DISPLAY BLNK-LINE                  AT LINE 23 COL 1
+              END-IF
+           END-IF.
+
        MODIFY-CUST-RES.
            PERFORM CLEAR-SCREEN.
            MOVE ALL " "                    TO  CUSTOMER-RECORD.
@@ -184,28 +811,236 @@
            DISPLAY "MODIFY CUSTOMER RESERVATIONS  " AT LINE 3  COL 20.
            PERFORM DISPLAY-FIELDS.
            DISPLAY " " AT LINE 24 COL 52
+           DISPLAY "(BLANK+ENTER=SEARCH BY PARTIAL LAST NA
+      -    "ME)"                                    AT LINE 5  COL 20.
            ACCEPT  CUST-RES-ID                      AT LINE 6  COL 36.
            OPEN I-O CUSTOMER.
-           START CUSTOMER KEY IS = CUST-RES-ID
-                 INVALID KEY 
-                    DISPLAY "RESERVATION NOT FOUND.PRESS ANY KEY TO CONT
+           IF CUST-RES-ID = SPACES
+              ACCEPT  CUST-LNAME                    AT LINE 8  COL 36
+              PERFORM BROWSE-CUST-BY-LNAME
+              IF NAME-NOT-FOUND
+                 DISPLAY "RESERVATION NOT FOUND.PRESS ANY KEY TO CONT
       -             "INUE"                          AT LINE 25 COL 10
-                    ACCEPT RESP
-                    CLOSE CUSTOMER
+                 ACCEPT RESP
+                 CLOSE CUSTOMER
+              ELSE
+                 PERFORM MODIFY-FOUND-RECORD
+                 CLOSE CUSTOMER
+              END-IF
+           ELSE
+              START CUSTOMER KEY IS = CUST-RES-ID
+                    INVALID KEY
+                       DISPLAY "RESERVATION NOT FOUND.PRESS ANY KEY TO CONT
+      -                "INUE"                       AT LINE 25 COL 10
+                       ACCEPT RESP
+                       CLOSE CUSTOMER
+                    NOT INVALID KEY
+                       PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                                     CUSTOMER-IO-FAIL
+                          READ CUSTOMER NEXT
+                          PERFORM CHECK-CUSTOMER-STATUS
+                       END-PERFORM
+                       IF CUSTOMER-IO-OK
+                          PERFORM MODIFY-FOUND-RECORD
+                       END-IF
+                       CLOSE CUSTOMER
+              END-START
+           END-IF.
+
+       MODIFY-FOUND-RECORD.
+           MOVE CUSTOMER-RECORD     TO  OLD-CUSTOMER-RECORD.
+           PERFORM DISPLAY-FIELDS.
+           PERFORM MODIFY-FIELDS.
+           IF SAVE-REC
+              PERFORM CHECK-SEAT-NUMBER-TAKEN
+              IF SEAT-TAKEN
+                 DISPLAY "***SEAT ALREADY ASSIGNED ON THIS FLIGHT*** PRESS
+      -       " ANY KEY"                            AT LINE 25  COL 5
+                 ACCEPT RESP
+              ELSE
+              PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                            CUSTOMER-IO-FAIL
+                 REWRITE CUSTOMER-RECORD
+                 PERFORM CHECK-CUSTOMER-STATUS
+              END-PERFORM
+              IF CUSTOMER-IO-OK
+              SET AUDIT-MODIFY          TO  TRUE
+              MOVE OLD-CUSTOMER-RECORD  TO  AUDIT-BEFORE-IMAGE
+              MOVE CUSTOMER-RECORD      TO  AUDIT-AFTER-IMAGE
+              PERFORM WRITE-AUDIT-RECORD
+              PERFORM DISPATCH-CONFIRMATION-EMAIL
+              DISPLAY "**RESERVATION HAS BEEN MODIFIED** PRESS
+      -       " ANY KEY TO CONTINUE"                AT LINE 25  COL 10
+              ACCEPT RESP
+              INITIALIZE CUSTOMER-RECORD
+              END-IF
+              END-IF
+           END-IF.
+
+       INQUIRE-CUST-RES.
+           PERFORM CLEAR-SCREEN.
+           MOVE ALL " "                    TO  CUSTOMER-RECORD.
+           PERFORM DISPLAY-LABELS.
+           DISPLAY "INQUIRE CUSTOMER RESERVATION  " AT LINE 3  COL 20.
+           PERFORM DISPLAY-FIELDS.
+           DISPLAY " " AT LINE 24 COL 52
+           DISPLAY "(OR LEAVE BLANK AND PRESS <ENTER> TO SEARCH BY LAST NA
+      -    "ME)"                                    AT LINE 5  COL 20.
+           ACCEPT  CUST-RES-ID                      AT LINE 6  COL 36.
+           OPEN INPUT CUSTOMER.
+           IF CUST-RES-ID = SPACES
+              ACCEPT  CUST-LNAME                    AT LINE 8  COL 36
+              PERFORM SEARCH-CUST-BY-LNAME
+              IF NAME-NOT-FOUND
+                 DISPLAY "RESERVATION NOT FOUND.PRESS ANY KEY TO CONT
+      -             "INUE"                          AT LINE 25 COL 10
+                 ACCEPT RESP
+                 CLOSE CUSTOMER
+              ELSE
+                 PERFORM DISPLAY-INQUIRY-RECORD
+                 CLOSE CUSTOMER
+              END-IF
+           ELSE
+              START CUSTOMER KEY IS = CUST-RES-ID
+                    INVALID KEY
+                       DISPLAY "RESERVATION NOT FOUND.PRESS ANY KEY TO CONT
+      -                "INUE"                       AT LINE 25 COL 10
+                       ACCEPT RESP
+                       CLOSE CUSTOMER
+                    NOT INVALID KEY
+                       PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                                     CUSTOMER-IO-FAIL
+                          READ CUSTOMER NEXT
+                          PERFORM CHECK-CUSTOMER-STATUS
+                       END-PERFORM
+                       IF CUSTOMER-IO-OK
+                          PERFORM DISPLAY-INQUIRY-RECORD
+                       END-IF
+                       CLOSE CUSTOMER
+              END-START
+           END-IF.
+
+       DISPLAY-INQUIRY-RECORD.
+           PERFORM DISPLAY-FIELDS.
+           DISPLAY "**FOR INQUIRY ONLY - NO CHANGES SAVED** PRESS
+      -       " ANY KEY TO CONTINUE"                AT LINE 25  COL 10.
+           ACCEPT RESP.
+           INITIALIZE CUSTOMER-RECORD.
+
+       SEARCH-CUST-BY-LNAME.
+           MOVE CUST-LNAME                  TO  SAVE-LNAME.
+           SET NAME-NOT-FOUND TO TRUE.
+           START CUSTOMER KEY IS = CUST-LNAME
+                 INVALID KEY
+                    CONTINUE
                  NOT INVALID KEY
-                    READ CUSTOMER NEXT
-                    PERFORM DISPLAY-FIELDS
-                    PERFORM MODIFY-FIELDS
-                    IF SAVE-REC
-                       REWRITE CUSTOMER-RECORD
-                        DISPLAY "**RESERVATION HAS BEEN MODIFIED** PRESS
-      -                 " ANY KEY TO CONTINUE"      AT LINE 25  COL 10
-                        ACCEPT RESP
-                        INITIALIZE CUSTOMER-RECORD
+                    PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                                  CUSTOMER-IO-FAIL
+                       READ CUSTOMER NEXT
+                       PERFORM CHECK-CUSTOMER-STATUS
+                    END-PERFORM
+                    IF NOT CUSTOMER-IO-OK
+                       MOVE SPACES              TO  CUST-LNAME
                     END-IF
-                    CLOSE CUSTOMER
+                    PERFORM WITH TEST AFTER UNTIL
+                          CUST-LNAME NOT = SAVE-LNAME OR NAME-FOUND
+                       DISPLAY CUST-RES-ID CUST-FNAME " " CUST-LNAME
+                          " FLIGHT " FLIGHT-ID       AT LINE 24 COL 20
+                       DISPLAY "IS THIS THE RESERVATION? (Y/N):-"
+                                                      AT LINE 25 COL 20
+                       ACCEPT RESP                    AT LINE 25 COL 54
+                       IF RESP = "Y"
+                          SET NAME-FOUND TO TRUE
+                       ELSE
+                          DISPLAY BLNK-LINE            AT LINE 24 COL 1
+                          DISPLAY BLNK-LINE            AT LINE 25 COL 1
+                          READ CUSTOMER NEXT
+                               AT END MOVE SPACES TO CUST-LNAME
+                          END-READ
+                       END-IF
+                    END-PERFORM
            END-START.
-           
+
+       BROWSE-CUST-BY-LNAME.
+           MOVE CUST-LNAME                  TO  SAVE-LNAME.
+           SET NAME-NOT-FOUND TO TRUE.
+           MOVE 0                           TO  PICK-LIST-COUNT.
+           PERFORM VARYING PARTIAL-LNAME-LEN FROM 30 BY -1
+                    UNTIL PARTIAL-LNAME-LEN = 0 OR
+                          SAVE-LNAME(PARTIAL-LNAME-LEN:1) NOT = SPACE
+              CONTINUE
+           END-PERFORM.
+           IF PARTIAL-LNAME-LEN = 0
+              EXIT PARAGRAPH
+           END-IF.
+           START CUSTOMER KEY IS NOT LESS THAN CUST-LNAME
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES  TO  CUST-LNAME
+                    END-READ
+                    PERFORM UNTIL CUST-LNAME = SPACES OR
+                          CUST-LNAME(1:PARTIAL-LNAME-LEN) NOT =
+                             SAVE-LNAME(1:PARTIAL-LNAME-LEN) OR
+                          PICK-LIST-COUNT = 10
+                       ADD 1                 TO  PICK-LIST-COUNT
+                       MOVE CUST-RES-ID   TO  PL-RES-ID(PICK-LIST-COUNT)
+                       MOVE CUST-FNAME    TO  PL-FNAME(PICK-LIST-COUNT)
+                       MOVE CUST-LNAME    TO  PL-LNAME(PICK-LIST-COUNT)
+                       MOVE FLIGHT-ID  TO  PL-FLIGHT-ID(PICK-LIST-COUNT)
+                       PERFORM LOOKUP-FLIGHT-TRAVEL-DATE
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES TO CUST-LNAME
+                       END-READ
+                    END-PERFORM
+           END-START.
+           IF PICK-LIST-COUNT > 0
+              PERFORM DISPLAY-PICK-LIST-AND-CHOOSE
+           END-IF.
+
+       LOOKUP-FLIGHT-TRAVEL-DATE.
+           MOVE 0              TO  PL-TRAVEL-DATE(PICK-LIST-COUNT).
+           OPEN INPUT FLIGHT-MASTER.
+           MOVE FLIGHT-ID      TO  FM-FLIGHT-ID.
+           READ FLIGHT-MASTER
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   MOVE FM-TRAVEL-DATE TO
+                        PL-TRAVEL-DATE(PICK-LIST-COUNT)
+           END-READ.
+           CLOSE FLIGHT-MASTER.
+
+       DISPLAY-PICK-LIST-AND-CHOOSE.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "MATCHING RESERVATIONS FOR '" SAVE-LNAME "'"
+                                                    AT LINE 3  COL 20.
+           DISPLAY "#  RES ID     NAME                 FLIGHT  DATE"
+                                                    AT LINE 5  COL 20.
+           PERFORM VARYING PL-IDX FROM 1 BY 1
+                    UNTIL PL-IDX > PICK-LIST-COUNT
+              COMPUTE PL-LINE-NO = 5 + PL-IDX
+              DISPLAY PL-IDX " " PL-RES-ID(PL-IDX) " " PL-FNAME(PL-IDX)
+                      " " PL-LNAME(PL-IDX) " " PL-FLIGHT-ID(PL-IDX)
+                      " " PL-TRAVEL-DATE(PL-IDX)
+                                            AT LINE PL-LINE-NO COL 20
+           END-PERFORM.
+           DISPLAY "ENTER LINE NUMBER TO SELECT (0=NONE):-"
+                                                    AT LINE 18 COL 20.
+           ACCEPT PL-CHOICE                         AT LINE 18 COL 60.
+           IF PL-CHOICE > 0 AND PL-CHOICE NOT > PICK-LIST-COUNT
+              MOVE PL-RES-ID(PL-CHOICE)      TO  CUST-RES-ID
+              PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                            CUSTOMER-IO-FAIL
+                 READ CUSTOMER
+                 PERFORM CHECK-CUSTOMER-STATUS
+              END-PERFORM
+              IF CUSTOMER-IO-OK
+                 SET NAME-FOUND              TO  TRUE
+              END-IF
+           END-IF.
+
        DELETE-CUST-RES.
            PERFORM CLEAR-SCREEN.
            MOVE ALL " "                    TO  CUSTOMER-RECORD.
@@ -213,17 +1048,44 @@
            DISPLAY "DELETE CUSTOMER RESERVATIONS  " AT LINE 3  COL 20.
            PERFORM DISPLAY-FIELDS.
            DISPLAY " " AT LINE 24 COL 52
+           DISPLAY "(BLANK+ENTER=SEARCH BY PARTIAL LAST NA
+      -    "ME)"                                    AT LINE 5  COL 20.
            ACCEPT  CUST-RES-ID                      AT LINE 6  COL 36.
            OPEN I-O CUSTOMER.
-           START CUSTOMER KEY IS = CUST-RES-ID
-                 INVALID KEY 
-                    DISPLAY "RESERVATION NOT FOUND.PRESS ANY KEY TO CONT
+           IF CUST-RES-ID = SPACES
+              ACCEPT  CUST-LNAME                    AT LINE 8  COL 36
+              PERFORM BROWSE-CUST-BY-LNAME
+              IF NAME-NOT-FOUND
+                 DISPLAY "RESERVATION NOT FOUND.PRESS ANY KEY TO CONT
       -             "INUE"                          AT LINE 25 COL 10
-                    ACCEPT RESP
-                    CLOSE CUSTOMER
-                 NOT INVALID KEY
-                    READ CUSTOMER NEXT
-                    PERFORM DISPLAY-FIELDS
+                 ACCEPT RESP
+                 CLOSE CUSTOMER
+              ELSE
+                 PERFORM DELETE-FOUND-RECORD
+                 CLOSE CUSTOMER
+              END-IF
+           ELSE
+              START CUSTOMER KEY IS = CUST-RES-ID
+                    INVALID KEY
+                       DISPLAY "RESERVATION NOT FOUND.PRESS ANY KEY TO CONT
+      -                "INUE"                       AT LINE 25 COL 10
+                       ACCEPT RESP
+                       CLOSE CUSTOMER
+                    NOT INVALID KEY
+                       PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                                     CUSTOMER-IO-FAIL
+                          READ CUSTOMER NEXT
+                          PERFORM CHECK-CUSTOMER-STATUS
+                       END-PERFORM
+                       IF CUSTOMER-IO-OK
+                          PERFORM DELETE-FOUND-RECORD
+                       END-IF
+                       CLOSE CUSTOMER
+              END-START
+           END-IF.
+
+       DELETE-FOUND-RECORD.
+                    PERFORM DISPLAY-FIELDS.
                     DISPLAY "1)DELETE 2)CANCEL             :-"
                                                     AT LINE 24 COL 20
                     PERFORM WITH TEST AFTER UNTIL MENU-CHOICE3 = '1' OR
@@ -231,16 +1093,269 @@
                     ACCEPT MENU-CHOICE3             AT LINE 24 COL 52
                     END-PERFORM
                     IF DELETE-REC
-                       DELETE  CUSTOMER
-                        DISPLAY "**RESERVATION HAS BEEN DELETED ** PRESS
-      -                 " ANY KEY TO CONTINUE"      AT LINE 25  COL 10
+                       PERFORM CALCULATE-REFUND
+                       PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                                     CUSTOMER-IO-FAIL
+                          DELETE  CUSTOMER
+                          PERFORM CHECK-CUSTOMER-STATUS
+                       END-PERFORM
+                       IF CUSTOMER-IO-OK
+                       SET AUDIT-DELETE      TO  TRUE
+                       MOVE CUSTOMER-RECORD  TO  AUDIT-BEFORE-IMAGE
+                       MOVE SPACES           TO  AUDIT-AFTER-IMAGE
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM WRITE-REFUND-LOG-RECORD
+                        MOVE REFUND-AMT       TO  REFUND-AMT-DISPLAY
+                        MOVE PAYMENT-AMT      TO  PAYMENT-AMT-DISPLAY
+                        DISPLAY "**RESERVATION CANCELLED - REFUND $"
+                                REFUND-AMT-DISPLAY " OF $"
+                                PAYMENT-AMT-DISPLAY
+                                " ** PRESS ANY KEY TO CONTINUE"
+                                                    AT LINE 25  COL 10
                         ACCEPT RESP
+                        IF RETURN-CUST-RES-ID NOT = SPACES
+                           MOVE RETURN-CUST-RES-ID  TO
+                                                SAVE-RETURN-CUST-RES-ID
+                           PERFORM PROMPT-CANCEL-LINKED-RES
+                        END-IF
                         INITIALIZE CUSTOMER-RECORD
+                       END-IF
+                    END-IF.
+
+       PROMPT-CANCEL-LINKED-RES.
+           DISPLAY "CANCEL LINKED RESERVATION " SAVE-RETURN-CUST-RES-ID
+                   " TOO? (Y/N):-"                    AT LINE 25 COL 5
+           ACCEPT RESP                                AT LINE 25 COL 60.
+           IF RESP = "Y" OR RESP = "y"
+              MOVE SAVE-RETURN-CUST-RES-ID  TO  CUST-RES-ID
+              PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                            CUSTOMER-IO-FAIL
+                 READ CUSTOMER
+                 PERFORM CHECK-CUSTOMER-STATUS
+              END-PERFORM
+              IF CUSTOMER-IO-OK
+                 PERFORM CALCULATE-REFUND
+                 PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                               CUSTOMER-IO-FAIL
+                    DELETE  CUSTOMER
+                    PERFORM CHECK-CUSTOMER-STATUS
+                 END-PERFORM
+                 IF CUSTOMER-IO-OK
+                 SET AUDIT-DELETE      TO  TRUE
+                 MOVE CUSTOMER-RECORD  TO  AUDIT-BEFORE-IMAGE
+                 MOVE SPACES           TO  AUDIT-AFTER-IMAGE
+                 PERFORM WRITE-AUDIT-RECORD
+                 PERFORM WRITE-REFUND-LOG-RECORD
+                 DISPLAY "**LINKED RESERVATION CANCELLED** PRESS
+      -                   " ANY KEY"                  AT LINE 25 COL 5
+                 ACCEPT RESP
+                 END-IF
+              END-IF
+           END-IF.
+
+       CALCULATE-REFUND.
+           MOVE 0                           TO  FM-TRAVEL-DATE.
+           OPEN INPUT FLIGHT-MASTER.
+           MOVE FLIGHT-ID                    TO  FM-FLIGHT-ID.
+           READ FLIGHT-MASTER KEY IS FM-FLIGHT-ID
+                INVALID KEY
+                   MOVE 0                    TO  FM-TRAVEL-DATE
+           END-READ.
+           CLOSE FLIGHT-MASTER.
+           MOVE CURR-YY                      TO  W-CURR-YMD-YY.
+           MOVE CURR-MM                      TO  W-CURR-YMD-MM.
+           MOVE CURR-DD                      TO  W-CURR-YMD-DD.
+           IF FM-TRAVEL-DATE = 0
+              MOVE 0                         TO  DAYS-TO-DEPART
+           ELSE
+              COMPUTE DAYS-TO-DEPART =
+                    FUNCTION INTEGER-OF-DATE(FM-TRAVEL-DATE)
+                  - FUNCTION INTEGER-OF-DATE(W-CURR-YMD-NUM)
+           END-IF.
+           PERFORM LOOKUP-FEE-SCHEDULE-BRACKET.
+           IF FS-BRACKET-FOUND
+              MOVE FS-BEST-REFUND-PCT        TO  REFUND-PCT
+           ELSE
+              EVALUATE TRUE
+                 WHEN DAYS-TO-DEPART >= 14
+                    MOVE 1.00                TO  REFUND-PCT
+                 WHEN DAYS-TO-DEPART >= 3
+                    MOVE 0.50                TO  REFUND-PCT
+                 WHEN OTHER
+                    MOVE 0.00                TO  REFUND-PCT
+              END-EVALUATE
+           END-IF.
+           COMPUTE REFUND-AMT ROUNDED = PAYMENT-AMT * REFUND-PCT.
+           MOVE CUST-RES-ID                  TO  RL-CUST-RES-ID.
+           MOVE FLIGHT-ID                    TO  RL-FLIGHT-ID.
+           MOVE PAYMENT-AMT                  TO  RL-PAYMENT-AMT.
+           MOVE REFUND-PCT                   TO  RL-REFUND-PCT.
+           MOVE REFUND-AMT                   TO  RL-REFUND-AMT.
+           MOVE CURR-YY                      TO  RL-YY.
+           MOVE CURR-MM                      TO  RL-MM.
+           MOVE CURR-DD                      TO  RL-DD.
+           MOVE PID                          TO  RL-PID.
+
+       WRITE-REFUND-LOG-RECORD.
+           OPEN EXTEND REFUND-LOG.
+           WRITE REFUND-LOG-RECORD.
+           CLOSE REFUND-LOG.
+
+       LOOKUP-FEE-SCHEDULE-BRACKET.
+           SET FS-BRACKET-NOT-FOUND          TO  TRUE.
+           MOVE 0                             TO  FS-BEST-MIN-DAYS.
+           MOVE 0                             TO  FS-BEST-REFUND-PCT.
+           MOVE SEAT-TYPE                      TO  FS-SAVE-SEAT-TYPE.
+           OPEN INPUT FEE-SCHEDULE.
+           IF FEE-SCHED-NOT-FOUND
+              CLOSE FEE-SCHEDULE
+           ELSE
+              MOVE FS-SAVE-SEAT-TYPE           TO  FS-SEAT-TYPE
+              MOVE 0                           TO  FS-MIN-DAYS
+              START FEE-SCHEDULE KEY IS >= FS-KEY
+                    INVALID KEY
+                       CONTINUE
+                    NOT INVALID KEY
+                       READ FEE-SCHEDULE NEXT
+                            AT END MOVE HIGH-VALUES TO FS-SEAT-TYPE
+                       END-READ
+                       PERFORM UNTIL FS-SEAT-TYPE NOT =
+                                     FS-SAVE-SEAT-TYPE
+                          IF FS-MIN-DAYS <= DAYS-TO-DEPART
+                             MOVE FS-MIN-DAYS     TO FS-BEST-MIN-DAYS
+                             MOVE FS-REFUND-PCT   TO FS-BEST-REFUND-PCT
+                             SET FS-BRACKET-FOUND TO TRUE
+                          END-IF
+                          READ FEE-SCHEDULE NEXT
+                               AT END MOVE HIGH-VALUES TO FS-SEAT-TYPE
+                          END-READ
+                       END-PERFORM
+              END-START
+              CLOSE FEE-SCHEDULE
+           END-IF.
+
+       SHOW-FIELD-HELP.
+           OPEN INPUT HELP-TEXT.
+           IF HELP-TEXT-NOT-FOUND
+              CLOSE HELP-TEXT
+              MOVE SPACES                    TO  HT-DISPLAY-TEXT
+           ELSE
+              READ HELP-TEXT
+                   INVALID KEY
+                      MOVE SPACES             TO  HT-DISPLAY-TEXT
+                   NOT INVALID KEY
+                      MOVE HT-HELP-TEXT       TO  HT-DISPLAY-TEXT
+              END-READ
+              CLOSE HELP-TEXT
+           END-IF.
+           DISPLAY HT-DISPLAY-TEXT                  AT LINE 2  COL 20.
+
+       MAINTAIN-FEE-SCHEDULE.
+           PERFORM CLEAR-SCREEN.
+           MOVE SPACES                        TO  FS-QUIT-SWITCH.
+           DISPLAY "MAINTAIN CANCELLATION FEE SCHEDULE" AT LINE 3 COL 20.
+           DISPLAY "-----------------------------------" AT LINE 4 COL 20.
+           PERFORM WITH TEST AFTER UNTIL FS-DONE
+              MOVE SPACES                     TO  FEE-SCHEDULE-RECORD
+              DISPLAY "SEAT TYPE (CO/FC), Q TO QUIT:-" AT LINE 7 COL 20
+              ACCEPT FS-SEAT-TYPE                      AT LINE 7 COL 55
+              IF FS-SEAT-TYPE = "Q" OR FS-SEAT-TYPE = "q"
+                 SET FS-DONE                  TO  TRUE
+              ELSE
+                 IF FS-SEAT-TYPE NOT = "CO" AND FS-SEAT-TYPE NOT = "FC"
+                    DISPLAY "INVALID SEAT TYPE - MUST BE CO OR FC"
+                                                        AT LINE 25 COL 20
+                    ACCEPT RESP                         AT LINE 25 COL 65
+                    DISPLAY BLNK-LINE                   AT LINE 25 COL 1
+                 ELSE
+                    DISPLAY "DAYS BEFORE DEPARTURE (BRACKET START):-"
+                                                        AT LINE 9 COL 20
+                    ACCEPT FS-MIN-DAYS                  AT LINE 9 COL 65
+                    DISPLAY "REFUND PERCENTAGE (0.00-1.00):-"
+                                                        AT LINE 11 COL 20
+                    ACCEPT FS-REFUND-PCT                AT LINE 11 COL 65
+                    OPEN I-O FEE-SCHEDULE
+                    IF FEE-SCHED-NOT-FOUND
+                       CLOSE FEE-SCHEDULE
+                       OPEN OUTPUT FEE-SCHEDULE
+                       CLOSE FEE-SCHEDULE
+                       OPEN I-O FEE-SCHEDULE
                     END-IF
-                    CLOSE CUSTOMER
-           END-START.
-         
-       PRINT-RESERV.                              
+                    READ FEE-SCHEDULE
+                         INVALID KEY
+                            WRITE FEE-SCHEDULE-RECORD
+                            SET FS-ADD-NEW      TO  TRUE
+                         NOT INVALID KEY
+                            REWRITE FEE-SCHEDULE-RECORD
+                            SET FS-MODIFY-EXISTING TO TRUE
+                    END-READ
+                    CLOSE FEE-SCHEDULE
+                    IF FS-ADD-NEW
+                       DISPLAY "BRACKET ADDED - PRESS ANY KEY"
+                                                        AT LINE 13 COL 20
+                    ELSE
+                       DISPLAY "BRACKET UPDATED - PRESS ANY KEY"
+                                                        AT LINE 13 COL 20
+                    END-IF
+                    ACCEPT RESP                         AT LINE 13 COL 55
+                    DISPLAY BLNK-LINE                   AT LINE 9  COL 1
+                    DISPLAY BLNK-LINE                   AT LINE 11 COL 1
+                    DISPLAY BLNK-LINE                   AT LINE 13 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       DISPLAY-FARE-QUOTE.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "FARE QUOTE"                     AT LINE 3  COL 20.
+           DISPLAY "-----------"                    AT LINE 4  COL 20.
+           MOVE SPACES                     TO  FQ-FLIGHT-ID.
+           DISPLAY "FLIGHT ID     :-"               AT LINE 7  COL 20.
+           ACCEPT FQ-FLIGHT-ID                       AT LINE 7  COL 40.
+           MOVE SPACES                     TO  FQ-SEAT-TYPE.
+           DISPLAY "SEAT TYPE (CO/FC):-"            AT LINE 9  COL 20.
+           ACCEPT FQ-SEAT-TYPE                       AT LINE 9  COL 40.
+           MOVE FQ-FLIGHT-ID                TO  FT-FLIGHT-ID.
+           MOVE FQ-SEAT-TYPE                TO  FT-SEAT-TYPE.
+           OPEN INPUT FARE-TABLE.
+           IF FARE-TBL-NOT-FOUND
+              CLOSE FARE-TABLE
+              DISPLAY "NO FARE TABLE ON FILE - PRESS ANY KEY"
+                                                    AT LINE 11 COL 20
+              ACCEPT RESP                            AT LINE 11 COL 60
+           ELSE
+              READ FARE-TABLE
+                   INVALID KEY
+                      DISPLAY "NO FARE ON FILE FOR THAT FLIGHT/SEAT TYPE
+      -       " - PRESS ANY KEY"                     AT LINE 11 COL 20
+                      ACCEPT RESP                     AT LINE 11 COL 75
+                   NOT INVALID KEY
+                      MOVE FT-FARE-AMT             TO  FQ-FARE-DISPLAY
+                      DISPLAY "FARE          : $"    AT LINE 11 COL 20
+                      DISPLAY FQ-FARE-DISPLAY        AT LINE 11 COL 38
+                      DISPLAY "PRESS ANY KEY TO CONTINUE"
+                                                     AT LINE 13 COL 20
+                      ACCEPT RESP                     AT LINE 13 COL 50
+              END-READ
+              CLOSE FARE-TABLE
+           END-IF.
+
+       SELECT-PRINT-DESTINATION.
+           MOVE SPACES                     TO  PRINT-DEST-CHOICE.
+           DISPLAY "PRINT TO (P)RINTER OR (F)ILE FOR ARCHIVE/EMAIL:-"
+                                                    AT LINE 7  COL 20.
+           PERFORM WITH TEST AFTER UNTIL PRINT-TO-PRINTER OR
+                                         PRINT-TO-SPOOL-FILE
+              ACCEPT PRINT-DEST-CHOICE             AT LINE 7  COL 70
+           END-PERFORM.
+           IF PRINT-TO-SPOOL-FILE
+              STRING "prtsp" FLIGHT-ID DELIMITED BY SIZE
+                                                 INTO WS-PRINT-DEST
+           ELSE
+              MOVE "PRINTER"                TO  WS-PRINT-DEST
+           END-IF.
+
+       PRINT-RESERV.
            PERFORM CLEAR-SCREEN.
            MOVE ALL " "                    TO  CUSTOMER-RECORD.
            DISPLAY "      TRAVELS      "            AT LINE 1  COL 20. 
@@ -253,67 +1368,309 @@
            DISPLAY "------------------         "    AT LINE 4  COL 20.
            DISPLAY "FLIGHT ID      :              " AT LINE 6  COL 20.
            ACCEPT  FLIGHT-ID                        AT LINE 6  COL 36.
-           MOVE    FLIGHT-ID               TO  CUST-FLIGHT
-                                               HOLD-FLT-ID.
-           MOVE    LOW-VALUES              TO  CUST-NO.
+           PERFORM SELECT-PRINT-DESTINATION.
+           MOVE    SPACES                  TO  PRINT-MODE-CHOICE.
+           DISPLAY "1)DETAIL SLIPS  2)MANIFEST(SORTED BY NAME) :-"
+                                                    AT LINE 8  COL 20.
+           PERFORM WITH TEST AFTER UNTIL PRINT-DETAIL OR PRINT-MANIFEST
+              ACCEPT PRINT-MODE-CHOICE             AT LINE 8  COL 67
+           END-PERFORM.
+           IF PRINT-MANIFEST
+              PERFORM PRINT-FLIGHT-MANIFEST
+           ELSE
+              MOVE    FLIGHT-ID               TO  CUST-FLIGHT
+                                                  HOLD-FLT-ID
+              PERFORM CHECK-PRINT-CHECKPOINT
+              MOVE    SPACES                  TO  MENU-CHOICE5
+              IF NOT CKPT-EOF AND CKPT-FLIGHT-ID = FLIGHT-ID
+                 DISPLAY "CHECKPOINT FOUND - 1)RESUME  2)START OVER :-"
+                                                       AT LINE 10 COL 20
+                 PERFORM WITH TEST AFTER UNTIL RESUME-PRINT OR
+                                               RESTART-PRINT
+                    ACCEPT MENU-CHOICE5              AT LINE 10 COL 67
+                 END-PERFORM
+              END-IF
+              IF RESUME-PRINT
+                 MOVE CKPT-RES-ID             TO  CUST-RES-ID
+                 OPEN INPUT CUSTOMER
+                 START CUSTOMER KEY IS > CUST-RES-ID
+                       INVALID KEY
+                           DISPLAY "FLIGHT RESERVATIONS DO NOT EXIST"
+                                                       AT LINE 24 COL 10
+                           ACCEPT RESP
+                       NOT INVALID KEY
+                       PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                                     CUSTOMER-IO-FAIL
+                          READ CUSTOMER NEXT
+                          PERFORM CHECK-CUSTOMER-STATUS
+                       END-PERFORM
+                       IF CUSTOMER-IO-OK
+                          IF CUST-FLIGHT = HOLD-FLT-ID
+                             PERFORM PRINT-FLIGHT-LOOP
+                          ELSE
+                             DISPLAY "FLIGHT RESERVATIONS DO NOT EXIST"
+                                                       AT LINE 24 COL 10
+                             ACCEPT RESP
+                          END-IF
+                       END-IF
+                 END-START
+                 CLOSE CUSTOMER
+              ELSE
+                 MOVE    LOW-VALUES           TO  CUST-NO
+                 OPEN INPUT CUSTOMER
+                 START CUSTOMER KEY IS >= CUST-RES-ID
+                       INVALID KEY
+                           DISPLAY "FLIGHT RESERVATIONS DO NOT EXIST"
+                                                       AT LINE 24 COL 10
+                           ACCEPT RESP
+                       NOT INVALID KEY
+                       PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                                     CUSTOMER-IO-FAIL
+                          READ CUSTOMER NEXT
+                          PERFORM CHECK-CUSTOMER-STATUS
+                       END-PERFORM
+                       IF CUSTOMER-IO-OK
+                          IF CUST-FLIGHT = HOLD-FLT-ID
+                             PERFORM PRINT-FLIGHT-LOOP
+                          ELSE
+                             DISPLAY "FLIGHT RESERVATIONS DO NOT EXIST"
+                                                       AT LINE 24 COL 10
+                             ACCEPT RESP
+                          END-IF
+                       END-IF
+                 END-START
+                 CLOSE CUSTOMER
+              END-IF
+           END-IF.
+
+       PRINT-FLIGHT-LOOP.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE 0                             TO  CKPT-CNTR.
+           PERFORM UNTIL CUST-FLIGHT NOT = HOLD-FLT-ID
+              PERFORM PRINT-RESERVATIONS
+              ADD 1                           TO  CKPT-CNTR
+              IF CKPT-CNTR >= 5
+                 PERFORM WRITE-PRINT-CHECKPOINT
+                 MOVE 0                       TO  CKPT-CNTR
+              END-IF
+              READ CUSTOMER NEXT
+                   AT END
+                   MOVE SPACES    TO  CUST-RES-ID
+                   NOT AT END
+                   CONTINUE
+              END-READ
+           END-PERFORM.
+           CLOSE PRINT-FILE.
+           PERFORM CLEAR-PRINT-CHECKPOINT.
+           IF PRINT-TO-SPOOL-FILE
+              CALL "PDFFMT" USING WS-PRINT-DEST, PDFFMT-RESULT
+           END-IF.
+           DISPLAY "FLIGHT RESERVATIONS PRINTED"       AT LINE 24 COL 10.
+           ACCEPT RESP.
+
+       CHECK-PRINT-CHECKPOINT.
+           MOVE SPACES                        TO  CKPT-FLIGHT-ID
+                                                   CKPT-RES-ID.
+           SET CKPT-NOT-EOF                   TO  TRUE.
+           OPEN INPUT PRINT-CHECKPOINT.
+           READ PRINT-CHECKPOINT
+                AT END
+                   SET CKPT-EOF                TO  TRUE
+           END-READ.
+           CLOSE PRINT-CHECKPOINT.
+
+       WRITE-PRINT-CHECKPOINT.
+           MOVE HOLD-FLT-ID                    TO  CKPT-FLIGHT-ID.
+           MOVE CUST-RES-ID                    TO  CKPT-RES-ID.
+           OPEN OUTPUT PRINT-CHECKPOINT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE PRINT-CHECKPOINT.
+
+       CLEAR-PRINT-CHECKPOINT.
+           OPEN OUTPUT PRINT-CHECKPOINT.
+           CLOSE PRINT-CHECKPOINT.
+
+       PRINT-FLIGHT-MANIFEST.
+           MOVE FLIGHT-ID                   TO  SAVE-FLIGHT-ID.
+           MOVE 0                           TO  MANIFEST-LINE-CNT.
            OPEN INPUT CUSTOMER.
-           START CUSTOMER KEY IS >= CUST-RES-ID
-                 INVALID KEY 
-                     DISPLAY "FLIGHT RESERVATIONS DO NOT EXIST"
+           OPEN OUTPUT PRINT-FILE.
+           SET MANIFEST-SECTION-CHECKED-IN  TO  TRUE.
+           PERFORM PRINT-ONE-MANIFEST-SECTION.
+           SET MANIFEST-SECTION-NO-SHOW     TO  TRUE.
+           PERFORM PRINT-ONE-MANIFEST-SECTION.
+           CLOSE PRINT-FILE.
+           CLOSE CUSTOMER.
+           IF PRINT-TO-SPOOL-FILE AND MANIFEST-LINE-CNT NOT = 0
+              CALL "PDFFMT" USING WS-PRINT-DEST, PDFFMT-RESULT
+           END-IF.
+           IF MANIFEST-LINE-CNT = 0
+              DISPLAY "FLIGHT RESERVATIONS DO NOT EXIST"
                                                     AT LINE 24 COL 10
-                     ACCEPT RESP
+           ELSE
+              DISPLAY "FLIGHT MANIFEST PRINTED"     AT LINE 24 COL 10
+           END-IF.
+           ACCEPT RESP.
+
+       PRINT-ONE-MANIFEST-SECTION.
+           MOVE 0                           TO  MANIFEST-SECTION-CNT.
+           SORT MANIFEST-SORT
+                ON ASCENDING KEY MS-LNAME MS-FNAME
+                INPUT PROCEDURE  IS BUILD-MANIFEST-INPUT
+                OUTPUT PROCEDURE IS PRINT-MANIFEST-OUTPUT.
+
+       BUILD-MANIFEST-INPUT.
+           MOVE SAVE-FLIGHT-ID              TO  FLIGHT-ID.
+           START CUSTOMER KEY IS = FLIGHT-ID
+                 INVALID KEY
+                    CONTINUE
                  NOT INVALID KEY
-                 READ CUSTOMER NEXT
-                 IF CUST-FLIGHT = HOLD-FLT-ID
-                    OPEN OUTPUT PRINT-FILE
-                    PERFORM UNTIL CUST-FLIGHT NOT = HOLD-FLT-ID
-                       PERFORM PRINT-RESERVATIONS                  
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES TO FLIGHT-ID
+                    END-READ
+                    PERFORM UNTIL FLIGHT-ID NOT = SAVE-FLIGHT-ID
+                       IF (MANIFEST-SECTION-CHECKED-IN AND
+                           NOT RES-NO-SHOW) OR
+                          (MANIFEST-SECTION-NO-SHOW AND RES-NO-SHOW)
+                          MOVE CUST-LNAME      TO  MS-LNAME
+                          MOVE CUST-FNAME      TO  MS-FNAME
+                          MOVE CUST-RES-ID     TO  MS-RES-ID
+                          MOVE SEAT-TYPE       TO  MS-SEAT-TYPE
+                          MOVE FOOD            TO  MS-FOOD
+                          MOVE PAYMENT-TYPE    TO  MS-PAYMENT-TYPE
+                          MOVE PAYMENT-AMT     TO  MS-PAYMENT-AMT
+                          MOVE UNACCOMPANIED-MINOR-FLAG
+                                            TO  MS-UNACCOMP-MINOR-FLAG
+                          MOVE RES-STATUS      TO  MS-RES-STATUS
+                          RELEASE MANIFEST-SORT-RECORD
+                          ADD 1                TO  MANIFEST-LINE-CNT
+                          ADD 1                TO  MANIFEST-SECTION-CNT
+                       END-IF
                        READ CUSTOMER NEXT
-                            AT END 
-                            MOVE SPACES    TO  CUST-RES-ID
-                            NOT AT END 
-                            CONTINUE
+                            AT END MOVE SPACES TO FLIGHT-ID
                        END-READ
                     END-PERFORM
-                    CLOSE PRINT-FILE
-                    DISPLAY "FLIGHT RESERVATIONS PRINTED"
-                                                    AT LINE 24 COL 10
-                    ACCEPT RESP
-                 ELSE
-                    DISPLAY "FLIGHT RESERVATIONS DO NOT EXIST"
-                                                    AT LINE 24 COL 10
-                    ACCEPT RESP
-                 END-IF
            END-START.
-           CLOSE CUSTOMER.
 
-       DISPLAY-LABELS.
-           DISPLAY "      TRAVELS      "            AT LINE 1  COL 20. 
-           DISPLAY W-SYS-MM                         AT LINE 1  COL 65.
-           DISPLAY "/"                              AT LINE 1  COL 67.
-           DISPLAY W-SYS-DD                         AT LINE 1  COL 68.
-           DISPLAY "/"                              AT LINE 1  COL 70.
-           DISPLAY W-SYS-YY                         AT LINE 1  COL 71.
-           DISPLAY "ADD CUSTOMER RESERVATIONS  "    AT LINE 3  COL 20.
-           DISPLAY "---------------------------"    AT LINE 4  COL 20.
-           DISPLAY "RESERVATION ID :              " AT LINE 6  COL 20.
-           DISPLAY "FIRST NAME     :              " AT LINE 7  COL 20.
+       PRINT-MANIFEST-OUTPUT.
+           INITIALIZE PRINT-RECORD.
+           IF MANIFEST-SECTION-CHECKED-IN
+              STRING "FLIGHT MANIFEST - FLIGHT " DELIMITED BY SIZE
+                     SAVE-FLIGHT-ID           DELIMITED BY SIZE
+                     " - CHECKED-IN"           DELIMITED BY SIZE
+                     INTO PRINT-RECORD
+              END-STRING
+           ELSE
+              STRING "FLIGHT MANIFEST - FLIGHT " DELIMITED BY SIZE
+                     SAVE-FLIGHT-ID           DELIMITED BY SIZE
+                     " - NO-SHOW"              DELIMITED BY SIZE
+                     INTO PRINT-RECORD
+              END-STRING
+           END-IF.
+           WRITE PRINT-RECORD.
+           INITIALIZE PRINT-RECORD.
+           MOVE "LAST NAME    FIRST NAME    SEAT FOOD           PYMT MI
+      -    "N"                              TO  PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           MOVE SPACES                      TO  MANIFEST-SORT-STATUS.
+           RETURN MANIFEST-SORT
+                  AT END MOVE "10"          TO  MANIFEST-SORT-STATUS
+           END-RETURN.
+           PERFORM UNTIL MANIFEST-SORT-STATUS = "10"
+              INITIALIZE PRINT-RECORD
+              STRING MS-LNAME(1:12)          DELIMITED BY SIZE
+                     MS-FNAME(1:13)          DELIMITED BY SIZE
+                     MS-SEAT-TYPE            DELIMITED BY SIZE
+                     "   "                   DELIMITED BY SIZE
+                     MS-FOOD(1:15)           DELIMITED BY SIZE
+                     MS-PAYMENT-TYPE         DELIMITED BY SIZE
+                     "  "                    DELIMITED BY SIZE
+                     MS-UNACCOMP-MINOR-FLAG  DELIMITED BY SIZE
+                     INTO PRINT-RECORD
+              END-STRING
+              WRITE PRINT-RECORD
+              RETURN MANIFEST-SORT
+                     AT END MOVE "10"        TO  MANIFEST-SORT-STATUS
+              END-RETURN
+           END-PERFORM.
+           IF MANIFEST-SECTION-CNT = 0
+              INITIALIZE PRINT-RECORD
+              MOVE "  (NONE)"                TO  PRINT-RECORD
+              WRITE PRINT-RECORD
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE CURR-YY                     TO  AUDIT-YY.
+           MOVE CURR-MM                     TO  AUDIT-MM.
+           MOVE CURR-DD                     TO  AUDIT-DD.
+           MOVE PID                         TO  AUDIT-PID.
+           MOVE WS-OPERATOR-ID              TO  AUDIT-OPERATOR-ID.
+           OPEN EXTEND CUSTOMER-AUDIT.
+           WRITE AUDIT-RECORD.
+           CLOSE CUSTOMER-AUDIT.
+
+       CHECK-CUSTOMER-STATUS.
+           MOVE SPACES                        TO  MENU-CHOICE6.
+           IF CUSTOMER-STATUS = "00"
+              SET CUSTOMER-IO-OK              TO  TRUE
+           ELSE
+              IF CUSTOMER-STATUS(1:1) = "9"
+                 DISPLAY "RECORD IS LOCKED BY ANOTHER USER - 1)RETRY  2)C
+      -             "ANCEL   :-"                       AT LINE 24 COL 10
+                 PERFORM WITH TEST AFTER UNTIL RETRY-LOCKED-REC OR
+                                               CANCEL-LOCKED-REC
+                    ACCEPT MENU-CHOICE6              AT LINE 24 COL 66
+                 END-PERFORM
+                 IF RETRY-LOCKED-REC
+                    SET CUSTOMER-IO-RETRY        TO  TRUE
+                 ELSE
+                    SET CUSTOMER-IO-FAIL         TO  TRUE
+                 END-IF
+              ELSE
+                 IF CUSTOMER-STATUS = "22"
+                    DISPLAY "DUPLICATE RESERVATION ID - PRESS ANY KEY TO
+      -             "CONTINUE"                         AT LINE 25 COL 10
+                 ELSE
+                    IF CUSTOMER-STATUS = "23"
+                       DISPLAY "RESERVATION NOT FOUND.PRESS ANY KEY TO CO
+      -                   "NTINUE"                     AT LINE 25 COL 10
+                    ELSE
+                       DISPLAY "CUSTOMER FILE ERROR - STATUS "
+                               CUSTOMER-STATUS
+                               " - PRESS ANY KEY TO CONTINUE"
+                                                        AT LINE 25 COL 10
+                    END-IF
+                 END-IF
+                 ACCEPT RESP
+                 SET CUSTOMER-IO-FAIL            TO  TRUE
+              END-IF
+           END-IF.
+
+       DISPLAY-LABELS.
+           DISPLAY "      TRAVELS      "            AT LINE 1  COL 20. 
+           DISPLAY W-SYS-MM                         AT LINE 1  COL 65.
+           DISPLAY "/"                              AT LINE 1  COL 67.
+           DISPLAY W-SYS-DD                         AT LINE 1  COL 68.
+           DISPLAY "/"                              AT LINE 1  COL 70.
+           DISPLAY W-SYS-YY                         AT LINE 1  COL 71.
+           DISPLAY "ADD CUSTOMER RESERVATIONS  "    AT LINE 3  COL 20.
+           DISPLAY "---------------------------"    AT LINE 4  COL 20.
+           DISPLAY "RESERVATION ID :              " AT LINE 6  COL 20.
+           DISPLAY "FIRST NAME     :              " AT LINE 7  COL 20.
            DISPLAY "LAST NAME      :              " AT LINE 8  COL 20.
-           DISPLAY "DATE OF BIRTH  :  /  /    (MM/DD/YY)" 
+           DISPLAY "DATE OF BIRTH  :  /  /      (MM/DD/YYYY)"
                                                     AT LINE 9  COL 20.
            DISPLAY "ADDRESS                       " AT LINE 10 COL 20.
            DISPLAY "  STREET       :              " AT LINE 11 COL 20.
            DISPLAY "  CITY         :              " AT LINE 12 COL 20.
            DISPLAY "  STATE        :              " AT LINE 13 COL 20.
            DISPLAY "  ZIP          :              " AT LINE 14 COL 20.
-           DISPLAY "TELEPHONE      :              " AT LINE 15 COL 20.
-           DISPLAY "FAX            :              " AT LINE 16 COL 20.
+           DISPLAY "TELEPHONE      :(   )    -    " AT LINE 15 COL 20.
+           DISPLAY "FAX            :(   )    -    " AT LINE 16 COL 20.
            DISPLAY "E-MAIL         :              " AT LINE 17 COL 20.
-           DISPLAY "SEAT-TYPE      :     (CO-COACH / FC-FIRST CLASS)" 
-                                                    AT LINE 18 COL 20.
+           DISPLAY "SEAT-TYPE      :              " AT LINE 18 COL 20.
            DISPLAY "FOOD-TYPE      :              " AT LINE 19 COL 20.
-           DISPLAY "PAYMENT TYPE   :     (MST-MASTER / VSA-VISA /CHK-CHE
-      -    "CK)"                                    AT LINE 20 COL 20.
+           DISPLAY "PAYMENT TYPE   :              " AT LINE 20 COL 20.
            DISPLAY "PAYMENT AMOUNT :     $        " AT LINE 21 COL 20.
            DISPLAY "FLIGHT ID      :              " AT LINE 22 COL 20.
            DISPLAY "1)SAVE  2)CANCEL              :-"
@@ -322,30 +1679,61 @@
 
            PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
-              ACCEPT CUST-FNAME                     AT LINE 7  COL 36
-              IF CUST-FNAME = SPACES
-                 DISPLAY "FIRST NAME REQUIRED"      AT LINE 25 COL 20
-                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+              MOVE 0                       TO  CURSOR-LINE CURSOR-COL
+              DISPLAY CUSTOMER-ENTRY-SCREEN
+              ACCEPT  CUSTOMER-ENTRY-SCREEN
+              IF FKEY-CANCEL
+                 MOVE "2"                  TO  MENU-CHOICE2
+                 SET DATA-VALID            TO  TRUE
+                 EXIT PARAGRAPH
+              END-IF
+              EVALUATE TRUE
+                 WHEN CUST-FNAME = SPACES OR CUST-LNAME = SPACES
+                    DISPLAY "FIRST/LAST NAME REQUIRED" AT LINE 25 COL 20
+                    SET DATA-INVALID       TO  TRUE
+                 WHEN CUST-DOB = SPACES
+                    DISPLAY "BIRTH DATE REQUIRED"      AT LINE 25 COL 20
+                    SET DATA-INVALID       TO  TRUE
+                 WHEN STREET = SPACES AND CITY = SPACES AND
+                      STATE = SPACES AND ZIP = SPACES
+                    DISPLAY "ADDRESS REQUIRED   "      AT LINE 25 COL 20
+                    SET DATA-INVALID       TO  TRUE
+              END-EVALUATE
+              IF DATA-VALID AND ZIP NOT = SPACES
+                 PERFORM VALIDATE-ADDRESS-ZIP
+              END-IF
+              IF DATA-INVALID
+                 DISPLAY "<ENT>REENTER/<F4>QUIT:"   AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
                  ELSE
-                    SET DATA-INVALID       TO  TRUE
                     DISPLAY BLNK-LINE               AT LINE 25 COL 1
                  END-IF
               END-IF
            END-PERFORM.
-           
+
+           PERFORM LOOKUP-FFP-MEMBER.
+           IF FREQ-FLYER-NO NOT = SPACES
+              DISPLAY "FREQUENT FLYER " FREQ-FLYER-NO " TIER "
+                      FREQ-FLYER-TIER                 AT LINE 23 COL 20
+           END-IF.
+
            PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
-              ACCEPT CUST-LNAME                     AT LINE 8  COL 36
-              IF CUST-LNAME = SPACES
-                 DISPLAY "LAST NAME REQUIRED "      AT LINE 25 COL 20
+              ACCEPT TEL-AREA                       AT LINE 15 COL 37
+              ACCEPT TEL-EXCH                       AT LINE 15 COL 42
+              ACCEPT TEL-NUMBER                     AT LINE 15 COL 46
+              IF TEL-AREA NUMERIC AND TEL-EXCH NUMERIC AND
+                 TEL-NUMBER NUMERIC
+                 CONTINUE
+              ELSE
+                 DISPLAY "ENTER VALID TELEPHONE NO"    AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -356,16 +1744,19 @@
               END-IF
            END-PERFORM.
 
-           PERFORM WITH TEST AFTER UNTIL DATA-VALID           
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
-              ACCEPT DOB-MM                         AT LINE 9  COL 36
-              ACCEPT DOB-DD                         AT LINE 9  COL 39
-              ACCEPT DOB-YY                         AT LINE 9  COL 42
-              IF CUST-DOB = SPACES
-                 DISPLAY "BIRTH DATE REQUIRED"      AT LINE 25 COL 20
+              ACCEPT FAX-AREA                       AT LINE 16 COL 37
+              ACCEPT FAX-EXCH                       AT LINE 16 COL 42
+              ACCEPT FAX-NUMBER                     AT LINE 16 COL 46
+              IF FAX-AREA NUMERIC AND FAX-EXCH NUMERIC AND
+                 FAX-NUMBER NUMERIC
+                 CONTINUE
+              ELSE
+                 DISPLAY "ENTER VALID FAX NUMBER"   AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -376,18 +1767,15 @@
               END-IF
            END-PERFORM.
 
-           PERFORM WITH TEST AFTER UNTIL DATA-VALID           
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
-              ACCEPT STREET                         AT LINE 11 COL 36
-              ACCEPT CITY                           AT LINE 12 COL 36
-              ACCEPT STATE                          AT LINE 13 COL 36
-              ACCEPT ZIP                            AT LINE 14 COL 36
-              IF STREET = SPACES AND CITY = SPACES AND STATE = SPACES
-                 AND ZIP = SPACES
-                 DISPLAY "ADDRESS REQUIRED   "      AT LINE 25 COL 20
+              ACCEPT CUST-EMAIL                     AT LINE 17 COL 36
+              PERFORM VALIDATE-EMAIL-FORMAT
+              IF EMAIL-INVALID
+                 DISPLAY "ENTER VALID E-MAIL ADDRESS" AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -398,11 +1786,9 @@
               END-IF
            END-PERFORM.
 
-           ACCEPT CUST-TEL                          AT LINE 15 COL 36.
-           ACCEPT CUST-FAX                          AT LINE 16 COL 36.
-           ACCEPT CUST-EMAIL                        AT LINE 17 COL 36.
-
-           PERFORM WITH TEST AFTER UNTIL DATA-VALID           
+           MOVE "SEAT-TYPE "                TO  HT-FIELD-NAME.
+           PERFORM SHOW-FIELD-HELP.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
               ACCEPT SEAT-TYPE                      AT LINE 18 COL 36
               IF SEAT-TYPE = "CO" OR SEAT-TYPE = "FC"
@@ -411,7 +1797,7 @@
                  DISPLAY "ENTER VALID SEAT TYPE"    AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -419,17 +1805,19 @@
                     SET DATA-INVALID       TO  TRUE
                     DISPLAY BLNK-LINE               AT LINE 25 COL 1
                  END-IF
-              END-IF           
+              END-IF
            END-PERFORM.
-           
-           PERFORM WITH TEST AFTER UNTIL DATA-VALID           
+           MOVE SPACES                      TO  HT-DISPLAY-TEXT.
+           DISPLAY HT-DISPLAY-TEXT                  AT LINE 2  COL 20.
+
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
               ACCEPT FOOD                           AT LINE 19 COL 36
               IF FOOD = SPACES
                  DISPLAY "ENTER FOOD PREFERENCE"    AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -440,7 +1828,9 @@
               END-IF
            END-PERFORM.
            
-           PERFORM WITH TEST AFTER UNTIL DATA-VALID           
+           MOVE "PAYMENT-TP"                TO  HT-FIELD-NAME.
+           PERFORM SHOW-FIELD-HELP.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
               ACCEPT PAYMENT-TYPE                   AT LINE 20 COL 36
               IF PAYMENT-TYPE = "MST" OR PAYMENT-TYPE = "VSA" OR
@@ -450,7 +1840,166 @@
                  DISPLAY "ENTER VALID PAYMENT TYPE" AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+           MOVE SPACES                      TO  HT-DISPLAY-TEXT.
+           DISPLAY HT-DISPLAY-TEXT                  AT LINE 2  COL 20.
+
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT PAYMENT-AMT                    AT LINE 21 COL 36
+              IF PAYMENT-AMT NUMERIC AND PAYMENT-AMT > 0
+                 CONTINUE
+              ELSE
+                 DISPLAY "ENTER VALID PAYMENT AMOUNT" AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           MOVE 1                           TO  PAYMENT-LINE-COUNT.
+           MOVE PAYMENT-TYPE                TO  PL-PAYMENT-TYPE(1).
+           MOVE PAYMENT-AMT                 TO  PL-PAYMENT-AMT(1).
+           DISPLAY "SPLIT PAYMENT ACROSS MULTIPLE METHODS (Y/N)?"
+                                                     AT LINE 22 COL 20.
+           ACCEPT RESP                                AT LINE 22 COL 65.
+           IF RESP = "Y"
+              PERFORM WITH TEST AFTER UNTIL
+                    PAYMENT-LINE-COUNT = 2 OR PAYMENT-LINE-COUNT = 3
+                 DISPLAY "HOW MANY PAYMENT METHODS (2 OR 3)?-"
+                                                     AT LINE 22 COL 20
+                 ACCEPT PAYMENT-LINE-COUNT            AT LINE 22 COL 57
+              END-PERFORM
+              PERFORM VARYING PAY-IDX FROM 1 BY 1
+                       UNTIL PAY-IDX > PAYMENT-LINE-COUNT
+                 PERFORM WITH TEST AFTER UNTIL DATA-VALID
+                    SET DATA-VALID          TO  TRUE
+                    DISPLAY "METHOD " PAY-IDX " TYPE(MST/VSA/CHK):-"
+                                                     AT LINE 20 COL 20
+                    ACCEPT PL-PAYMENT-TYPE(PAY-IDX)  AT LINE 20 COL 58
+                    IF PL-PAYMENT-TYPE(PAY-IDX) = "MST" OR
+                       PL-PAYMENT-TYPE(PAY-IDX) = "VSA" OR
+                       PL-PAYMENT-TYPE(PAY-IDX) = "CHK"
+                       CONTINUE
+                    ELSE
+                       DISPLAY "ENTER VALID PAYMENT TYPE"
+                                                     AT LINE 25 COL 20
+                       DISPLAY "<ENT>REENTER/'Q'QUIT:"
+                                                     AT LINE 25 COL 55
+                       ACCEPT RESP                   AT LINE 25 COL 76
+                       IF RESP = "Q" OR FKEY-CANCEL
+                          MOVE "2"             TO  MENU-CHOICE2
+                          SET DATA-VALID       TO  TRUE
+                          EXIT PARAGRAPH
+                       ELSE
+                          SET DATA-INVALID     TO  TRUE
+                          DISPLAY BLNK-LINE     AT LINE 25 COL 1
+                       END-IF
+                    END-IF
+                 END-PERFORM
+                 PERFORM WITH TEST AFTER UNTIL DATA-VALID
+                    SET DATA-VALID          TO  TRUE
+                    DISPLAY "METHOD " PAY-IDX " AMOUNT:-"
+                                                     AT LINE 21 COL 20
+                    ACCEPT PL-PAYMENT-AMT(PAY-IDX)   AT LINE 21 COL 58
+                    IF PL-PAYMENT-AMT(PAY-IDX) NUMERIC AND
+                       PL-PAYMENT-AMT(PAY-IDX) > 0
+                       CONTINUE
+                    ELSE
+                       DISPLAY "ENTER VALID PAYMENT AMOUNT"
+                                                     AT LINE 25 COL 20
+                       DISPLAY "<ENT>REENTER/'Q'QUIT:"
+                                                     AT LINE 25 COL 55
+                       ACCEPT RESP                   AT LINE 25 COL 76
+                       IF RESP = "Q" OR FKEY-CANCEL
+                          MOVE "2"             TO  MENU-CHOICE2
+                          SET DATA-VALID       TO  TRUE
+                          EXIT PARAGRAPH
+                       ELSE
+                          SET DATA-INVALID     TO  TRUE
+                          DISPLAY BLNK-LINE     AT LINE 25 COL 1
+                       END-IF
+                    END-IF
+                 END-PERFORM
+              END-PERFORM
+              MOVE 0                        TO  PAY-LINE-TOTAL
+              PERFORM VARYING PAY-IDX FROM 1 BY 1
+                       UNTIL PAY-IDX > PAYMENT-LINE-COUNT
+                 ADD PL-PAYMENT-AMT(PAY-IDX)  TO  PAY-LINE-TOTAL
+              END-PERFORM
+              IF PAY-LINE-TOTAL NOT = PAYMENT-AMT
+                 DISPLAY "PAYMENT LINES DO NOT SUM TO FARE"
+                                                     AT LINE 25 COL 20
+                 DISPLAY "<ENT>USE SINGLE PYMT/'Q'QUIT:"
+                                                     AT LINE 25 COL 55
+                 ACCEPT RESP                         AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"                  TO  MENU-CHOICE2
+                    SET DATA-VALID            TO  TRUE
+                 ELSE
+                    MOVE 1                    TO  PAYMENT-LINE-COUNT
+                    MOVE PAYMENT-TYPE         TO  PL-PAYMENT-TYPE(1)
+                    MOVE PAYMENT-AMT          TO  PL-PAYMENT-AMT(1)
+                    DISPLAY BLNK-LINE          AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           ELSE
+              MOVE SPACES                    TO  PL-PAYMENT-TYPE(2)
+                                                  PL-PAYMENT-TYPE(3)
+              MOVE 0                         TO  PL-PAYMENT-AMT(2)
+                                                  PL-PAYMENT-AMT(3)
+           END-IF.
+           DISPLAY BLNK-LINE                          AT LINE 22 COL 1.
+
+           DISPLAY "PAYMENT CURRENCY:-"              AT LINE 23 COL 20.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT PAYMENT-CURRENCY                AT LINE 23 COL 40
+              IF PAYMENT-CURRENCY = "USD" OR PAYMENT-CURRENCY = "EUR" OR
+                 PAYMENT-CURRENCY = "GBP" OR PAYMENT-CURRENCY = "CAD" OR
+                 PAYMENT-CURRENCY = "AUD" OR PAYMENT-CURRENCY = "JPY"
+                 CONTINUE
+              ELSE
+                 DISPLAY "INVALID CURRENCY CODE"    AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+           DISPLAY BLNK-LINE                          AT LINE 23 COL 1.
+
+           DISPLAY "CARD/ACCOUNT NUMBER:-"           AT LINE 23 COL 20.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT CARD-ACCT-NO                    AT LINE 23 COL 43
+              IF CARD-ACCT-NO = SPACES
+                 DISPLAY "CARD NUMBER REQUIRED"     AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -458,19 +2007,102 @@
                     SET DATA-INVALID       TO  TRUE
                     DISPLAY BLNK-LINE               AT LINE 25 COL 1
                  END-IF
+              ELSE
+                 PERFORM AUTHORIZE-PAYMENT
+                 IF AUTH-DECLINED
+                    DISPLAY "PAYMENT DECLINED - REENTER CARD NUMBER"
+                                                    AT LINE 25 COL 20
+                    DISPLAY "<ENT>REENTER/'Q'QUIT:" AT LINE 25 COL 55
+                    ACCEPT RESP                     AT LINE 25 COL 76
+                    IF RESP = "Q" OR FKEY-CANCEL
+                       MOVE "2"            TO  MENU-CHOICE2
+                       SET DATA-VALID      TO  TRUE
+                       EXIT PARAGRAPH
+                    ELSE
+                       SET DATA-INVALID    TO  TRUE
+                       DISPLAY BLNK-LINE            AT LINE 25 COL 1
+                    END-IF
+                 END-IF
               END-IF
-           END-PERFORM.           
+           END-PERFORM.
+           DISPLAY BLNK-LINE                          AT LINE 23 COL 1.
 
-           ACCEPT PAYMENT-AMT                       AT LINE 21 COL 36.
+           DISPLAY "CORP/AGENCY ACCT:-"              AT LINE 23 COL 20.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT CORP-ACCT-ID                    AT LINE 23 COL 40
+              PERFORM VALIDATE-CORP-ACCT-ID
+              IF CORP-ACCT-INVALID
+                 DISPLAY "UNKNOWN CORP/AGENCY ACCOUNT" AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"     AT LINE 25 COL 55
+                 ACCEPT RESP                         AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+           DISPLAY BLNK-LINE                          AT LINE 23 COL 1.
 
-           PERFORM WITH TEST AFTER UNTIL DATA-VALID           
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
               ACCEPT FLIGHT-ID                      AT LINE 22 COL 36
-              IF FLIGHT-ID = SPACES
-                 DISPLAY "ENTER VALID FLIGHT ID   " AT LINE 25 COL 20
+              PERFORM VALIDATE-FLIGHT-ID
+              IF FLIGHT-ID = SPACES OR FLIGHT-INVALID
+                 DISPLAY "ENTER VALID SCHEDULED FLIGHT ID"
+                                                    AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           DISPLAY "SEAT NUMBER (BLANK=NONE):-"       AT LINE 23 COL 20.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT SEAT-NUMBER                     AT LINE 23 COL 48
+              PERFORM VALIDATE-SEAT-NUMBER
+              IF SEAT-NUMBER-INVALID
+                 DISPLAY "INVALID SEAT NUMBER"      AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+           DISPLAY BLNK-LINE                          AT LINE 23 COL 1.
+
+           PERFORM ACCEPT-ADDL-LEGS.
+
+           DISPLAY "LINK TO OUTBOUND RES ID (BLANK=NONE):-"
+                                                    AT LINE 23 COL 20.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT RETURN-CUST-RES-ID              AT LINE 23 COL 59
+              PERFORM VALIDATE-RETURN-CUST-RES-ID
+              IF RETURN-RES-INVALID
+                 DISPLAY "OUTBOUND RESERVATION NOT FOUND"
+                                                    AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -479,12 +2111,63 @@
                     DISPLAY BLNK-LINE               AT LINE 25 COL 1
                  END-IF
               END-IF
-           END-PERFORM.           
+           END-PERFORM.
+           DISPLAY BLNK-LINE                          AT LINE 23 COL 1.
+
            PERFORM WITH TEST AFTER UNTIL MENU-CHOICE2 = '1' OR
                                          MENU-CHOICE2 = '2'
              ACCEPT MENU-CHOICE2                    AT LINE 24 COL 52
            END-PERFORM.
-           
+
+       ACCEPT-ADDL-LEGS.
+           DISPLAY "CONNECTING LEGS (0-3):       " AT LINE 23 COL 20.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT LEG-COUNT                      AT LINE 23 COL 44
+              IF LEG-COUNT NOT NUMERIC OR LEG-COUNT > 3
+                 DISPLAY "MUST BE 0-3, REENTER"     AT LINE 25 COL 20
+                 ACCEPT RESP                        AT LINE 25 COL 50
+                 SET DATA-INVALID       TO  TRUE
+                 DISPLAY BLNK-LINE               AT LINE 25 COL 1
+              END-IF
+           END-PERFORM.
+           PERFORM VARYING LEG-IDX FROM 1 BY 1 UNTIL LEG-IDX > LEG-COUNT
+              DISPLAY BLNK-LINE                       AT LINE 23 COL 1
+              DISPLAY "  LEG FLIGHT ID:              " AT LINE 23 COL 20
+              PERFORM WITH TEST AFTER UNTIL FLIGHT-VALID
+                 ACCEPT LEG-FLIGHT-ID(LEG-IDX)         AT LINE 23 COL 40
+                 MOVE LEG-FLIGHT-ID(LEG-IDX)  TO  WS-CHECK-FLIGHT-ID
+                 PERFORM VALIDATE-LEG-FLIGHT-ID
+                 IF FLIGHT-INVALID
+                    DISPLAY "FLIGHT NOT SCHEDULED"    AT LINE 25 COL 20
+                    DISPLAY "<ENT>REENTER/'Q'QUIT:"   AT LINE 25 COL 50
+                    ACCEPT RESP                       AT LINE 25 COL 71
+                    IF RESP = "Q" OR FKEY-CANCEL
+                       MOVE "2"                 TO  MENU-CHOICE2
+                       SET FLIGHT-VALID         TO  TRUE
+                       EXIT PARAGRAPH
+                    ELSE
+                       DISPLAY BLNK-LINE              AT LINE 25 COL 1
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+           DISPLAY BLNK-LINE                          AT LINE 23 COL 1.
+
+       VALIDATE-LEG-FLIGHT-ID.
+           SET FLIGHT-INVALID              TO  TRUE.
+           IF WS-CHECK-FLIGHT-ID NOT = SPACES
+              OPEN INPUT FLIGHT-MASTER
+              MOVE WS-CHECK-FLIGHT-ID       TO  FM-FLIGHT-ID
+              READ FLIGHT-MASTER
+                   INVALID KEY
+                      SET FLIGHT-INVALID    TO  TRUE
+                   NOT INVALID KEY
+                      SET FLIGHT-VALID      TO  TRUE
+              END-READ
+              CLOSE FLIGHT-MASTER
+           END-IF.
+
        MODIFY-FIELDS.
        
            MOVE SPACES                     TO  MENU-CHOICE2.
@@ -493,7 +2176,7 @@
            DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELD <Q>QUIT : "
                                                     AT LINE 24 COL 20.
            ACCEPT RESP AT LINE 24 COL 60.
-           IF RESP = 'Q'
+           IF RESP = 'Q' OR FKEY-CANCEL
               EXIT PARAGRAPH
            END-IF.                                         
            IF RESP = 'M'
@@ -507,7 +2190,7 @@
                  DISPLAY "FIRST NAME REQUIRED"      AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -526,7 +2209,7 @@
            DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELD <Q>QUIT :  "
                                                     AT LINE 24 COL 20.
            ACCEPT RESP                              AT LINE 24 COL 60.
-           IF RESP = 'Q'
+           IF RESP = 'Q' OR FKEY-CANCEL
               EXIT PARAGRAPH
            END-IF.                                         
            IF RESP = 'M'           
@@ -540,7 +2223,7 @@
                  DISPLAY "LAST NAME REQUIRED "      AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -562,7 +2245,7 @@
            DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELD <Q>QUIT :  "
                                                     AT LINE 24 COL 20.
            ACCEPT RESP                              AT LINE 24 COL 60.
-           IF RESP = 'Q'
+           IF RESP = 'Q' OR FKEY-CANCEL
               EXIT PARAGRAPH
            END-IF.                                         
            IF RESP = 'M'           
@@ -582,7 +2265,7 @@
                  DISPLAY "BIRTH DATE REQUIRED"      AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -608,7 +2291,7 @@
            DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
                                                     AT LINE 24 COL 20.
            ACCEPT RESP                              AT LINE 24 COL 60.
-           IF RESP = 'Q'
+           IF RESP = 'Q' OR FKEY-CANCEL
               EXIT PARAGRAPH
            END-IF.                                         
            IF RESP = 'M'           
@@ -632,7 +2315,7 @@
                  DISPLAY "ADDRESS REQUIRED   "      AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -648,52 +2331,131 @@
            DISPLAY   STATE                          AT LINE 13 COL 36.
            DISPLAY   ZIP                            AT LINE 14 COL 36.
            
-           DISPLAY CUST-TEL                         AT LINE 15 COL 36
-                                                    WITH REVERSE-VIDEO  
+           DISPLAY   TEL-AREA                       AT LINE 15 COL 37
+                                                    WITH REVERSE-VIDEO
+           DISPLAY   TEL-EXCH                       AT LINE 15 COL 42
+                                                    WITH REVERSE-VIDEO
+           DISPLAY   TEL-NUMBER                     AT LINE 15 COL 46
+                                                    WITH REVERSE-VIDEO
            DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
                                                     AT LINE 24 COL 20.
            ACCEPT RESP                              AT LINE 24 COL 60.
-           IF RESP = 'Q'
+           IF RESP = 'Q' OR FKEY-CANCEL
               EXIT PARAGRAPH
-           END-IF.                                         
+           END-IF.
            IF RESP = 'M'
               MOVE SPACES                  TO  CUST-TEL
-              DISPLAY CUST-TEL                      AT LINE 15 COL 36
-                                                    WITH REVERSE-VIDEO  
-              ACCEPT CUST-TEL                       AT LINE 15 COL 36
+              DISPLAY   TEL-AREA                    AT LINE 15 COL 37
+                                                    WITH REVERSE-VIDEO
+              DISPLAY   TEL-EXCH                    AT LINE 15 COL 42
+                                                    WITH REVERSE-VIDEO
+              DISPLAY   TEL-NUMBER                  AT LINE 15 COL 46
+                                                    WITH REVERSE-VIDEO
+             PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT TEL-AREA                       AT LINE 15 COL 37
+              ACCEPT TEL-EXCH                       AT LINE 15 COL 42
+              ACCEPT TEL-NUMBER                     AT LINE 15 COL 46
+              IF TEL-AREA NUMERIC AND TEL-EXCH NUMERIC AND
+                 TEL-NUMBER NUMERIC
+                 CONTINUE
+              ELSE
+                 DISPLAY "ENTER VALID TELEPHONE NO"    AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+             END-PERFORM
            END-IF.
-           DISPLAY CUST-TEL                         AT LINE 15 COL 36.
-           
-           DISPLAY CUST-FAX                         AT LINE 16 COL 36
-                                                    WITH REVERSE-VIDEO  
+           DISPLAY   TEL-AREA                       AT LINE 15 COL 37.
+           DISPLAY   TEL-EXCH                       AT LINE 15 COL 42.
+           DISPLAY   TEL-NUMBER                     AT LINE 15 COL 46.
+
+           DISPLAY   FAX-AREA                       AT LINE 16 COL 37
+                                                    WITH REVERSE-VIDEO
+           DISPLAY   FAX-EXCH                       AT LINE 16 COL 42
+                                                    WITH REVERSE-VIDEO
+           DISPLAY   FAX-NUMBER                     AT LINE 16 COL 46
+                                                    WITH REVERSE-VIDEO
            DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
                                                     AT LINE 24 COL 20.
            ACCEPT RESP                              AT LINE 24 COL 60.
-           IF RESP = 'Q'
+           IF RESP = 'Q' OR FKEY-CANCEL
               EXIT PARAGRAPH
-           END-IF.                                         
-           IF RESP = 'M'           
+           END-IF.
+           IF RESP = 'M'
               MOVE SPACES                  TO  CUST-FAX
-              DISPLAY CUST-FAX                      AT LINE 16 COL 36
-                                                    WITH REVERSE-VIDEO  
-              ACCEPT CUST-FAX                       AT LINE 16 COL 36
+              DISPLAY   FAX-AREA                    AT LINE 16 COL 37
+                                                    WITH REVERSE-VIDEO
+              DISPLAY   FAX-EXCH                    AT LINE 16 COL 42
+                                                    WITH REVERSE-VIDEO
+              DISPLAY   FAX-NUMBER                  AT LINE 16 COL 46
+                                                    WITH REVERSE-VIDEO
+             PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT FAX-AREA                       AT LINE 16 COL 37
+              ACCEPT FAX-EXCH                       AT LINE 16 COL 42
+              ACCEPT FAX-NUMBER                     AT LINE 16 COL 46
+              IF FAX-AREA NUMERIC AND FAX-EXCH NUMERIC AND
+                 FAX-NUMBER NUMERIC
+                 CONTINUE
+              ELSE
+                 DISPLAY "ENTER VALID FAX NUMBER"   AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+             END-PERFORM
            END-IF.
-           DISPLAY CUST-FAX                         AT LINE 16 COL 36.
+           DISPLAY   FAX-AREA                       AT LINE 16 COL 37.
+           DISPLAY   FAX-EXCH                       AT LINE 16 COL 42.
+           DISPLAY   FAX-NUMBER                     AT LINE 16 COL 46.
 
            DISPLAY CUST-EMAIL                       AT LINE 17 COL 36
                                                     WITH REVERSE-VIDEO  
            DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
                                                     AT LINE 24 COL 20.
            ACCEPT RESP                              AT LINE 24 COL 60.
-           IF RESP = 'Q'
+           IF RESP = 'Q' OR FKEY-CANCEL
               EXIT PARAGRAPH
            END-IF.                                         
-           IF RESP = 'M'           
+           IF RESP = 'M'
               MOVE SPACES                  TO  CUST-EMAIL
               DISPLAY CUST-EMAIL                    AT LINE 17 COL 36
-                                                    WITH REVERSE-VIDEO  
+                                                    WITH REVERSE-VIDEO
+             PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
               ACCEPT CUST-EMAIL                     AT LINE 17 COL 36
-           END-IF
+              PERFORM VALIDATE-EMAIL-FORMAT
+              IF EMAIL-INVALID
+                 DISPLAY "ENTER VALID E-MAIL ADDRESS" AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+             END-PERFORM
+           END-IF.
            DISPLAY CUST-EMAIL                       AT LINE 17 COL 36.
 
            DISPLAY SEAT-TYPE                        AT LINE 18 COL 36
@@ -701,23 +2463,747 @@
            DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
                                                     AT LINE 24 COL 20.
            ACCEPT RESP                              AT LINE 24 COL 60.
-           IF RESP = 'Q'
+           IF RESP = 'Q' OR FKEY-CANCEL
               EXIT PARAGRAPH
            END-IF.                                         
-           IF RESP = 'M'           
+           IF RESP = 'M'
              MOVE SPACES                   TO  SEAT-TYPE
              DISPLAY SEAT-TYPE                      AT LINE 18 COL 36
-                                                    WITH REVERSE-VIDEO  
-             PERFORM WITH TEST AFTER UNTIL DATA-VALID           
+                                                    WITH REVERSE-VIDEO
+             MOVE "SEAT-TYPE "              TO  HT-FIELD-NAME
+             PERFORM SHOW-FIELD-HELP
+             PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT SEAT-TYPE                      AT LINE 18 COL 36
+              IF SEAT-TYPE = "CO" OR SEAT-TYPE = "FC"
+                 CONTINUE
+              ELSE
+                 DISPLAY "ENTER VALID SEAT TYPE"    AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+             END-PERFORM
+             MOVE SPACES                    TO  HT-DISPLAY-TEXT
+             DISPLAY HT-DISPLAY-TEXT               AT LINE 2  COL 20
+           END-IF.
+           DISPLAY SEAT-TYPE                        AT LINE 18 COL 36.
+           
+           DISPLAY FOOD                             AT LINE 19 COL 36
+                                                    WITH REVERSE-VIDEO  
+           DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
+                                                    AT LINE 24 COL 20.
+           ACCEPT RESP                              AT LINE 24 COL 60.
+           IF RESP = 'Q' OR FKEY-CANCEL
+              EXIT PARAGRAPH
+           END-IF.                                         
+           IF RESP = 'M'
+             MOVE SPACES                   TO  FOOD
+             DISPLAY FOOD                           AT LINE 19 COL 36
+                                                    WITH REVERSE-VIDEO  
+             PERFORM WITH TEST AFTER UNTIL DATA-VALID           
+              SET DATA-VALID               TO  TRUE
+              ACCEPT FOOD                           AT LINE 19 COL 36
+              IF FOOD = SPACES
+                 DISPLAY "ENTER FOOD PREFERENCE"    AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+             END-PERFORM
+           END-IF.
+           DISPLAY FOOD                             AT LINE 19 COL 36.
+
+
+           DISPLAY PAYMENT-TYPE                     AT LINE 20 COL 36
+                                                    WITH REVERSE-VIDEO  
+           DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
+                                                    AT LINE 24 COL 20.
+           ACCEPT RESP                              AT LINE 24 COL 60.
+           IF RESP = 'Q' OR FKEY-CANCEL
+              EXIT PARAGRAPH
+           END-IF.                                         
+           IF RESP = 'M'
+             MOVE SPACES                   TO  PAYMENT-TYPE
+             DISPLAY PAYMENT-TYPE                   AT LINE 20 COL 36
+                                                    WITH REVERSE-VIDEO
+             MOVE "PAYMENT-TP"              TO  HT-FIELD-NAME
+             PERFORM SHOW-FIELD-HELP
+             PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT PAYMENT-TYPE                   AT LINE 20 COL 36
+              IF PAYMENT-TYPE = "MST" OR PAYMENT-TYPE = "VSA" OR
+                 PAYMENT-TYPE = "CHK"
+                 CONTINUE
+              ELSE
+                 DISPLAY "ENTER VALID PAYMENT TYPE" AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+             END-PERFORM
+             MOVE SPACES                    TO  HT-DISPLAY-TEXT
+             DISPLAY HT-DISPLAY-TEXT               AT LINE 2  COL 20
+           END-IF.
+           DISPLAY PAYMENT-TYPE                     AT LINE 20 COL 36.
+
+           DISPLAY PAYMENT-AMT                      AT LINE 21 COL 36
+                                                    WITH REVERSE-VIDEO  
+           DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
+                                                    AT LINE 24 COL 20.
+           ACCEPT RESP                              AT LINE 24 COL 60.
+           IF RESP = 'Q' OR FKEY-CANCEL
+              EXIT PARAGRAPH
+           END-IF.                                         
+           IF RESP = 'M'
+              MOVE 0                       TO  PAYMENT-AMT
+              DISPLAY PAYMENT-AMT                   AT LINE 21 COL 36
+                                                    WITH REVERSE-VIDEO
+              PERFORM WITH TEST AFTER UNTIL DATA-VALID
+               SET DATA-VALID              TO  TRUE
+               ACCEPT PAYMENT-AMT                   AT LINE 21 COL 36
+               IF PAYMENT-AMT NUMERIC AND PAYMENT-AMT > 0
+                  CONTINUE
+               ELSE
+                  DISPLAY "ENTER VALID PAYMENT AMOUNT" AT LINE 25 COL 20
+                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                  ACCEPT RESP                        AT LINE 25 COL 76
+                  IF RESP = "Q" OR FKEY-CANCEL
+                     MOVE "2"              TO  MENU-CHOICE2
+                     SET DATA-VALID        TO  TRUE
+                     EXIT PARAGRAPH
+                  ELSE
+                     SET DATA-INVALID      TO  TRUE
+                     DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                  END-IF
+               END-IF
+              END-PERFORM
+              IF PAYMENT-LINE-COUNT > 1
+                 DISPLAY "SPLIT PAYMENT CLEARED - SINGLE METHOD USED"
+                                                     AT LINE 25 COL 20
+                 ACCEPT RESP                         AT LINE 25 COL 76
+                 DISPLAY BLNK-LINE                   AT LINE 25 COL 1
+              END-IF
+              MOVE 1                       TO  PAYMENT-LINE-COUNT
+              MOVE PAYMENT-TYPE            TO  PL-PAYMENT-TYPE(1)
+              MOVE PAYMENT-AMT             TO  PL-PAYMENT-AMT(1)
+              MOVE SPACES                  TO  PL-PAYMENT-TYPE(2)
+                                               PL-PAYMENT-TYPE(3)
+              MOVE 0                       TO  PL-PAYMENT-AMT(2)
+                                               PL-PAYMENT-AMT(3)
+           END-IF.
+           DISPLAY PAYMENT-AMT                      AT LINE 21 COL 36.
+           COMPUTE TOTAL-COLLECTED-AMT = PAYMENT-AMT +
+                   INSURANCE-PREMIUM.
+
+           DISPLAY "PAYMENT CURRENCY:            "     AT LINE 23 COL 20.
+           DISPLAY PAYMENT-CURRENCY                     AT LINE 23 COL 40
+                                                    WITH REVERSE-VIDEO
+           DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
+                                                    AT LINE 24 COL 20.
+           ACCEPT RESP                              AT LINE 24 COL 60.
+           IF RESP = 'Q' OR FKEY-CANCEL
+              DISPLAY BLNK-LINE                        AT LINE 23 COL 1
+              EXIT PARAGRAPH
+           END-IF.
+           IF RESP = 'M'
+              DISPLAY BLNK-LINE                        AT LINE 23 COL 1
+              DISPLAY "PAYMENT CURRENCY:            "  AT LINE 23 COL 20
+              MOVE SPACES                   TO  PAYMENT-CURRENCY
+              DISPLAY PAYMENT-CURRENCY                  AT LINE 23 COL 40
+                                                    WITH REVERSE-VIDEO
+              PERFORM WITH TEST AFTER UNTIL DATA-VALID
+               SET DATA-VALID              TO  TRUE
+               ACCEPT PAYMENT-CURRENCY               AT LINE 23 COL 40
+               IF PAYMENT-CURRENCY = "USD" OR
+                  PAYMENT-CURRENCY = "EUR" OR
+                  PAYMENT-CURRENCY = "GBP" OR
+                  PAYMENT-CURRENCY = "CAD" OR
+                  PAYMENT-CURRENCY = "AUD" OR
+                  PAYMENT-CURRENCY = "JPY"
+                  CONTINUE
+               ELSE
+                  DISPLAY "INVALID CURRENCY CODE"     AT LINE 25 COL 20
+                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                  ACCEPT RESP                        AT LINE 25 COL 76
+                  IF RESP = "Q" OR FKEY-CANCEL
+                     MOVE "2"              TO  MENU-CHOICE2
+                     SET DATA-VALID        TO  TRUE
+                     DISPLAY BLNK-LINE               AT LINE 23 COL 1
+                     EXIT PARAGRAPH
+                  ELSE
+                     SET DATA-INVALID      TO  TRUE
+                     DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                  END-IF
+               END-IF
+              END-PERFORM
+           END-IF.
+           DISPLAY BLNK-LINE                           AT LINE 23 COL 1.
+
+           DISPLAY FLIGHT-ID                        AT LINE 22 COL 36
+                                                    WITH REVERSE-VIDEO
+           DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
+                                                    AT LINE 24 COL 20.
+           ACCEPT RESP                              AT LINE 24 COL 60.
+           IF RESP = 'Q' OR FKEY-CANCEL
+              EXIT PARAGRAPH
+           END-IF.
+           IF RESP = 'M'
+             MOVE SPACES                   TO  FLIGHT-ID
+             DISPLAY FLIGHT-ID                      AT LINE 22 COL 36
+                                                    WITH REVERSE-VIDEO  
+             PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT FLIGHT-ID                      AT LINE 22 COL 36
+              PERFORM VALIDATE-FLIGHT-ID
+              IF FLIGHT-ID = SPACES OR FLIGHT-INVALID
+                 DISPLAY "ENTER VALID SCHEDULED FLIGHT ID"
+                                                    AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+             END-PERFORM
+           END-IF.
+           DISPLAY FLIGHT-ID                        AT LINE 22 COL 36.
+
+           DISPLAY "SEAT NUMBER:                 "     AT LINE 23 COL 20.
+           DISPLAY SEAT-NUMBER                          AT LINE 23 COL 48
+                                                    WITH REVERSE-VIDEO
+           DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
+                                                    AT LINE 24 COL 20.
+           ACCEPT RESP                              AT LINE 24 COL 60.
+           IF RESP = 'Q' OR FKEY-CANCEL
+              DISPLAY BLNK-LINE                        AT LINE 23 COL 1
+              EXIT PARAGRAPH
+           END-IF.
+           IF RESP = 'M'
+             MOVE SPACES                   TO  SEAT-NUMBER
+             DISPLAY SEAT-NUMBER                        AT LINE 23 COL 48
+                                                    WITH REVERSE-VIDEO
+             PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT SEAT-NUMBER                        AT LINE 23 COL 48
+              PERFORM VALIDATE-SEAT-NUMBER
+              IF SEAT-NUMBER-INVALID
+                 DISPLAY "INVALID SEAT NUMBER"      AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 23 COL 1
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+             END-PERFORM
+           END-IF.
+           DISPLAY BLNK-LINE                            AT LINE 23 COL 1.
+
+           DISPLAY "CORP/AGENCY ACCT:-"              AT LINE 23 COL 20.
+           DISPLAY CORP-ACCT-ID                         AT LINE 23 COL 40
+                                                    WITH REVERSE-VIDEO
+           DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
+                                                    AT LINE 24 COL 20.
+           ACCEPT RESP                              AT LINE 24 COL 60.
+           IF RESP = 'Q' OR FKEY-CANCEL
+              DISPLAY BLNK-LINE                        AT LINE 23 COL 1
+              EXIT PARAGRAPH
+           END-IF.
+           IF RESP = 'M'
+              MOVE SPACES                   TO  CORP-ACCT-ID
+              DISPLAY CORP-ACCT-ID                      AT LINE 23 COL 40
+                                                    WITH REVERSE-VIDEO
+              PERFORM WITH TEST AFTER UNTIL DATA-VALID
+               SET DATA-VALID              TO  TRUE
+               ACCEPT CORP-ACCT-ID                   AT LINE 23 COL 40
+               PERFORM VALIDATE-CORP-ACCT-ID
+               IF CORP-ACCT-INVALID
+                  DISPLAY "UNKNOWN CORP/AGENCY ACCOUNT" AT LINE 25 COL 20
+                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                  ACCEPT RESP                        AT LINE 25 COL 76
+                  IF RESP = "Q" OR FKEY-CANCEL
+                     MOVE "2"              TO  MENU-CHOICE2
+                     SET DATA-VALID        TO  TRUE
+                     DISPLAY BLNK-LINE               AT LINE 23 COL 1
+                     EXIT PARAGRAPH
+                  ELSE
+                     SET DATA-INVALID      TO  TRUE
+                     DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                  END-IF
+               END-IF
+              END-PERFORM
+           END-IF.
+           DISPLAY BLNK-LINE                            AT LINE 23 COL 1.
+
+           MOVE SPACES                     TO  MENU-CHOICE2.
+           PERFORM WITH TEST AFTER UNTIL MENU-CHOICE2 = '1' OR
+                                         MENU-CHOICE2 = '2'
+           DISPLAY "1)SAVE  2)CANCEL 3)PRINT      :-                 "
+                                                    AT LINE 24 COL 20
+              ACCEPT MENU-CHOICE2                   AT LINE 24 COL 52
+              IF PRINT-REC
+                 OPEN OUTPUT PRINT-FILE
+                 PERFORM PRINT-RESERVATIONS
+                 CLOSE PRINT-FILE
+                 DISPLAY "RESERVATION PRINTED! PRESS A KEY TO CONTINUE"
+                                                    AT LINE 24 COL 20
+                 ACCEPT RESP
+              END-IF
+           END-PERFORM.
+           
+       DISPLAY-FIELDS.
+           DISPLAY CUST-RES-ID                      AT LINE 6  COL 36.
+           DISPLAY CUST-FNAME                       AT LINE 7  COL 36.
+           DISPLAY CUST-LNAME                       AT LINE 8  COL 36.
+           DISPLAY DOB-MM                           AT LINE 9  COL 36.
+           DISPLAY DOB-DD                           AT LINE 9  COL 39.
+           DISPLAY DOB-YY                           AT LINE 9  COL 42.
+           DISPLAY STREET                           AT LINE 11 COL 36.
+           DISPLAY CITY                             AT LINE 12 COL 36.
+           DISPLAY STATE                            AT LINE 13 COL 36.
+           DISPLAY ZIP                              AT LINE 14 COL 36.
+           DISPLAY TEL-AREA                         AT LINE 15 COL 37.
+           DISPLAY TEL-EXCH                         AT LINE 15 COL 42.
+           DISPLAY TEL-NUMBER                       AT LINE 15 COL 46.
+           DISPLAY FAX-AREA                         AT LINE 16 COL 37.
+           DISPLAY FAX-EXCH                         AT LINE 16 COL 42.
+           DISPLAY FAX-NUMBER                       AT LINE 16 COL 46.
+           DISPLAY CUST-EMAIL                       AT LINE 17 COL 36.
+           DISPLAY SEAT-TYPE                        AT LINE 18 COL 36.
+           DISPLAY FOOD                             AT LINE 19 COL 36.
+           DISPLAY PAYMENT-TYPE                     AT LINE 20 COL 36.
+           DISPLAY PAYMENT-AMT                      AT LINE 21 COL 36.
+           DISPLAY FLIGHT-ID                        AT LINE 22 COL 36.
+
+       CHECK-SEAT-CAPACITY.
+           SET CABIN-OK                    TO  TRUE.
+           MOVE 0                          TO  SEAT-COUNT.
+           MOVE FLIGHT-ID                  TO  SAVE-FLIGHT-ID.
+           MOVE SEAT-TYPE                  TO  SAVE-SEAT-TYPE.
+           MOVE FLIGHT-ID                  TO  FM-FLIGHT-ID.
+           OPEN INPUT FLIGHT-MASTER.
+           READ FLIGHT-MASTER
+                INVALID KEY CONTINUE
+           END-READ.
+           CLOSE FLIGHT-MASTER.
+           START CUSTOMER KEY IS = FLIGHT-ID
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES  TO  FLIGHT-ID
+                    END-READ
+                    PERFORM UNTIL FLIGHT-ID NOT = SAVE-FLIGHT-ID
+                       IF SEAT-TYPE = SAVE-SEAT-TYPE
+                          ADD 1              TO  SEAT-COUNT
+                       END-IF
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES  TO  FLIGHT-ID
+                       END-READ
+                    END-PERFORM
+           END-START.
+           MOVE SCUSTOMER-RECORD            TO  CUSTOMER-RECORD.
+           IF SAVE-SEAT-TYPE = "CO" AND SEAT-COUNT >= FM-CAPACITY-CO
+              SET CABIN-FULL                TO  TRUE
+           END-IF.
+           IF SAVE-SEAT-TYPE = "FC" AND SEAT-COUNT >= FM-CAPACITY-FC
+              SET CABIN-FULL                TO  TRUE
+           END-IF.
+
+       PROMOTE-WAITLIST.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "PROMOTE FROM WAITLIST"          AT LINE 3  COL 20.
+           DISPLAY "---------------------"          AT LINE 4  COL 20.
+           DISPLAY "FLIGHT ID      :              " AT LINE 6  COL 20.
+           ACCEPT  FLIGHT-ID                        AT LINE 6  COL 36.
+           MOVE    FLIGHT-ID                TO  WL-FLIGHT.
+           MOVE    LOW-VALUES               TO  WL-NO.
+           OPEN I-O WAITLIST.
+           OPEN I-O CUSTOMER.
+           START WAITLIST KEY IS >= WL-RES-ID
+                 INVALID KEY
+                    DISPLAY "NO WAITLISTED PASSENGERS FOR FLIGHT"
+                                                AT LINE 25 COL 10
+                    ACCEPT RESP
+                 NOT INVALID KEY
+                    READ WAITLIST NEXT
+                    IF WL-FLIGHT NOT = FLIGHT-ID
+                       DISPLAY "NO WAITLISTED PASSENGERS FOR FLIGHT"
+                                                AT LINE 25 COL 10
+                       ACCEPT RESP
+                    ELSE
+                       PERFORM MOVE-WAITLIST-TO-CUST
+                       PERFORM CHECK-SEAT-CAPACITY
+                       IF CABIN-FULL
+                          DISPLAY "STILL NO ROOM - PRESS ANY KEY"
+                                                AT LINE 25 COL 10
+                          ACCEPT RESP
+                       ELSE
+                          PERFORM GET-CUST-RES-ID
+                          MOVE CURR-YY            TO  ADD-YY
+                          MOVE CURR-MM            TO  ADD-MM
+                          MOVE CURR-DD            TO  ADD-DD
+                          SET RES-BOOKED          TO  TRUE
+                          PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK
+                                                OR CUSTOMER-IO-FAIL
+                             WRITE CUSTOMER-RECORD
+                             PERFORM CHECK-CUSTOMER-STATUS
+                          END-PERFORM
+                          IF CUSTOMER-IO-OK
+                          SET AUDIT-ADD          TO  TRUE
+                          MOVE SPACES            TO  AUDIT-BEFORE-IMAGE
+                          MOVE CUSTOMER-RECORD   TO  AUDIT-AFTER-IMAGE
+                          PERFORM WRITE-AUDIT-RECORD
+                          PERFORM POST-FFP-MILES
+                          DELETE WAITLIST
+                          DISPLAY "PROMOTED - NEW RESERVATION ID: "
+                                  CUST-RES-ID     AT LINE 25 COL 10
+                          ACCEPT RESP
+                          END-IF
+                       END-IF
+                    END-IF
+           END-START.
+           CLOSE WAITLIST.
+           CLOSE CUSTOMER.
+
+       MOVE-WAITLIST-TO-CUST.
+           MOVE ALL " "                     TO  CUSTOMER-RECORD.
+           MOVE WL-FNAME                    TO  CUST-FNAME.
+           MOVE WL-LNAME                    TO  CUST-LNAME.
+           MOVE WL-DOB                      TO  CUST-DOB.
+           MOVE WL-ADDRESS                  TO  CUST-ADDRESS.
+           MOVE WL-TEL                      TO  CUST-TEL.
+           MOVE WL-FAX                      TO  CUST-FAX.
+           MOVE WL-EMAIL                    TO  CUST-EMAIL.
+           MOVE WL-SEAT-TYPE                TO  SEAT-TYPE.
+           MOVE WL-FOOD                     TO  FOOD.
+           MOVE WL-PAYMENT-TYPE             TO  PAYMENT-TYPE.
+           MOVE WL-PAYMENT-AMT              TO  PAYMENT-AMT.
+           MOVE WL-PAYMENT-CURRENCY         TO  PAYMENT-CURRENCY.
+           IF WL-PAYMENT-LINE-COUNT NOT NUMERIC OR
+              WL-PAYMENT-LINE-COUNT = 0
+              MOVE 1                        TO  PAYMENT-LINE-COUNT
+              MOVE WL-PAYMENT-TYPE          TO  PL-PAYMENT-TYPE(1)
+              MOVE WL-PAYMENT-AMT           TO  PL-PAYMENT-AMT(1)
+              MOVE SPACES                   TO  PL-PAYMENT-TYPE(2)
+                                                PL-PAYMENT-TYPE(3)
+              MOVE 0                        TO  PL-PAYMENT-AMT(2)
+                                                PL-PAYMENT-AMT(3)
+           ELSE
+              MOVE WL-PAYMENT-LINE-COUNT    TO  PAYMENT-LINE-COUNT
+              MOVE WL-PL-PAYMENT-TYPE(1)    TO  PL-PAYMENT-TYPE(1)
+              MOVE WL-PL-PAYMENT-AMT(1)     TO  PL-PAYMENT-AMT(1)
+              MOVE WL-PL-PAYMENT-TYPE(2)    TO  PL-PAYMENT-TYPE(2)
+              MOVE WL-PL-PAYMENT-AMT(2)     TO  PL-PAYMENT-AMT(2)
+              MOVE WL-PL-PAYMENT-TYPE(3)    TO  PL-PAYMENT-TYPE(3)
+              MOVE WL-PL-PAYMENT-AMT(3)     TO  PL-PAYMENT-AMT(3)
+           END-IF.
+           MOVE WL-INSURANCE-FLAG           TO  INSURANCE-FLAG.
+           MOVE WL-INSURANCE-PREMIUM        TO  INSURANCE-PREMIUM.
+           MOVE WL-TOTAL-COLLECTED-AMT      TO  TOTAL-COLLECTED-AMT.
+           MOVE WL-FLIGHT-ID                TO  FLIGHT-ID.
+           IF WL-LEG-COUNT NOT NUMERIC OR WL-LEG-COUNT = 0
+              MOVE 0                        TO  LEG-COUNT
+              MOVE SPACES                   TO  LEG-FLIGHT-ID(1)
+                                                LEG-FLIGHT-ID(2)
+                                                LEG-FLIGHT-ID(3)
+           ELSE
+              MOVE WL-LEG-COUNT             TO  LEG-COUNT
+              MOVE WL-LEG-FLIGHT-ID(1)      TO  LEG-FLIGHT-ID(1)
+              MOVE WL-LEG-FLIGHT-ID(2)      TO  LEG-FLIGHT-ID(2)
+              MOVE WL-LEG-FLIGHT-ID(3)      TO  LEG-FLIGHT-ID(3)
+           END-IF.
+           MOVE WL-FREQ-FLYER-NO            TO  FREQ-FLYER-NO.
+           MOVE WL-FREQ-FLYER-TIER          TO  FREQ-FLYER-TIER.
+           MOVE WL-CARD-ACCT-NO             TO  CARD-ACCT-NO.
+           MOVE WL-CORP-ACCT-ID             TO  CORP-ACCT-ID.
+           MOVE WL-UNACCOMP-MINOR-FLAG    TO  UNACCOMPANIED-MINOR-FLAG.
+           MOVE WL-GUARDIAN-NAME            TO  GUARDIAN-NAME.
+           MOVE WL-GUARDIAN-PHONE           TO  GUARDIAN-PHONE.
+           MOVE CUSTOMER-RECORD             TO  SCUSTOMER-RECORD.
+
+       MOVE-CUST-TO-WAITLIST.
+           MOVE CUST-FNAME                  TO  WL-FNAME.
+           MOVE CUST-LNAME                  TO  WL-LNAME.
+           MOVE CUST-DOB                    TO  WL-DOB.
+           MOVE CUST-ADDRESS                TO  WL-ADDRESS.
+           MOVE CUST-TEL                    TO  WL-TEL.
+           MOVE CUST-FAX                    TO  WL-FAX.
+           MOVE CUST-EMAIL                  TO  WL-EMAIL.
+           MOVE SEAT-TYPE                   TO  WL-SEAT-TYPE.
+           MOVE FOOD                        TO  WL-FOOD.
+           MOVE PAYMENT-TYPE                TO  WL-PAYMENT-TYPE.
+           MOVE PAYMENT-AMT                 TO  WL-PAYMENT-AMT.
+           MOVE PAYMENT-CURRENCY            TO  WL-PAYMENT-CURRENCY.
+           MOVE PAYMENT-LINE-COUNT          TO  WL-PAYMENT-LINE-COUNT.
+           MOVE PL-PAYMENT-TYPE(1)          TO  WL-PL-PAYMENT-TYPE(1).
+           MOVE PL-PAYMENT-AMT(1)           TO  WL-PL-PAYMENT-AMT(1).
+           MOVE PL-PAYMENT-TYPE(2)          TO  WL-PL-PAYMENT-TYPE(2).
+           MOVE PL-PAYMENT-AMT(2)           TO  WL-PL-PAYMENT-AMT(2).
+           MOVE PL-PAYMENT-TYPE(3)          TO  WL-PL-PAYMENT-TYPE(3).
+           MOVE PL-PAYMENT-AMT(3)           TO  WL-PL-PAYMENT-AMT(3).
+           MOVE INSURANCE-FLAG              TO  WL-INSURANCE-FLAG.
+           MOVE INSURANCE-PREMIUM           TO  WL-INSURANCE-PREMIUM.
+           MOVE TOTAL-COLLECTED-AMT         TO  WL-TOTAL-COLLECTED-AMT.
+           MOVE FLIGHT-ID                   TO  WL-FLIGHT-ID.
+           MOVE LEG-COUNT                   TO  WL-LEG-COUNT.
+           MOVE LEG-FLIGHT-ID(1)            TO  WL-LEG-FLIGHT-ID(1).
+           MOVE LEG-FLIGHT-ID(2)            TO  WL-LEG-FLIGHT-ID(2).
+           MOVE LEG-FLIGHT-ID(3)            TO  WL-LEG-FLIGHT-ID(3).
+           MOVE FREQ-FLYER-NO               TO  WL-FREQ-FLYER-NO.
+           MOVE FREQ-FLYER-TIER             TO  WL-FREQ-FLYER-TIER.
+           MOVE CARD-ACCT-NO                TO  WL-CARD-ACCT-NO.
+           MOVE CORP-ACCT-ID                TO  WL-CORP-ACCT-ID.
+           MOVE UNACCOMPANIED-MINOR-FLAG    TO  WL-UNACCOMP-MINOR-FLAG.
+           MOVE GUARDIAN-NAME               TO  WL-GUARDIAN-NAME.
+           MOVE GUARDIAN-PHONE              TO  WL-GUARDIAN-PHONE.
+           MOVE WAITLIST-RECORD             TO  SWAITLIST-RECORD.
+
+       GET-WAITLIST-ID.
+           MOVE FLIGHT-ID                   TO  WL-FLIGHT.
+           MOVE HIGH-VALUES                 TO  WL-NO.
+           START WAITLIST KEY IS <= WL-RES-ID
+                 INVALID KEY
+                    MOVE SWAITLIST-RECORD   TO  WAITLIST-RECORD
+                    MOVE FLIGHT-ID          TO  WL-FLIGHT
+                    MOVE "001"              TO  WL-NO
+                 NOT INVALID KEY
+                    READ WAITLIST NEXT
+                    IF FLIGHT-ID = WL-FLIGHT
+                       MOVE WL-NO           TO  W-CNTR
+                       ADD +1               TO  W-CNTR
+                       MOVE SWAITLIST-RECORD   TO  WAITLIST-RECORD
+                       MOVE FLIGHT-ID       TO  WL-FLIGHT
+                       MOVE W-CNTR          TO  WL-NO
+                    ELSE
+                       MOVE SWAITLIST-RECORD   TO  WAITLIST-RECORD
+                       MOVE FLIGHT-ID       TO  WL-FLIGHT
+                       MOVE "001"           TO  WL-NO
+                    END-IF
+           END-START.
+
+       GROUP-BOOKING-RES.
+           PERFORM CLEAR-SCREEN.
+           MOVE ALL " "                    TO  CUSTOMER-RECORD.
+           MOVE 0                          TO  GRP-COUNT.
+           PERFORM DISPLAY-GROUP-LABELS.
+           PERFORM ACCEPT-GROUP-SHARED-FIELDS.
+           IF SAVE-REC
+              OPEN I-O CUSTOMER
+              PERFORM VARYING GRP-IDX FROM 1 BY 1
+                              UNTIL GRP-IDX > GRP-COUNT
+                 PERFORM WRITE-GROUP-PASSENGER
+              END-PERFORM
+              CLOSE CUSTOMER
+              DISPLAY "***GROUP BOOKING COMPLETE*** PRESS ANY KEY"
+                                                    AT LINE 25 COL 10
+              ACCEPT RESP
+           END-IF.
+           INITIALIZE CUSTOMER-RECORD GRP-ROSTER.
+
+       DISPLAY-GROUP-LABELS.
+           DISPLAY "      TRAVELS      "            AT LINE 1  COL 20.
+           DISPLAY W-SYS-MM                         AT LINE 1  COL 65.
+           DISPLAY "/"                              AT LINE 1  COL 67.
+           DISPLAY W-SYS-DD                         AT LINE 1  COL 68.
+           DISPLAY "/"                              AT LINE 1  COL 70.
+           DISPLAY W-SYS-YY                         AT LINE 1  COL 71.
+           DISPLAY "GROUP BOOKING - MULTIPLE PASSENGERS"
+                                                    AT LINE 3  COL 20.
+           DISPLAY "------------------------------------"
+                                                    AT LINE 4  COL 20.
+           DISPLAY "FLIGHT ID      :              " AT LINE 6  COL 20.
+           DISPLAY "  STREET       :              " AT LINE 7  COL 20.
+           DISPLAY "  CITY         :              " AT LINE 8  COL 20.
+           DISPLAY "  STATE        :              " AT LINE 9  COL 20.
+           DISPLAY "  ZIP          :              " AT LINE 10 COL 20.
+           DISPLAY "TELEPHONE      :(   )    -    " AT LINE 11 COL 20.
+           DISPLAY "FAX            :(   )    -    " AT LINE 12 COL 20.
+           DISPLAY "E-MAIL         :              " AT LINE 13 COL 20.
+           DISPLAY "SEAT-TYPE      :              " AT LINE 14 COL 20.
+           DISPLAY "FOOD-TYPE      :              " AT LINE 15 COL 20.
+           DISPLAY "PAYMENT TYPE   :              " AT LINE 16 COL 20.
+           DISPLAY "PAYMENT AMOUNT :     $        " AT LINE 17 COL 20.
+           DISPLAY "PASSENGERS(1-6):              " AT LINE 18 COL 20.
+           DISPLAY "1)SAVE ALL  2)CANCEL          :-"
+                                                    AT LINE 24 COL 20.
+
+       ACCEPT-GROUP-SHARED-FIELDS.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT FLIGHT-ID                      AT LINE 6  COL 36
+              PERFORM VALIDATE-FLIGHT-ID
+              IF FLIGHT-ID = SPACES OR FLIGHT-INVALID
+                 DISPLAY "ENTER VALID SCHEDULED FLIGHT ID"
+                                                    AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           ACCEPT STREET                             AT LINE 7  COL 36.
+           ACCEPT CITY                               AT LINE 8  COL 36.
+           ACCEPT STATE                              AT LINE 9  COL 36.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT ZIP                             AT LINE 10 COL 36
+              IF ZIP NOT = SPACES
+                 PERFORM VALIDATE-ADDRESS-ZIP
+              END-IF
+              IF DATA-INVALID
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT TEL-AREA                       AT LINE 11 COL 37
+              ACCEPT TEL-EXCH                       AT LINE 11 COL 42
+              ACCEPT TEL-NUMBER                     AT LINE 11 COL 46
+              IF TEL-AREA NUMERIC AND TEL-EXCH NUMERIC AND
+                 TEL-NUMBER NUMERIC
+                 CONTINUE
+              ELSE
+                 DISPLAY "ENTER VALID TELEPHONE NO"    AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT FAX-AREA                       AT LINE 12 COL 37
+              ACCEPT FAX-EXCH                       AT LINE 12 COL 42
+              ACCEPT FAX-NUMBER                     AT LINE 12 COL 46
+              IF FAX-AREA NUMERIC AND FAX-EXCH NUMERIC AND
+                 FAX-NUMBER NUMERIC
+                 CONTINUE
+              ELSE
+                 DISPLAY "ENTER VALID FAX NUMBER"   AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT CUST-EMAIL                     AT LINE 13 COL 36
+              PERFORM VALIDATE-EMAIL-FORMAT
+              IF EMAIL-INVALID
+                 DISPLAY "ENTER VALID E-MAIL ADDRESS" AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           MOVE "SEAT-TYPE "                TO  HT-FIELD-NAME.
+           PERFORM SHOW-FIELD-HELP.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT SEAT-TYPE                      AT LINE 14 COL 36
+              IF SEAT-TYPE = "CO" OR SEAT-TYPE = "FC"
+                 CONTINUE
+              ELSE
+                 DISPLAY "ENTER VALID SEAT TYPE"    AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-IF
+           END-PERFORM.
+           MOVE SPACES                      TO  HT-DISPLAY-TEXT.
+           DISPLAY HT-DISPLAY-TEXT                  AT LINE 2  COL 20.
+
+           ACCEPT FOOD                               AT LINE 15 COL 36.
+
+           MOVE "PAYMENT-TP"                TO  HT-FIELD-NAME.
+           PERFORM SHOW-FIELD-HELP.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
-              ACCEPT SEAT-TYPE                      AT LINE 18 COL 36
-              IF SEAT-TYPE = "CO" OR SEAT-TYPE = "FC"
+              ACCEPT PAYMENT-TYPE                   AT LINE 16 COL 36
+              IF PAYMENT-TYPE = "MST" OR PAYMENT-TYPE = "VSA" OR
+                 PAYMENT-TYPE = "CHK"
                  CONTINUE
               ELSE
-                 DISPLAY "ENTER VALID SEAT TYPE"    AT LINE 25 COL 20
+                 DISPLAY "ENTER VALID PAYMENT TYPE" AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -725,31 +3211,21 @@
                     SET DATA-INVALID       TO  TRUE
                     DISPLAY BLNK-LINE               AT LINE 25 COL 1
                  END-IF
-              END-IF           
-             END-PERFORM
-           END-IF.
-           DISPLAY SEAT-TYPE                        AT LINE 18 COL 36.
-           
-           DISPLAY FOOD                             AT LINE 19 COL 36
-                                                    WITH REVERSE-VIDEO  
-           DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
-                                                    AT LINE 24 COL 20.
-           ACCEPT RESP                              AT LINE 24 COL 60.
-           IF RESP = 'Q'
-              EXIT PARAGRAPH
-           END-IF.                                         
-           IF RESP = 'M'
-             MOVE SPACES                   TO  FOOD
-             DISPLAY FOOD                           AT LINE 19 COL 36
-                                                    WITH REVERSE-VIDEO  
-             PERFORM WITH TEST AFTER UNTIL DATA-VALID           
+              END-IF
+           END-PERFORM.
+           MOVE SPACES                      TO  HT-DISPLAY-TEXT.
+           DISPLAY HT-DISPLAY-TEXT                  AT LINE 2  COL 20.
+
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
-              ACCEPT FOOD                           AT LINE 19 COL 36
-              IF FOOD = SPACES
-                 DISPLAY "ENTER FOOD PREFERENCE"    AT LINE 25 COL 20
+              ACCEPT PAYMENT-AMT                    AT LINE 17 COL 36
+              IF PAYMENT-AMT NUMERIC AND PAYMENT-AMT > 0
+                 CONTINUE
+              ELSE
+                 DISPLAY "ENTER VALID PAYMENT AMOUNT" AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -758,34 +3234,24 @@
                     DISPLAY BLNK-LINE               AT LINE 25 COL 1
                  END-IF
               END-IF
-             END-PERFORM
-           END-IF.
-           DISPLAY FOOD                             AT LINE 19 COL 36.
-
+           END-PERFORM.
+           SET INSURANCE-NOT-PURCHASED     TO  TRUE.
+           MOVE 0                          TO  INSURANCE-PREMIUM.
+           MOVE PAYMENT-AMT                TO  TOTAL-COLLECTED-AMT.
 
-           DISPLAY PAYMENT-TYPE                     AT LINE 20 COL 36
-                                                    WITH REVERSE-VIDEO  
-           DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
-                                                    AT LINE 24 COL 20.
-           ACCEPT RESP                              AT LINE 24 COL 60.
-           IF RESP = 'Q'
-              EXIT PARAGRAPH
-           END-IF.                                         
-           IF RESP = 'M'           
-             MOVE SPACES                   TO  PAYMENT-TYPE
-             DISPLAY PAYMENT-TYPE                   AT LINE 20 COL 36
-                                                    WITH REVERSE-VIDEO  
-             PERFORM WITH TEST AFTER UNTIL DATA-VALID           
+           DISPLAY "PAYMENT CURRENCY:-"              AT LINE 19 COL 20.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
-              ACCEPT PAYMENT-TYPE                   AT LINE 20 COL 36
-              IF PAYMENT-TYPE = "MST" OR PAYMENT-TYPE = "VSA" OR
-                 PAYMENT-TYPE = "CHK"
+              ACCEPT PAYMENT-CURRENCY                AT LINE 19 COL 39
+              IF PAYMENT-CURRENCY = "USD" OR PAYMENT-CURRENCY = "EUR" OR
+                 PAYMENT-CURRENCY = "GBP" OR PAYMENT-CURRENCY = "CAD" OR
+                 PAYMENT-CURRENCY = "AUD" OR PAYMENT-CURRENCY = "JPY"
                  CONTINUE
               ELSE
-                 DISPLAY "ENTER VALID PAYMENT TYPE" AT LINE 25 COL 20
+                 DISPLAY "INVALID CURRENCY CODE"    AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -794,46 +3260,55 @@
                     DISPLAY BLNK-LINE               AT LINE 25 COL 1
                  END-IF
               END-IF
-             END-PERFORM           
-           END-IF.
-           DISPLAY PAYMENT-TYPE                     AT LINE 20 COL 36.
+           END-PERFORM.
+           DISPLAY BLNK-LINE                          AT LINE 19 COL 1.
 
-           DISPLAY PAYMENT-AMT                      AT LINE 21 COL 36
-                                                    WITH REVERSE-VIDEO  
-           DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
-                                                    AT LINE 24 COL 20.
-           ACCEPT RESP                              AT LINE 24 COL 60.
-           IF RESP = 'Q'
-              EXIT PARAGRAPH
-           END-IF.                                         
-           IF RESP = 'M'
-              MOVE SPACES                  TO  PAYMENT-AMT
-              DISPLAY PAYMENT-AMT                   AT LINE 21 COL 36
-                                                    WITH REVERSE-VIDEO  
-              ACCEPT PAYMENT-AMT                    AT LINE 21 COL 36
-           END-IF.
-           DISPLAY PAYMENT-AMT                      AT LINE 21 COL 36.
+           DISPLAY "CARD/ACCOUNT NUMBER:-"           AT LINE 19 COL 20.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT CARD-ACCT-NO                    AT LINE 19 COL 43
+              IF CARD-ACCT-NO = SPACES
+                 DISPLAY "CARD NUMBER REQUIRED"     AT LINE 25 COL 20
+                 DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
+                 ACCEPT RESP                        AT LINE 25 COL 76
+                 IF RESP = "Q" OR FKEY-CANCEL
+                    MOVE "2"               TO  MENU-CHOICE2
+                    SET DATA-VALID         TO  TRUE
+                    EXIT PARAGRAPH
+                 ELSE
+                    SET DATA-INVALID       TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              ELSE
+                 PERFORM AUTHORIZE-PAYMENT
+                 IF AUTH-DECLINED
+                    DISPLAY "PAYMENT DECLINED - REENTER CARD NUMBER"
+                                                    AT LINE 25 COL 20
+                    DISPLAY "<ENT>REENTER/'Q'QUIT:" AT LINE 25 COL 55
+                    ACCEPT RESP                     AT LINE 25 COL 76
+                    IF RESP = "Q" OR FKEY-CANCEL
+                       MOVE "2"            TO  MENU-CHOICE2
+                       SET DATA-VALID      TO  TRUE
+                       EXIT PARAGRAPH
+                    ELSE
+                       SET DATA-INVALID    TO  TRUE
+                       DISPLAY BLNK-LINE            AT LINE 25 COL 1
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           DISPLAY BLNK-LINE                          AT LINE 19 COL 1.
 
-           DISPLAY FLIGHT-ID                        AT LINE 22 COL 36
-                                                    WITH REVERSE-VIDEO  
-           DISPLAY "<ENT>CONTINUE <M>MODIFY  FIELDS<Q>QUIT :  "
-                                                    AT LINE 24 COL 20.
-           ACCEPT RESP                              AT LINE 24 COL 60.
-           IF RESP = 'Q'
-              EXIT PARAGRAPH
-           END-IF.                                         
-           IF RESP = 'M'
-             MOVE SPACES                   TO  FLIGHT-ID
-             DISPLAY FLIGHT-ID                      AT LINE 22 COL 36
-                                                    WITH REVERSE-VIDEO  
-             PERFORM WITH TEST AFTER UNTIL DATA-VALID           
+           DISPLAY "CORP/AGENCY ACCT:-"              AT LINE 19 COL 20.
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
               SET DATA-VALID               TO  TRUE
-              ACCEPT FLIGHT-ID                      AT LINE 22 COL 36
-              IF FLIGHT-ID = SPACES
-                 DISPLAY "ENTER VALID FLIGHT ID   " AT LINE 25 COL 20
+              ACCEPT CORP-ACCT-ID                    AT LINE 19 COL 40
+              PERFORM VALIDATE-CORP-ACCT-ID
+              IF CORP-ACCT-INVALID
+                 DISPLAY "UNKNOWN CORP/AGENCY ACCOUNT" AT LINE 25 COL 20
                  DISPLAY "<ENT>REENTER/'Q'QUIT:"    AT LINE 25 COL 55
                  ACCEPT RESP                        AT LINE 25 COL 76
-                 IF RESP = "Q"
+                 IF RESP = "Q" OR FKEY-CANCEL
                     MOVE "2"               TO  MENU-CHOICE2
                     SET DATA-VALID         TO  TRUE
                     EXIT PARAGRAPH
@@ -842,69 +3317,376 @@
                     DISPLAY BLNK-LINE               AT LINE 25 COL 1
                  END-IF
               END-IF
-             END-PERFORM
-           END-IF.
-           DISPLAY FLIGHT-ID                        AT LINE 22 COL 36.
+           END-PERFORM.
+           DISPLAY BLNK-LINE                          AT LINE 19 COL 1.
+
+           PERFORM WITH TEST AFTER UNTIL DATA-VALID
+              SET DATA-VALID               TO  TRUE
+              ACCEPT GRP-COUNT                      AT LINE 18 COL 36
+              IF GRP-COUNT NOT NUMERIC OR GRP-COUNT = 0 OR
+                 GRP-COUNT > 6
+                 DISPLAY "MUST BE 1-6, REENTER"     AT LINE 25 COL 20
+                 ACCEPT RESP                        AT LINE 25 COL 50
+                 SET DATA-INVALID       TO  TRUE
+                 DISPLAY BLNK-LINE               AT LINE 25 COL 1
+              END-IF
+           END-PERFORM.
+
+           PERFORM VARYING GRP-IDX FROM 1 BY 1 UNTIL GRP-IDX > GRP-COUNT
+              DISPLAY BLNK-LINE                    AT LINE 20 COL 1
+              DISPLAY BLNK-LINE                    AT LINE 21 COL 1
+              DISPLAY BLNK-LINE                    AT LINE 22 COL 1
+              DISPLAY "PASSENGER " GRP-IDX " FIRST NAME:            "
+                                                    AT LINE 20 COL 20
+              DISPLAY "PASSENGER " GRP-IDX " LAST  NAME:            "
+                                                    AT LINE 21 COL 20
+              DISPLAY "PASSENGER " GRP-IDX " DOB(MM/DD/YYYY):  /  /
+      -       "    "                               AT LINE 22 COL 20
+              PERFORM WITH TEST AFTER UNTIL DATA-VALID
+                 SET DATA-VALID            TO  TRUE
+                 ACCEPT GRP-FNAME(GRP-IDX)          AT LINE 20 COL 47
+                 ACCEPT GRP-LNAME(GRP-IDX)          AT LINE 21 COL 47
+                 ACCEPT GRP-DOB-MM(GRP-IDX)         AT LINE 22 COL 47
+                 ACCEPT GRP-DOB-DD(GRP-IDX)         AT LINE 22 COL 50
+                 ACCEPT GRP-DOB-YY(GRP-IDX)         AT LINE 22 COL 53
+                 IF GRP-FNAME(GRP-IDX) = SPACES OR
+                    GRP-LNAME(GRP-IDX) = SPACES
+                    DISPLAY "NAME REQUIRED"         AT LINE 25 COL 20
+                    ACCEPT RESP                     AT LINE 25 COL 50
+                    SET DATA-INVALID      TO  TRUE
+                    DISPLAY BLNK-LINE               AT LINE 25 COL 1
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+           DISPLAY BLNK-LINE                    AT LINE 20 COL 1.
+           DISPLAY BLNK-LINE                    AT LINE 21 COL 1.
+           DISPLAY BLNK-LINE                    AT LINE 22 COL 1.
 
-           MOVE SPACES                     TO  MENU-CHOICE2.
            PERFORM WITH TEST AFTER UNTIL MENU-CHOICE2 = '1' OR
                                          MENU-CHOICE2 = '2'
-           DISPLAY "1)SAVE  2)CANCEL 3)PRINT      :-                 "
-                                                    AT LINE 24 COL 20
-              ACCEPT MENU-CHOICE2                   AT LINE 24 COL 52
-              IF PRINT-REC
-                 OPEN OUTPUT PRINT-FILE
-                 PERFORM PRINT-RESERVATIONS
-                 CLOSE PRINT-FILE
-                 DISPLAY "RESERVATION PRINTED! PRESS A KEY TO CONTINUE"
-                                                    AT LINE 24 COL 20
-                 ACCEPT RESP
-              END-IF
+             ACCEPT MENU-CHOICE2                    AT LINE 24 COL 52
            END-PERFORM.
-           
-       DISPLAY-FIELDS.
-           DISPLAY CUST-RES-ID                      AT LINE 6  COL 36.
-           DISPLAY CUST-FNAME                       AT LINE 7  COL 36.
-           DISPLAY CUST-LNAME                       AT LINE 8  COL 36.
-           DISPLAY DOB-MM                           AT LINE 9  COL 36.
-           DISPLAY DOB-DD                           AT LINE 9  COL 39.
-           DISPLAY DOB-YY                           AT LINE 9  COL 42.
-           DISPLAY STREET                           AT LINE 11 COL 36.
-           DISPLAY CITY                             AT LINE 12 COL 36.
-           DISPLAY STATE                            AT LINE 13 COL 36.
-           DISPLAY ZIP                              AT LINE 14 COL 36.
-           DISPLAY CUST-TEL                         AT LINE 15 COL 36.
-           DISPLAY CUST-FAX                         AT LINE 16 COL 36.
-           DISPLAY CUST-EMAIL                       AT LINE 17 COL 36.
-           DISPLAY SEAT-TYPE                        AT LINE 18 COL 36.
-           DISPLAY FOOD                             AT LINE 19 COL 36.
-           DISPLAY PAYMENT-TYPE                     AT LINE 20 COL 36.
-           DISPLAY PAYMENT-AMT                      AT LINE 21 COL 36.
-           DISPLAY FLIGHT-ID                        AT LINE 22 COL 36.
 
-       GET-CUST-RES-ID.
-           MOVE FLIGHT-ID                  TO  CUST-FLIGHT.      
-           MOVE HIGH-VALUES                TO  CUST-NO.         
-           MOVE FLIGHT-ID                  TO  HOLD-FLT-ID.      
-           START CUSTOMER KEY IS <= CUST-RES-ID
+       WRITE-GROUP-PASSENGER.
+           MOVE GRP-FNAME(GRP-IDX)          TO  CUST-FNAME.
+           MOVE GRP-LNAME(GRP-IDX)          TO  CUST-LNAME.
+           MOVE GRP-DOB-MM(GRP-IDX)         TO  DOB-MM.
+           MOVE GRP-DOB-DD(GRP-IDX)         TO  DOB-DD.
+           MOVE GRP-DOB-YY(GRP-IDX)         TO  DOB-YY.
+           PERFORM LOOKUP-FFP-MEMBER.
+           MOVE CUSTOMER-RECORD             TO  SCUSTOMER-RECORD.
+           PERFORM CHECK-SEAT-CAPACITY.
+           IF CABIN-FULL
+              PERFORM MOVE-CUST-TO-WAITLIST
+              PERFORM GET-WAITLIST-ID
+              WRITE WAITLIST-RECORD
+              DISPLAY "***CABIN FULL - " CUST-LNAME " ADDED TO WAITLIST*
+      -       "**"                                 AT LINE 25 COL 5
+              ACCEPT RESP
+              DISPLAY BLNK-LINE                     AT LINE 25 COL 1
+           ELSE
+              PERFORM GET-CUST-RES-ID
+              MOVE CURR-YY                  TO  ADD-YY
+              MOVE CURR-MM                  TO  ADD-MM
+              MOVE CURR-DD                  TO  ADD-DD
+              SET RES-BOOKED                TO  TRUE
+              PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                            CUSTOMER-IO-FAIL
+                 WRITE CUSTOMER-RECORD
+                 PERFORM CHECK-CUSTOMER-STATUS
+              END-PERFORM
+              IF CUSTOMER-IO-OK
+              SET AUDIT-ADD                 TO  TRUE
+              MOVE SPACES                   TO  AUDIT-BEFORE-IMAGE
+              MOVE CUSTOMER-RECORD          TO  AUDIT-AFTER-IMAGE
+              PERFORM WRITE-AUDIT-RECORD
+              PERFORM POST-FFP-MILES
+              END-IF
+           END-IF.
+
+       VALIDATE-ADDRESS-ZIP.
+           SET ZIP-CITY-STATE-MATCH         TO  TRUE.
+           MOVE ZIP                         TO  ZR-ZIP.
+           OPEN INPUT ZIP-REFERENCE.
+           IF ZIP-REF-NOT-FOUND
+              CLOSE ZIP-REFERENCE
+           ELSE
+              READ ZIP-REFERENCE
+                   INVALID KEY
+                      CONTINUE
+                   NOT INVALID KEY
+                      IF ZR-CITY NOT = CITY OR ZR-STATE NOT = STATE
+                         SET ZIP-CITY-STATE-MISMATCH TO  TRUE
+                      END-IF
+              END-READ
+              CLOSE ZIP-REFERENCE
+           END-IF.
+           IF ZIP-CITY-STATE-MISMATCH
+              DISPLAY "ZIP DOES NOT MATCH CITY/STATE ON FILE - "
+                      ZR-CITY ", " ZR-STATE     AT LINE 24 COL 20
+              DISPLAY "USE ADDRESS AS ENTERED (Y/N)?"
+                                                 AT LINE 25 COL 20
+              ACCEPT RESP                        AT LINE 25 COL 51
+              IF RESP NOT = "Y"
+                 SET DATA-INVALID              TO  TRUE
+              END-IF
+              DISPLAY BLNK-LINE                  AT LINE 24 COL 1
+           END-IF.
+
+       LOOKUP-FFP-MEMBER.
+           MOVE SPACES                     TO  FREQ-FLYER-NO
+                                                FREQ-FLYER-TIER.
+           IF CUST-LNAME NOT = SPACES AND CUST-FNAME NOT = SPACES
+              MOVE CUST-LNAME               TO  FFP-LNAME
+              MOVE CUST-FNAME               TO  FFP-FNAME
+              MOVE CUST-DOB                 TO  FFP-DOB
+              OPEN INPUT FFP-MEMBER
+              READ FFP-MEMBER
+                   INVALID KEY
+                      CONTINUE
+                   NOT INVALID KEY
+                      MOVE FFP-NO           TO  FREQ-FLYER-NO
+                      MOVE FFP-TIER         TO  FREQ-FLYER-TIER
+              END-READ
+              CLOSE FFP-MEMBER
+           END-IF.
+
+       POST-FFP-MILES.
+           IF FREQ-FLYER-NO NOT = SPACES
+              MOVE CUST-LNAME               TO  FFP-LNAME
+              MOVE CUST-FNAME               TO  FFP-FNAME
+              MOVE CUST-DOB                 TO  FFP-DOB
+              OPEN I-O FFP-MEMBER
+              READ FFP-MEMBER
+                   INVALID KEY
+                      CONTINUE
+                   NOT INVALID KEY
+                      ADD PAYMENT-AMT       TO  FFP-MILES
+                      REWRITE FFP-MEMBER-RECORD
+              END-READ
+              CLOSE FFP-MEMBER
+           END-IF.
+
+       AUTHORIZE-PAYMENT.
+           CALL "PAYAUTH" USING PAYMENT-TYPE, PAYMENT-AMT,
+                                 CARD-ACCT-NO, AUTH-RESULT.
+           IF AUTH-RESULT = "D"
+              SET AUTH-DECLINED             TO  TRUE
+           ELSE
+              SET AUTH-APPROVED             TO  TRUE
+           END-IF.
+
+       DISPATCH-CONFIRMATION-EMAIL.
+           CALL "MAILSEND" USING CUST-EMAIL, CUST-FNAME, CUST-LNAME,
+                                  FLIGHT-ID, SEAT-NUMBER, MAIL-RESULT.
+
+       SCREEN-WATCHLIST.
+           CALL "WLSCREEN" USING CUST-LNAME, CUST-FNAME, CUST-DOB,
+                                  WLSCREEN-RESULT.
+
+       VALIDATE-FLIGHT-ID.
+           SET FLIGHT-INVALID              TO  TRUE.
+           IF FLIGHT-ID NOT = SPACES
+              OPEN INPUT FLIGHT-MASTER
+              MOVE FLIGHT-ID                TO  FM-FLIGHT-ID
+              READ FLIGHT-MASTER
+                   INVALID KEY
+                      SET FLIGHT-INVALID    TO  TRUE
+                   NOT INVALID KEY
+                      SET FLIGHT-VALID      TO  TRUE
+              END-READ
+              CLOSE FLIGHT-MASTER
+           END-IF.
+
+       VALIDATE-EMAIL-FORMAT.
+           SET EMAIL-INVALID                TO  TRUE.
+           MOVE 0                            TO  EM-AT-COUNT.
+           INSPECT CUST-EMAIL TALLYING EM-AT-COUNT FOR ALL "@".
+           IF EM-AT-COUNT = 1
+              MOVE SPACES                    TO  EM-LOCAL-PART
+                                                  EM-DOMAIN-PART
+              UNSTRING CUST-EMAIL DELIMITED BY "@"
+                       INTO EM-LOCAL-PART EM-DOMAIN-PART
+              END-UNSTRING
+              IF EM-LOCAL-PART NOT = SPACES AND
+                 EM-DOMAIN-PART NOT = SPACES
+                 MOVE 0                      TO  EM-DOT-COUNT
+                 INSPECT EM-DOMAIN-PART
+                         TALLYING EM-DOT-COUNT FOR ALL "."
+                 IF EM-DOT-COUNT NOT = 0 AND
+                    EM-DOMAIN-PART(1:1) NOT = "."
+                    SET EMAIL-VALID          TO  TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+       VALIDATE-SEAT-NUMBER.
+           SET SEAT-NUMBER-VALID            TO  TRUE.
+           IF SEAT-NUMBER NOT = SPACES
+              IF SEAT-NUMBER(1:2) IS NUMERIC
+                 MOVE SEAT-NUMBER(1:2)      TO  SEAT-ROW-PART
+              ELSE
+                 SET SEAT-NUMBER-INVALID    TO  TRUE
+              END-IF
+              MOVE SEAT-NUMBER(3:1)         TO  SEAT-COL-PART
+              IF SEAT-NUMBER-VALID
+                 MOVE FLIGHT-ID             TO  FM-FLIGHT-ID
+                 OPEN INPUT FLIGHT-MASTER
+                 READ FLIGHT-MASTER
+                      INVALID KEY
+                         SET SEAT-NUMBER-INVALID  TO  TRUE
+                 END-READ
+                 CLOSE FLIGHT-MASTER
+              END-IF
+              IF SEAT-NUMBER-VALID
+                 MOVE FM-AIRCRAFT-TYPE      TO  SM-AIRCRAFT-TYPE
+                 OPEN INPUT SEAT-MAP
+                 IF SEAT-MAP-NOT-PRESENT
+                    CLOSE SEAT-MAP
+                 ELSE
+                    READ SEAT-MAP
+                         INVALID KEY
+                            SET SEAT-NUMBER-INVALID  TO  TRUE
+                    END-READ
+                    CLOSE SEAT-MAP
+                    IF SEAT-NUMBER-VALID
+                       IF SEAT-ROW-PART = 0 OR
+                          SEAT-ROW-PART > SM-MAX-ROW
+                          SET SEAT-NUMBER-INVALID TO  TRUE
+                       END-IF
+                    END-IF
+                    IF SEAT-NUMBER-VALID
+                       SET SEAT-NUMBER-INVALID    TO  TRUE
+                       PERFORM VARYING COL-IDX FROM 1 BY 1
+                               UNTIL COL-IDX > 8
+                          IF SM-VALID-COLS(COL-IDX:1) = SEAT-COL-PART
+                             SET SEAT-NUMBER-VALID  TO  TRUE
+                          END-IF
+                       END-PERFORM
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       VALIDATE-CORP-ACCT-ID.
+           SET CORP-ACCT-VALID              TO  TRUE.
+           IF CORP-ACCT-ID NOT = SPACES
+              OPEN INPUT CORPORATE-ACCOUNT
+              IF CORP-ACCT-NOT-PRESENT
+                 CLOSE CORPORATE-ACCOUNT
+              ELSE
+                 MOVE CORP-ACCT-ID          TO  CA-ACCT-ID
+                 READ CORPORATE-ACCOUNT
+                      INVALID KEY
+                         SET CORP-ACCT-INVALID TO  TRUE
+                 END-READ
+                 CLOSE CORPORATE-ACCOUNT
+              END-IF
+           END-IF.
+
+       VALIDATE-RETURN-CUST-RES-ID.
+           SET RETURN-RES-VALID              TO  TRUE.
+           IF RETURN-CUST-RES-ID NOT = SPACES
+              MOVE CUSTOMER-RECORD          TO  SCUSTOMER-RECORD
+              MOVE RETURN-CUST-RES-ID       TO  SAVE-RETURN-CUST-RES-ID
+              OPEN INPUT CUSTOMER
+              MOVE SAVE-RETURN-CUST-RES-ID    TO  CUST-RES-ID
+              PERFORM WITH TEST AFTER UNTIL CUSTOMER-IO-OK OR
+                                            CUSTOMER-IO-FAIL
+                 READ CUSTOMER
+                      INVALID KEY
+                         CONTINUE
+                 END-READ
+                 IF CUSTOMER-STATUS = "00"
+                    SET CUSTOMER-IO-OK        TO  TRUE
+                 ELSE
+                    IF CUSTOMER-STATUS(1:1) = "9"
+                       PERFORM CHECK-CUSTOMER-STATUS
+                    ELSE
+                       SET CUSTOMER-IO-FAIL   TO  TRUE
+                    END-IF
+                 END-IF
+              END-PERFORM
+              IF CUSTOMER-IO-FAIL
+                 SET RETURN-RES-INVALID       TO  TRUE
+              END-IF
+              CLOSE CUSTOMER
+              MOVE SCUSTOMER-RECORD           TO  CUSTOMER-RECORD
+              MOVE SAVE-RETURN-CUST-RES-ID    TO  RETURN-CUST-RES-ID
+           END-IF.
+
+       CHECK-SEAT-NUMBER-TAKEN.
+           SET SEAT-NOT-TAKEN               TO  TRUE.
+           IF SEAT-NUMBER NOT = SPACES
+              MOVE SEAT-NUMBER               TO  SAVE-SEAT-NUMBER
+              MOVE CUST-RES-ID                TO  SAVE-CUST-RES-ID
+              MOVE FLIGHT-ID                  TO  SAVE-FLIGHT-ID
+              MOVE CUSTOMER-RECORD            TO  SCUSTOMER-RECORD
+              START CUSTOMER KEY IS = FLIGHT-ID
+                    INVALID KEY
+                       CONTINUE
+                    NOT INVALID KEY
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES  TO  FLIGHT-ID
+                       END-READ
+                       PERFORM UNTIL FLIGHT-ID NOT = SAVE-FLIGHT-ID
+                          IF SEAT-NUMBER = SAVE-SEAT-NUMBER AND
+                             CUST-RES-ID NOT = SAVE-CUST-RES-ID
+                             SET SEAT-TAKEN     TO  TRUE
+                          END-IF
+                          READ CUSTOMER NEXT
+                               AT END MOVE SPACES  TO  FLIGHT-ID
+                          END-READ
+                       END-PERFORM
+              END-START
+              MOVE SCUSTOMER-RECORD            TO  CUSTOMER-RECORD
+           END-IF.
+
+       CHECK-DUPLICATE-PASSENGER.
+           SET DUPLICATE-NOT-FOUND           TO  TRUE.
+           MOVE CUST-FNAME                   TO  SAVE-CUST-FNAME.
+           MOVE CUST-LNAME                   TO  SAVE-CUST-LNAME.
+           MOVE CUST-DOB                     TO  SAVE-CUST-DOB.
+           MOVE FLIGHT-ID                    TO  SAVE-FLIGHT-ID.
+           MOVE CUSTOMER-RECORD              TO  SCUSTOMER-RECORD.
+           START CUSTOMER KEY IS = FLIGHT-ID
                  INVALID KEY
-                   MOVE SCUSTOMER-RECORD   TO  CUSTOMER-RECORD
-                   MOVE FLIGHT-ID          TO  CUST-FLIGHT     
-                   MOVE "001"              TO  CUST-NO          
+                    CONTINUE
                  NOT INVALID KEY
-                   READ CUSTOMER NEXT
-                   IF HOLD-FLT-ID = CUST-FLIGHT
-                      MOVE CUST-NO         TO  W-CNTR
-                      ADD +1               TO  W-CNTR
-                      MOVE SCUSTOMER-RECORD   TO  CUSTOMER-RECORD
-                      MOVE FLIGHT-ID       TO  CUST-FLIGHT      
-                      MOVE W-CNTR          TO  CUST-NO          
-                   ELSE
-                      MOVE SCUSTOMER-RECORD   TO  CUSTOMER-RECORD
-                      MOVE FLIGHT-ID       TO  CUST-FLIGHT     
-                      MOVE "001"           TO  CUST-NO
-                   END-IF
+                    READ CUSTOMER NEXT
+                         AT END MOVE SPACES  TO  FLIGHT-ID
+                    END-READ
+                    PERFORM UNTIL FLIGHT-ID NOT = SAVE-FLIGHT-ID
+                       IF CUST-FNAME = SAVE-CUST-FNAME AND
+                          CUST-LNAME = SAVE-CUST-LNAME AND
+                          CUST-DOB   = SAVE-CUST-DOB
+                          SET DUPLICATE-FOUND  TO  TRUE
+                       END-IF
+                       READ CUSTOMER NEXT
+                            AT END MOVE SPACES  TO  FLIGHT-ID
+                       END-READ
+                    END-PERFORM
            END-START.
+           MOVE SCUSTOMER-RECORD              TO  CUSTOMER-RECORD.
+
+       GET-CUST-RES-ID.
+           MOVE FLIGHT-ID                  TO  RC-FLIGHT-ID.
+           OPEN I-O RES-COUNTER.
+           READ RES-COUNTER WITH LOCK
+                INVALID KEY
+                   MOVE FLIGHT-ID          TO  RC-FLIGHT-ID
+                   MOVE 1                  TO  RC-NEXT-NO
+                   WRITE RES-COUNTER-RECORD
+                   MOVE 1                  TO  W-RES-CNTR
+                NOT INVALID KEY
+                   MOVE RC-NEXT-NO         TO  W-RES-CNTR
+                   ADD 1                   TO  RC-NEXT-NO
+                   REWRITE RES-COUNTER-RECORD
+           END-READ.
+           CLOSE RES-COUNTER.
+           MOVE SCUSTOMER-RECORD           TO  CUSTOMER-RECORD.
+           MOVE FLIGHT-ID                  TO  CUST-FLIGHT.
+           MOVE W-RES-CNTR                 TO  CUST-NO.
            DISPLAY CUST-RES-ID                      AT LINE 6  COL 36.
 
        PRINT-RESERVATIONS.
@@ -1014,22 +3796,144 @@
                    PAYMENT-TYPE                     DELIMITED BY SIZE
                    " (MST-MASTER / VSA-VISA /CHK-CHECK) "
                                                     DELIMITED BY SIZE
-                   "PAYMENT AMOUNT :"               DELIMITED BY SIZE
-                   PAYMENT-AMT                      DELIMITED BY SIZE
-                   "$"                              DELIMITED BY SIZE
                    INTO PRINT-RECORD
            END-STRING.
            WRITE PRINT-RECORD.
            INITIALIZE PRINT-RECORD.
-           
+
+      *    FARE BREAKDOWN - PAYMENT-AMT IS THE TOTAL ALREADY COLLECTED;
+      *    TAXES/FEES ARE BACKED OUT OF THAT TOTAL AT FARE-TAX-PCT SO
+      *    THE THREE LINES ADD BACK UP TO THE AMOUNT ON FILE.
+           COMPUTE FARE-TAX-AMT ROUNDED = PAYMENT-AMT * FARE-TAX-PCT.
+           COMPUTE FARE-BASE-AMT = PAYMENT-AMT - FARE-TAX-AMT.
+           MOVE FARE-BASE-AMT              TO  FARE-BASE-AMT-DISPLAY.
+           MOVE FARE-TAX-AMT               TO  FARE-TAX-AMT-DISPLAY.
+           STRING  "  BASE FARE    :  "              DELIMITED BY SIZE
+                   PAYMENT-CURRENCY                 DELIMITED BY SIZE
+                   " "                               DELIMITED BY SIZE
+                   FARE-BASE-AMT-DISPLAY            DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+           END-STRING.
+           WRITE PRINT-RECORD.
+           INITIALIZE PRINT-RECORD.
+           STRING  "  TAXES/FEES   :  "              DELIMITED BY SIZE
+                   PAYMENT-CURRENCY                 DELIMITED BY SIZE
+                   " "                               DELIMITED BY SIZE
+                   FARE-TAX-AMT-DISPLAY             DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+           END-STRING.
+           WRITE PRINT-RECORD.
+           INITIALIZE PRINT-RECORD.
+           IF INSURANCE-PURCHASED
+              MOVE INSURANCE-PREMIUM        TO  INSURANCE-PREM-DISPLAY
+              STRING  "  INSURANCE    :  "           DELIMITED BY SIZE
+                      PAYMENT-CURRENCY              DELIMITED BY SIZE
+                      " "                            DELIMITED BY SIZE
+                      INSURANCE-PREM-DISPLAY        DELIMITED BY SIZE
+                      INTO PRINT-RECORD
+              END-STRING
+              WRITE PRINT-RECORD
+              INITIALIZE PRINT-RECORD
+           END-IF.
+           MOVE TOTAL-COLLECTED-AMT        TO  TOTAL-COLLECTED-DISPLAY.
+           STRING  "  TOTAL PAID   :  "              DELIMITED BY SIZE
+                   PAYMENT-CURRENCY                 DELIMITED BY SIZE
+                   " "                               DELIMITED BY SIZE
+                   TOTAL-COLLECTED-DISPLAY          DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+           END-STRING.
+           WRITE PRINT-RECORD.
+           INITIALIZE PRINT-RECORD.
+
            STRING  "FLIGHT ID      :"               DELIMITED BY SIZE
                    FLIGHT-ID                        DELIMITED BY SIZE
                    INTO PRINT-RECORD
            END-STRING.
            WRITE PRINT-RECORD.
-           INITIALIZE PRINT-RECORD.                     
+           INITIALIZE PRINT-RECORD.
+
+           IF LEG-COUNT NUMERIC AND LEG-COUNT > 0
+              PERFORM VARYING LEG-IDX FROM 1 BY 1
+                              UNTIL LEG-IDX > LEG-COUNT
+                 STRING  "  CONNECTING   :"           DELIMITED BY SIZE
+                         LEG-FLIGHT-ID(LEG-IDX)       DELIMITED BY SIZE
+                         INTO PRINT-RECORD
+                 END-STRING
+                 WRITE PRINT-RECORD
+                 INITIALIZE PRINT-RECORD
+              END-PERFORM
+           END-IF.
+
+           IF FREQ-FLYER-NO NOT = SPACES
+              STRING  "FREQ FLYER     :"               DELIMITED BY SIZE
+                      FREQ-FLYER-NO                    DELIMITED BY SIZE
+                      "  TIER:"                        DELIMITED BY SIZE
+                      FREQ-FLYER-TIER                  DELIMITED BY SIZE
+                      INTO PRINT-RECORD
+              END-STRING
+              WRITE PRINT-RECORD
+              INITIALIZE PRINT-RECORD
+           END-IF.
+
+           MOVE SPACES                     TO  FM-GATE.
+           OPEN INPUT FLIGHT-MASTER.
+           MOVE FLIGHT-ID                   TO  FM-FLIGHT-ID.
+           READ FLIGHT-MASTER KEY IS FM-FLIGHT-ID
+                INVALID KEY
+                   MOVE SPACES              TO  FM-GATE
+           END-READ.
+           CLOSE FLIGHT-MASTER.
+           IF FM-GATE = SPACES
+              MOVE "TBD"                    TO  PB-GATE
+           ELSE
+              MOVE FM-GATE                  TO  PB-GATE
+           END-IF.
+
+           WRITE PRINT-RECORD AFTER ADVANCING 3 LINES.
+           MOVE "- - - - - - - - - -  CUT HERE  - - - - - - - - - -"
+                                            TO  PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           INITIALIZE PRINT-RECORD.
+           MOVE "          BOARDING PASS"   TO  PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           MOVE "          --------------"  TO  PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           INITIALIZE PRINT-RECORD.
+
+           STRING  "PASSENGER      :"               DELIMITED BY SIZE
+                   CUST-FNAME                       DELIMITED BY SPACES
+                   " "                               DELIMITED BY SIZE
+                   CUST-LNAME                       DELIMITED BY SPACES
+                   INTO PRINT-RECORD
+           END-STRING.
+           WRITE PRINT-RECORD.
+           INITIALIZE PRINT-RECORD.
+           STRING  "FLIGHT         :"               DELIMITED BY SIZE
+                   FLIGHT-ID                        DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+           END-STRING.
+           WRITE PRINT-RECORD.
+           INITIALIZE PRINT-RECORD.
+           STRING  "GATE           :"               DELIMITED BY SIZE
+                   PB-GATE                          DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+           END-STRING.
+           WRITE PRINT-RECORD.
+           INITIALIZE PRINT-RECORD.
+           STRING  "SEAT TYPE      :"               DELIMITED BY SIZE
+                   SEAT-TYPE                        DELIMITED BY SIZE
+                   " (CO-COACH / FC-FIRST CLASS)"    DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+           END-STRING.
+           WRITE PRINT-RECORD.
+           INITIALIZE PRINT-RECORD.
+           STRING  "RESERVATION ID :"               DELIMITED BY SIZE
+                   CUST-RES-ID                      DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+           END-STRING.
+           WRITE PRINT-RECORD.
+           INITIALIZE PRINT-RECORD.
 
-           
        CLEAR-SCREEN.
            MOVE 1                          TO  CNTR.
            PERFORM UNTIL CNTR > 25           
