@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      EODRPT.
+
+      ******************************************************************
+      *    EODRPT.CBL
+      *    END-OF-DAY SUMMARY - READS THE "customer" INDEXED FILE IN
+      *    RECORD KEY SEQUENCE, BUCKETS EVERY RESERVATION WHOSE ADD-DATE
+      *    MATCHES TODAY (CURR-YY/CURR-MM/CURR-DD) BY PAYMENT-TYPE AND
+      *    SEAT-TYPE, AND PRINTS A ONE-PAGE BOOKING/REVENUE SUMMARY SO
+      *    THE SHOP CAN CLOSE OUT AND RECONCILE AGAINST THE CASH DRAWER.
+      *    READ-ONLY AGAINST CUSTOMER - NO RECORDS ARE ADDED, CHANGED,
+      *    OR REMOVED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER
+                  ASSIGN TO DISK "customer"
+                  ORGANIZATION IS INDEXED
+                  ACCESS IS DYNAMIC
+                  RECORD KEY IS CUST-RES-ID
+                  ALTERNATE RECORD KEY IS FLIGHT-ID WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CORP-ACCT-ID WITH DUPLICATES
+                  FILE STATUS IS CUSTOMER-STATUS.
+
+           SELECT EOD-RPT
+                  ASSIGN TO DISK "eodrpt"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS RPT-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER.
+       COPY custrec.
+
+       FD  EOD-RPT.
+       01  RPT-RECORD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CUSTOMER-STATUS                PIC X(02).
+           88 CUSTOMER-NOT-PRESENT                    VALUE "35".
+       01  RPT-STATUS                     PIC X(02).
+       01  CUSTOMER-EOF-SWITCH            PIC 9       VALUE 0.
+           88 CUSTOMER-AT-END                         VALUE 1.
+           88 CUSTOMER-NOT-AT-END                     VALUE 0.
+       01  TODAY-DATE.
+           03 TODAY-YY                    PIC X(04).
+           03 TODAY-MM                    PIC X(02).
+           03 TODAY-DD                    PIC X(02).
+
+       01  CNT-MST-CO                     PIC 9(05)   VALUE 0.
+       01  CNT-MST-FC                     PIC 9(05)   VALUE 0.
+       01  CNT-VSA-CO                     PIC 9(05)   VALUE 0.
+       01  CNT-VSA-FC                     PIC 9(05)   VALUE 0.
+       01  CNT-CHK-CO                     PIC 9(05)   VALUE 0.
+       01  CNT-CHK-FC                     PIC 9(05)   VALUE 0.
+       01  REV-MST-CO                     PIC 9(09)V99 VALUE 0.
+       01  REV-MST-FC                     PIC 9(09)V99 VALUE 0.
+       01  REV-VSA-CO                     PIC 9(09)V99 VALUE 0.
+       01  REV-VSA-FC                     PIC 9(09)V99 VALUE 0.
+       01  REV-CHK-CO                     PIC 9(09)V99 VALUE 0.
+       01  REV-CHK-FC                     PIC 9(09)V99 VALUE 0.
+       01  CNT-TOTAL                      PIC 9(06)   VALUE 0.
+       01  REV-TOTAL                      PIC 9(10)V99 VALUE 0.
+
+       01  RPT-CNT                        PIC ZZZZ9.
+       01  RPT-REV                        PIC ZZZZZZZZ9.99.
+       01  RPT-GRAND-CNT                  PIC ZZZZZ9.
+       01  RPT-GRAND-REV                  PIC ZZZZZZZZZ9.99.
+
+       01  BKT-PAYMENT-TYPE                PIC X(03).
+       01  BKT-SEAT-TYPE                   PIC X(02).
+       01  BKT-CNT                         PIC 9(05).
+       01  BKT-REV                         PIC 9(09)V99.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM UNTIL CUSTOMER-AT-END
+              IF ADD-DATE = TODAY-DATE
+                 PERFORM BUCKET-RESERVATION
+              END-IF
+              PERFORM READ-CUSTOMER-REC
+           END-PERFORM.
+           PERFORM TERMINATE-REPORT.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           ACCEPT TODAY-DATE               FROM DATE YYYYMMDD.
+           OPEN INPUT CUSTOMER.
+           IF CUSTOMER-NOT-PRESENT
+              DISPLAY "EODRPT - CUSTOMER FILE NOT FOUND, ABORTING"
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT EOD-RPT.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "END-OF-DAY BOOKING AND REVENUE SUMMARY - "
+                  TODAY-MM "/" TODAY-DD "/" TODAY-YY
+                                            DELIMITED BY SIZE
+                  INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING "PAYMENT  SEAT     BOOKINGS       REVENUE"
+                                            DELIMITED BY SIZE
+                  INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+           PERFORM READ-CUSTOMER-REC.
+
+       READ-CUSTOMER-REC.
+           READ CUSTOMER NEXT
+                AT END
+                   SET CUSTOMER-AT-END       TO  TRUE
+           END-READ.
+
+       BUCKET-RESERVATION.
+           EVALUATE TRUE
+              WHEN PAYMENT-TYPE = "MST" AND SEAT-TYPE = "CO"
+                 ADD 1                     TO  CNT-MST-CO
+                 ADD TOTAL-COLLECTED-AMT   TO  REV-MST-CO
+              WHEN PAYMENT-TYPE = "MST" AND SEAT-TYPE = "FC"
+                 ADD 1                     TO  CNT-MST-FC
+                 ADD TOTAL-COLLECTED-AMT   TO  REV-MST-FC
+              WHEN PAYMENT-TYPE = "VSA" AND SEAT-TYPE = "CO"
+                 ADD 1                     TO  CNT-VSA-CO
+                 ADD TOTAL-COLLECTED-AMT   TO  REV-VSA-CO
+              WHEN PAYMENT-TYPE = "VSA" AND SEAT-TYPE = "FC"
+                 ADD 1                     TO  CNT-VSA-FC
+                 ADD TOTAL-COLLECTED-AMT   TO  REV-VSA-FC
+              WHEN PAYMENT-TYPE = "CHK" AND SEAT-TYPE = "CO"
+                 ADD 1                     TO  CNT-CHK-CO
+                 ADD TOTAL-COLLECTED-AMT   TO  REV-CHK-CO
+              WHEN PAYMENT-TYPE = "CHK" AND SEAT-TYPE = "FC"
+                 ADD 1                     TO  CNT-CHK-FC
+                 ADD TOTAL-COLLECTED-AMT   TO  REV-CHK-FC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           ADD 1                           TO  CNT-TOTAL.
+           ADD TOTAL-COLLECTED-AMT         TO  REV-TOTAL.
+
+       TERMINATE-REPORT.
+           MOVE "MST"                      TO  BKT-PAYMENT-TYPE.
+           MOVE "CO"                       TO  BKT-SEAT-TYPE.
+           MOVE CNT-MST-CO                 TO  BKT-CNT.
+           MOVE REV-MST-CO                 TO  BKT-REV.
+           PERFORM WRITE-BUCKET-LINE.
+
+           MOVE "MST"                      TO  BKT-PAYMENT-TYPE.
+           MOVE "FC"                       TO  BKT-SEAT-TYPE.
+           MOVE CNT-MST-FC                 TO  BKT-CNT.
+           MOVE REV-MST-FC                 TO  BKT-REV.
+           PERFORM WRITE-BUCKET-LINE.
+
+           MOVE "VSA"                      TO  BKT-PAYMENT-TYPE.
+           MOVE "CO"                       TO  BKT-SEAT-TYPE.
+           MOVE CNT-VSA-CO                 TO  BKT-CNT.
+           MOVE REV-VSA-CO                 TO  BKT-REV.
+           PERFORM WRITE-BUCKET-LINE.
+
+           MOVE "VSA"                      TO  BKT-PAYMENT-TYPE.
+           MOVE "FC"                       TO  BKT-SEAT-TYPE.
+           MOVE CNT-VSA-FC                 TO  BKT-CNT.
+           MOVE REV-VSA-FC                 TO  BKT-REV.
+           PERFORM WRITE-BUCKET-LINE.
+
+           MOVE "CHK"                      TO  BKT-PAYMENT-TYPE.
+           MOVE "CO"                       TO  BKT-SEAT-TYPE.
+           MOVE CNT-CHK-CO                 TO  BKT-CNT.
+           MOVE REV-CHK-CO                 TO  BKT-REV.
+           PERFORM WRITE-BUCKET-LINE.
+
+           MOVE "CHK"                      TO  BKT-PAYMENT-TYPE.
+           MOVE "FC"                       TO  BKT-SEAT-TYPE.
+           MOVE CNT-CHK-FC                 TO  BKT-CNT.
+           MOVE REV-CHK-FC                 TO  BKT-REV.
+           PERFORM WRITE-BUCKET-LINE.
+
+           MOVE SPACES                     TO  RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE CNT-TOTAL                  TO  RPT-GRAND-CNT.
+           MOVE REV-TOTAL                  TO  RPT-GRAND-REV.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING  "TOTAL            "        DELIMITED BY SIZE
+                   RPT-GRAND-CNT              DELIMITED BY SIZE
+                   "   "                      DELIMITED BY SIZE
+                   RPT-GRAND-REV              DELIMITED BY SIZE
+                                              INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
+
+           CLOSE CUSTOMER.
+           CLOSE EOD-RPT.
+           DISPLAY "EODRPT - " CNT-TOTAL " BOOKING(S) SUMMARIZED"
+                                            " TO eodrpt".
+
+       WRITE-BUCKET-LINE.
+           MOVE BKT-CNT                    TO  RPT-CNT.
+           MOVE BKT-REV                    TO  RPT-REV.
+           MOVE SPACES                     TO  RPT-RECORD.
+           STRING  BKT-PAYMENT-TYPE           DELIMITED BY SIZE
+                   "      "                   DELIMITED BY SIZE
+                   BKT-SEAT-TYPE              DELIMITED BY SIZE
+                   "       "                  DELIMITED BY SIZE
+                   RPT-CNT                    DELIMITED BY SIZE
+                   "   "                      DELIMITED BY SIZE
+                   RPT-REV                    DELIMITED BY SIZE
+                                              INTO RPT-RECORD
+           END-STRING.
+           WRITE RPT-RECORD.
